@@ -1,7 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRAY_KNOWN_AS_TABLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "TWO-D-TABLE.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-FILE.
+       01  CSV-REC                     PIC X(10000).
+
            WORKING-STORAGE SECTION.
            01 WS-TABLE.
                05 WS-A OCCURS 10 TIMES.
@@ -10,22 +20,131 @@
            01 IDX-I PIC 9(3).
            01 IDX-J PIC 9(3).
            01 TWO-D-TEMP-STR PIC A(10).
+           01 CSV-CHOICE PIC X(01).
+           01 CSV-PTR PIC S9(5).
+           01 CSV-EOF PIC X(01) VALUE 'N'.
+           01 ROWS-USED PIC 9(3) VALUE 10.
+           01 COLS-USED PIC 9(3) VALUE 5.
+           01 MAINT-CHOICE PIC X(01).
+           01 MAINT-ROW PIC 9(3).
+           01 MAINT-COL PIC 9(3).
+           01 MAINT-VALUE PIC X(06).
 
        PROCEDURE DIVISION.
-       
+
+       MAIN-PROCESSING.
+           DISPLAY 'IMPORT TABLE FROM CSV (Y/N) : '.
+           ACCEPT CSV-CHOICE.
+           IF CSV-CHOICE = 'Y' OR CSV-CHOICE = 'y' THEN
+               PERFORM IMPORT-TABLE-FROM-CSV
+           END-IF.
+
+           PERFORM DISPLAY-TWO-DIMENSIONS-ARRAY 1 TIMES.
+
+           DISPLAY 'MAINTAIN A SINGLE CELL (Y/N) : '.
+           ACCEPT MAINT-CHOICE.
+           PERFORM UNTIL MAINT-CHOICE NOT = 'Y'
+                   AND MAINT-CHOICE NOT = 'y'
+               PERFORM MAINTAIN-ONE-CELL
+               DISPLAY 'MAINTAIN ANOTHER CELL (Y/N) : '
+               ACCEPT MAINT-CHOICE
+           END-PERFORM.
+
+           PERFORM DISPLAY-TWO-DIMENSIONS-ARRAY 1 TIMES.
+
+           DISPLAY 'EXPORT TABLE TO CSV (Y/N) : '.
+           ACCEPT CSV-CHOICE.
+           IF CSV-CHOICE = 'Y' OR CSV-CHOICE = 'y' THEN
+               PERFORM EXPORT-TABLE-TO-CSV
+           END-IF.
+
+           STOP RUN.
+
        DISPLAY-TWO-DIMENSIONS-ARRAY.
            MOVE 1 TO IDX-I.
            MOVE 1 TO IDX-J.
-           PERFORM UNTIL IDX-I > 3
-               PERFORM UNTIL IDX-J > 3
-                   DISPLAY 'WS-C('IDX-I', 'IDX-J') = ' WS-C(IDX-I, IDX-J)
+           PERFORM UNTIL IDX-I > ROWS-USED
+               PERFORM UNTIL IDX-J > COLS-USED
+                   DISPLAY 'WS-C('IDX-I', 'IDX-J') = '
+                           WS-C(IDX-I, IDX-J)
                    ADD 1 TO IDX-J
                END-PERFORM
                ADD 1 TO IDX-I
                MOVE 1 TO IDX-J
                DISPLAY ''
            END-PERFORM.
-           
-       MAIN-PROCESSING.
-           PERFORM DISPLAY-TWO-DIMENSIONS-ARRAY 1 TIMES.
-           STOP RUN.
+
+      *>    MAINTENANCE TRANSACTION SCREEN - LETS THE OPERATOR POKE A
+      *>    SINGLE WS-D CELL BY COORDINATE: KEY THE COORDINATE, SEE
+      *>    THE CELL'S CURRENT VALUE, THEN KEY AND COMMIT A NEW ONE,
+      *>    INSTEAD OF ONLY EVER SEEING THE BUILT-IN ' POINT' DEFAULT.
+       MAINTAIN-ONE-CELL.
+           DISPLAY 'ROW NUMBER (1-' ROWS-USED ') : '.
+           ACCEPT MAINT-ROW.
+           DISPLAY 'COLUMN NUMBER (1-' COLS-USED ') : '.
+           ACCEPT MAINT-COL.
+           IF MAINT-ROW < 1 OR MAINT-ROW > ROWS-USED
+                   OR MAINT-COL < 1 OR MAINT-COL > COLS-USED THEN
+               DISPLAY 'ROW/COLUMN OUT OF RANGE - CELL NOT UPDATED'
+           ELSE
+               DISPLAY 'CURRENT VALUE OF WS-C(' MAINT-ROW ', '
+                       MAINT-COL ') = ' WS-C(MAINT-ROW, MAINT-COL)
+               DISPLAY 'NEW VALUE FOR WS-C(' MAINT-ROW ', ' MAINT-COL
+                       ') : '
+               ACCEPT MAINT-VALUE
+               IF FUNCTION TRIM(MAINT-VALUE) = SPACES THEN
+                   DISPLAY 'NO VALUE ENTERED - CELL LEFT UNCHANGED'
+               ELSE
+                   MOVE MAINT-VALUE TO WS-D(MAINT-ROW, MAINT-COL)
+                   DISPLAY 'CELL UPDATED'
+               END-IF
+           END-IF.
+
+      *>    LOADS THE FULL 10x5 GRID IN ONE SHOT FROM A DELIMITED CSV
+      *>    FILE INSTEAD OF RETYPING EVERY CELL - ONE LINE PER ROW,
+      *>    FIVE COMMA-SEPARATED CELL VALUES PER LINE.
+       IMPORT-TABLE-FROM-CSV.
+           MOVE 'N' TO CSV-EOF.
+           OPEN INPUT CSV-FILE.
+           MOVE 1 TO IDX-I.
+           PERFORM UNTIL IDX-I > ROWS-USED OR CSV-EOF = 'Y'
+               READ CSV-FILE
+                   AT END MOVE 'Y' TO CSV-EOF
+               END-READ
+               IF CSV-EOF NOT = 'Y' THEN
+                   UNSTRING CSV-REC DELIMITED BY ','
+                       INTO WS-D(IDX-I, 1)
+                             WS-D(IDX-I, 2)
+                             WS-D(IDX-I, 3)
+                             WS-D(IDX-I, 4)
+                             WS-D(IDX-I, 5)
+                   ADD 1 TO IDX-I
+               END-IF
+           END-PERFORM.
+           CLOSE CSV-FILE.
+
+      *>    WRITES THE FULL 10x5 GRID BACK OUT THE SAME WAY IT CAME
+      *>    IN, SO THE FINISHED TABLE CAN BE REUSED WITHOUT RETYPING.
+       EXPORT-TABLE-TO-CSV.
+           OPEN OUTPUT CSV-FILE.
+           MOVE 1 TO IDX-I.
+           PERFORM UNTIL IDX-I > ROWS-USED
+               MOVE SPACES TO CSV-REC
+               MOVE 1 TO CSV-PTR
+               MOVE 1 TO IDX-J
+               PERFORM UNTIL IDX-J > COLS-USED
+                   IF IDX-J > 1 THEN
+                       STRING ',' DELIMITED BY SIZE INTO CSV-REC
+                           WITH POINTER CSV-PTR
+                       END-STRING
+                   END-IF
+                   STRING FUNCTION TRIM(WS-D(IDX-I, IDX-J))
+                       DELIMITED BY SIZE INTO CSV-REC
+                       WITH POINTER CSV-PTR
+                   END-STRING
+                   ADD 1 TO IDX-J
+               END-PERFORM
+               WRITE CSV-REC
+               ADD 1 TO IDX-I
+           END-PERFORM.
+           CLOSE CSV-FILE.

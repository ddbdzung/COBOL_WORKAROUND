@@ -1,17 +1,74 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DYNAMIC-TWOD-NUMBER-ARRAY.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRID-FILE ASSIGN TO "DYNAMIC-GRID.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CKPT-FILE ASSIGN TO "DYNAMIC-GRID-CKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRID-FILE.
+       01  GRID-REC                   PIC X(10000).
+       FD  CKPT-FILE.
+       01  CKPT-REC                   PIC X(10000).
+
        WORKING-STORAGE SECTION.
-           01 ROWS PIC 9(3).
-           01 COLSX PIC 9(3).
+           01 ROWS PIC 9(4).
+           01 COLSX PIC 9(4).
+      *>    UPPER BOUND DYNAMIC-TABLE CAN ACTUALLY HOLD - ROWS/COLSX
+      *>    ARE VALIDATED AGAINST THIS AT ENTRY SO A TYPO'D DIMENSION
+      *>    NEVER GETS FAR ENOUGH TO INDEX PAST THE TABLE.
+           01 ARRAY-DIM-CEILING PIC 9(4) VALUE 1000.
+           01 DIM-VALID PIC X(01).
            01 TEMP-TABLE-DATA PIC X(10).
            01 DYNAMIC-TABLE.
                05 ROWS-DIMENSION OCCURS 1000 TIMES.
                    10 COLS-DIMENSION OCCURS 1000 TIMES.
                        15 TABLE-DATA PIC X(10).
-           01 IDX-I PIC 9(3).
-           01 IDX-J PIC 9(3).
+           01 IDX-I PIC 9(4).
+           01 IDX-J PIC 9(4).
+           01 LOAD-CHOICE PIC X(01).
+           01 SAVE-CHOICE PIC X(01).
+           01 GRID-EOF PIC X(01) VALUE 'N'.
+           01 GRID-PTR PIC S9(5).
+           01 RESUME-CHOICE PIC X(01).
+           01 START-ROW PIC 9(4) VALUE 1.
+           01 CKPT-INTERVAL PIC 9(3) VALUE 50.
+           01 CKPT-REM PIC 9(3).
+           01 CKPT-EOF PIC X(01) VALUE 'N'.
+           01 CKPT-ROW-IDX PIC 9(4).
+           01 CKPT-COL-IDX PIC 9(4).
+
+      *>    SUPPORT FOR MAINTAIN-ONE-CELL - A COORDINATE-DRIVEN
+      *>    TRANSACTION SCREEN FOR CORRECTING ONE OR TWO CELLS OF AN
+      *>    ALREADY-POPULATED GRID WITHOUT RE-KEYING THE WHOLE THING.
+           01 MAINT-CHOICE PIC X(01).
+           01 MAINT-ROW PIC 9(4).
+           01 MAINT-COL PIC 9(4).
+           01 MAINT-VALUE PIC X(10).
+
+      *>    SUPPORT FOR THE HEADER ROW/COLUMN AND TOTALS ROW/COLUMN
+      *>    DISPLAY-TWO-DIMENSIONS-ARRAY PRINTS SO THE GRID DOUBLES AS
+      *>    AN ACCOUNT-BY-PERIOD CROSS-TAB REPORT INSTEAD OF A BARE
+      *>    BLOCK OF VALUES. CELLS ARE SUMMED WHEN NUMERIC AND SKIPPED
+      *>    (TREATED AS ZERO) OTHERWISE, SINCE TABLE-DATA IS FREE-FORM
+      *>    TEXT AND NOT EVERY CELL NEED HOLD AN AMOUNT.
+           01 DISP-LINE PIC X(10000).
+           01 DISP-PTR PIC S9(5).
+           01 DISP-COL-LABEL PIC X(15).
+           01 CELL-NUMVAL-CHK PIC S9(3).
+           01 CELL-AMOUNT PIC S9(7)V99.
+           01 ROW-TOTAL PIC S9(7)V99.
+           01 ROW-TOTAL-ED PIC -(7)9.99.
+           01 GRAND-TOTAL PIC S9(9)V99.
+           01 GRAND-TOTAL-ED PIC -(9)9.99.
+           01 COL-TOTAL-TBL.
+               05 COL-TOTAL OCCURS 1000 TIMES PIC S9(7)V99.
+           01 COL-TOTAL-ED PIC -(7)9.99.
 
        PROCEDURE DIVISION.
 
@@ -19,17 +76,65 @@
        MAIN-PROCESSING.
            DISPLAY 'DYNAMIC TWO DIMENSIONAL ARRAY'.
 
+           DISPLAY 'LOAD EXISTING GRID FROM FILE (Y/N) : '.
+           ACCEPT LOAD-CHOICE.
+           IF LOAD-CHOICE = 'Y' OR LOAD-CHOICE = 'y' THEN
+               PERFORM LOAD-GRID-FROM-FILE
+           ELSE
+               DISPLAY 'RESUME FROM CHECKPOINT (Y/N) : '
+               ACCEPT RESUME-CHOICE
+               IF RESUME-CHOICE = 'Y' OR RESUME-CHOICE = 'y' THEN
+                   PERFORM RESUME-FROM-CHECKPOINT
+               ELSE
+                   PERFORM DEFINE-DYNAMIC-TWO-D-ARRAY
+                   MOVE 1 TO START-ROW
+               END-IF
+               PERFORM SET-DATA-TWO-DIMENSION-ARRAY
+           END-IF.
+
+           DISPLAY 'MAINTAIN A SINGLE CELL (Y/N) : '.
+           ACCEPT MAINT-CHOICE.
+           PERFORM UNTIL MAINT-CHOICE NOT = 'Y'
+                   AND MAINT-CHOICE NOT = 'y'
+               PERFORM MAINTAIN-ONE-CELL
+               DISPLAY 'MAINTAIN ANOTHER CELL (Y/N) : '
+               ACCEPT MAINT-CHOICE
+           END-PERFORM.
+
+           PERFORM DISPLAY-TWO-DIMENSIONS-ARRAY.
+
+           DISPLAY 'SAVE GRID TO FILE (Y/N) : '.
+           ACCEPT SAVE-CHOICE.
+           IF SAVE-CHOICE = 'Y' OR SAVE-CHOICE = 'y' THEN
+               PERFORM SAVE-GRID-TO-FILE
+           END-IF.
+
+           STOP RUN.
+
        DEFINE-DYNAMIC-TWO-D-ARRAY.
            DISPLAY '---DEFINE-DYNAMIC-TWO-D-ARRAY STAGE---'
-           DISPLAY 'ENTER NUMBER OF ROWS : '.
-           ACCEPT ROWS.
+           MOVE 'N' TO DIM-VALID.
+           PERFORM UNTIL DIM-VALID = 'Y'
+               DISPLAY 'ENTER NUMBER OF ROWS (1-' ARRAY-DIM-CEILING
+                   ') : '
+               ACCEPT ROWS
+
+               DISPLAY 'ENTER NUMBER OF COLUMNS (1-' ARRAY-DIM-CEILING
+                   ') : '
+               ACCEPT COLSX
+
+               IF ROWS < 1 OR ROWS > ARRAY-DIM-CEILING
+                       OR COLSX < 1 OR COLSX > ARRAY-DIM-CEILING THEN
+                   DISPLAY 'ROWS AND COLUMNS MUST EACH BE BETWEEN 1 '
+                       'AND ' ARRAY-DIM-CEILING ' - PLEASE RE-ENTER'
+               ELSE
+                   MOVE 'Y' TO DIM-VALID
+               END-IF
+           END-PERFORM.
 
-           DISPLAY 'ENTER NUMBER OF COLUMNS : '.
-           ACCEPT COLSX.
-       
        SET-DATA-TWO-DIMENSION-ARRAY.
            DISPLAY '---SET-DATA-TWO-DIMENSION-ARRAY STAGE---'
-           MOVE 1 TO IDX-I.
+           MOVE START-ROW TO IDX-I.
            MOVE 1 TO IDX-J.
            PERFORM UNTIL IDX-I > ROWS
                PERFORM UNTIL IDX-J > COLSX
@@ -40,20 +145,281 @@
                END-PERFORM
                ADD 1 TO IDX-I
                MOVE 1 TO IDX-J
+      *>        IDX-I HAS ALREADY BEEN ADVANCED PAST THE ROW JUST
+      *>        FINISHED, SO THE INTERVAL CHECK RUNS AGAINST IDX-I - 1
+      *>        (THE NUMBER OF ROWS ACTUALLY COMPLETED) RATHER THAN
+      *>        IDX-I ITSELF - OTHERWISE THE CHECKPOINT LANDS EVERY 49
+      *>        COMPLETED ROWS INSTEAD OF EVERY CKPT-INTERVAL (50).
+               COMPUTE CKPT-REM =
+                   FUNCTION MOD(IDX-I - 1, CKPT-INTERVAL)
+               IF CKPT-REM = 0 AND IDX-I <= ROWS THEN
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
            END-PERFORM.
-       
+
+      *>    MAINTENANCE TRANSACTION SCREEN - KEY A ROW/COLUMN
+      *>    COORDINATE, SEE THE CELL'S CURRENT VALUE, THEN KEY AND
+      *>    COMMIT A NEW ONE. LETS ONE OR TWO CELLS OF AN ALREADY-
+      *>    POPULATED GRID BE CORRECTED WITHOUT RE-RUNNING THE WHOLE
+      *>    SET-DATA-TWO-DIMENSION-ARRAY CELL-BY-CELL SEQUENCE.
+       MAINTAIN-ONE-CELL.
+           DISPLAY 'ROW NUMBER (1-' ROWS ') : '.
+           ACCEPT MAINT-ROW.
+           DISPLAY 'COLUMN NUMBER (1-' COLSX ') : '.
+           ACCEPT MAINT-COL.
+           IF MAINT-ROW < 1 OR MAINT-ROW > ROWS
+                   OR MAINT-COL < 1 OR MAINT-COL > COLSX THEN
+               DISPLAY 'ROW/COLUMN OUT OF RANGE - CELL NOT UPDATED'
+           ELSE
+               DISPLAY 'CURRENT VALUE OF TABLE-DATA(' MAINT-ROW ', '
+                       MAINT-COL ') = '
+                       TABLE-DATA(MAINT-ROW, MAINT-COL)
+               DISPLAY 'NEW VALUE FOR TABLE-DATA(' MAINT-ROW ', '
+                       MAINT-COL ') : '
+               ACCEPT MAINT-VALUE
+               IF FUNCTION TRIM(MAINT-VALUE) = SPACES THEN
+                   DISPLAY 'NO VALUE ENTERED - CELL LEFT UNCHANGED'
+               ELSE
+                   MOVE MAINT-VALUE TO TABLE-DATA(MAINT-ROW, MAINT-COL)
+                   DISPLAY 'CELL UPDATED'
+               END-IF
+           END-IF.
+
        DISPLAY-TWO-DIMENSIONS-ARRAY.
            DISPLAY '---DISPLAY-TWO-DIMENSIONS-ARRAY STAGE---'
+           MOVE 0 TO GRAND-TOTAL.
+           MOVE 1 TO IDX-J.
+           PERFORM UNTIL IDX-J > COLSX
+               MOVE 0 TO COL-TOTAL(IDX-J)
+               ADD 1 TO IDX-J
+           END-PERFORM.
+
+           PERFORM BUILD-HEADER-LINE.
+           DISPLAY FUNCTION TRIM(DISP-LINE).
+
            MOVE 1 TO IDX-I.
+           PERFORM UNTIL IDX-I > ROWS
+               PERFORM BUILD-DATA-ROW-LINE
+               DISPLAY FUNCTION TRIM(DISP-LINE)
+               ADD 1 TO IDX-I
+           END-PERFORM.
+
+           PERFORM BUILD-TOTALS-ROW-LINE.
+           DISPLAY FUNCTION TRIM(DISP-LINE).
+
+      *>    "ACCOUNT\PERIOD" CORNER LABEL, THEN ONE "PERIOD nnn" HEADER
+      *>    PER COLUMN, THEN A TRAILING "TOTAL" HEADER.
+       BUILD-HEADER-LINE.
+           MOVE SPACES TO DISP-LINE.
+           MOVE 1 TO DISP-PTR.
+           MOVE 'ACCOUNT\PERIOD' TO DISP-COL-LABEL.
+           STRING DISP-COL-LABEL DELIMITED BY SIZE INTO DISP-LINE
+               WITH POINTER DISP-PTR
+           END-STRING.
+           MOVE 1 TO IDX-J.
+           PERFORM UNTIL IDX-J > COLSX
+               MOVE SPACES TO DISP-COL-LABEL
+               STRING 'PERIOD' IDX-J DELIMITED BY SIZE
+                   INTO DISP-COL-LABEL
+               END-STRING
+               STRING DISP-COL-LABEL DELIMITED BY SIZE INTO DISP-LINE
+                   WITH POINTER DISP-PTR
+               END-STRING
+               ADD 1 TO IDX-J
+           END-PERFORM.
+           MOVE SPACES TO DISP-COL-LABEL.
+           MOVE 'TOTAL' TO DISP-COL-LABEL.
+           STRING DISP-COL-LABEL DELIMITED BY SIZE INTO DISP-LINE
+               WITH POINTER DISP-PTR
+           END-STRING.
+
+      *>    ONE "ACCOUNT nnn" ROW LABEL, THEN EACH CELL, THEN THE
+      *>    ROW'S TOTAL ACROSS COLS-DIMENSION, ACCUMULATING INTO
+      *>    COL-TOTAL/GRAND-TOTAL AS IT GOES.
+       BUILD-DATA-ROW-LINE.
+           MOVE SPACES TO DISP-LINE.
+           MOVE 1 TO DISP-PTR.
+           MOVE SPACES TO DISP-COL-LABEL.
+           STRING 'ACCOUNT' IDX-I DELIMITED BY SIZE
+               INTO DISP-COL-LABEL
+           END-STRING.
+           STRING DISP-COL-LABEL DELIMITED BY SIZE INTO DISP-LINE
+               WITH POINTER DISP-PTR
+           END-STRING.
+           MOVE 0 TO ROW-TOTAL.
            MOVE 1 TO IDX-J.
+           PERFORM UNTIL IDX-J > COLSX
+               MOVE SPACES TO DISP-COL-LABEL
+               STRING TABLE-DATA(IDX-I, IDX-J) DELIMITED BY SIZE
+                   INTO DISP-COL-LABEL
+               END-STRING
+               STRING DISP-COL-LABEL DELIMITED BY SIZE INTO DISP-LINE
+                   WITH POINTER DISP-PTR
+               END-STRING
+               MOVE FUNCTION TEST-NUMVAL(
+                   FUNCTION TRIM(TABLE-DATA(IDX-I, IDX-J)))
+                   TO CELL-NUMVAL-CHK
+               IF CELL-NUMVAL-CHK = 0 THEN
+                   COMPUTE CELL-AMOUNT =
+                       FUNCTION NUMVAL(
+                           FUNCTION TRIM(TABLE-DATA(IDX-I, IDX-J)))
+                   ADD CELL-AMOUNT TO ROW-TOTAL
+                   ADD CELL-AMOUNT TO COL-TOTAL(IDX-J)
+               END-IF
+               ADD 1 TO IDX-J
+           END-PERFORM.
+           MOVE ROW-TOTAL TO ROW-TOTAL-ED.
+           MOVE SPACES TO DISP-COL-LABEL.
+           MOVE ROW-TOTAL-ED TO DISP-COL-LABEL.
+           STRING DISP-COL-LABEL DELIMITED BY SIZE INTO DISP-LINE
+               WITH POINTER DISP-PTR
+           END-STRING.
+           ADD ROW-TOTAL TO GRAND-TOTAL.
+
+      *>    FINAL "TOTAL" ROW - ONE SUMMED AMOUNT PER COLUMN, THEN THE
+      *>    GRAND TOTAL ACROSS THE WHOLE GRID.
+       BUILD-TOTALS-ROW-LINE.
+           MOVE SPACES TO DISP-LINE.
+           MOVE 1 TO DISP-PTR.
+           MOVE SPACES TO DISP-COL-LABEL.
+           MOVE 'TOTAL' TO DISP-COL-LABEL.
+           STRING DISP-COL-LABEL DELIMITED BY SIZE INTO DISP-LINE
+               WITH POINTER DISP-PTR
+           END-STRING.
+           MOVE 1 TO IDX-J.
+           PERFORM UNTIL IDX-J > COLSX
+               MOVE COL-TOTAL(IDX-J) TO COL-TOTAL-ED
+               MOVE SPACES TO DISP-COL-LABEL
+               MOVE COL-TOTAL-ED TO DISP-COL-LABEL
+               STRING DISP-COL-LABEL DELIMITED BY SIZE INTO DISP-LINE
+                   WITH POINTER DISP-PTR
+               END-STRING
+               ADD 1 TO IDX-J
+           END-PERFORM.
+           MOVE GRAND-TOTAL TO GRAND-TOTAL-ED.
+           MOVE SPACES TO DISP-COL-LABEL.
+           MOVE GRAND-TOTAL-ED TO DISP-COL-LABEL.
+           STRING DISP-COL-LABEL DELIMITED BY SIZE INTO DISP-LINE
+               WITH POINTER DISP-PTR
+           END-STRING.
+
+      *>    WRITES THE FINISHED GRID OUT SO IT SURVIVES PAST THIS RUN.
+      *>    LINE 1 IS "ROWS,COLSX"; EACH FOLLOWING LINE IS ONE ROW OF
+      *>    COMMA-SEPARATED CELL VALUES.
+       SAVE-GRID-TO-FILE.
+           OPEN OUTPUT GRID-FILE.
+           MOVE SPACES TO GRID-REC.
+           STRING ROWS ',' COLSX DELIMITED BY SIZE INTO GRID-REC
+           END-STRING.
+           WRITE GRID-REC.
+           MOVE 1 TO IDX-I.
            PERFORM UNTIL IDX-I > ROWS
+               MOVE SPACES TO GRID-REC
+               MOVE 1 TO GRID-PTR
+               MOVE 1 TO IDX-J
                PERFORM UNTIL IDX-J > COLSX
-                   DISPLAY 'TABLE-DATA(' IDX-I', 'IDX-J') = ' TABLE-DATA(IDX-I, IDX-J)
+                   IF IDX-J > 1 THEN
+                       STRING ',' DELIMITED BY SIZE INTO GRID-REC
+                           WITH POINTER GRID-PTR
+                       END-STRING
+                   END-IF
+                   STRING FUNCTION TRIM(TABLE-DATA(IDX-I, IDX-J))
+                       DELIMITED BY SIZE INTO GRID-REC
+                       WITH POINTER GRID-PTR
+                   END-STRING
                    ADD 1 TO IDX-J
                END-PERFORM
+               WRITE GRID-REC
                ADD 1 TO IDX-I
-               MOVE 1 TO IDX-J
-               DISPLAY ' '
            END-PERFORM.
+           CLOSE GRID-FILE.
+
+      *>    LOADS BACK A GRID WRITTEN BY SAVE-GRID-TO-FILE.
+       LOAD-GRID-FROM-FILE.
+           MOVE 'N' TO GRID-EOF.
+           OPEN INPUT GRID-FILE.
+           READ GRID-FILE
+               AT END MOVE 'Y' TO GRID-EOF
+           END-READ.
+           IF GRID-EOF NOT = 'Y' THEN
+               UNSTRING GRID-REC DELIMITED BY ','
+                   INTO ROWS COLSX
+           END-IF.
+           MOVE 1 TO IDX-I.
+           PERFORM UNTIL IDX-I > ROWS OR GRID-EOF = 'Y'
+               READ GRID-FILE
+                   AT END MOVE 'Y' TO GRID-EOF
+               END-READ
+               IF GRID-EOF NOT = 'Y' THEN
+                   MOVE 1 TO GRID-PTR
+                   PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > COLSX
+                       UNSTRING GRID-REC DELIMITED BY ','
+                           INTO TABLE-DATA(IDX-I, IDX-J)
+                           WITH POINTER GRID-PTR
+                   END-PERFORM
+                   ADD 1 TO IDX-I
+               END-IF
+           END-PERFORM.
+           CLOSE GRID-FILE.
 
-       STOP RUN.
+      *>    SAVES WHAT HAS BEEN KEYED IN SO FAR SO A DROPPED SESSION
+      *>    CAN PICK BACK UP INSTEAD OF RE-KEYING THE WHOLE GRID.
+      *>    LINE 1 IS "ROWS,COLSX,NEXT-ROW"; EACH FOLLOWING LINE IS
+      *>    ONE COMPLETED ROW OF COMMA-SEPARATED CELL VALUES.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE SPACES TO CKPT-REC.
+           STRING ROWS ',' COLSX ',' IDX-I DELIMITED BY SIZE
+               INTO CKPT-REC
+           END-STRING.
+           WRITE CKPT-REC.
+           PERFORM VARYING CKPT-ROW-IDX FROM 1 BY 1
+                   UNTIL CKPT-ROW-IDX >= IDX-I
+               MOVE SPACES TO CKPT-REC
+               MOVE 1 TO GRID-PTR
+               PERFORM VARYING CKPT-COL-IDX FROM 1 BY 1
+                       UNTIL CKPT-COL-IDX > COLSX
+                   IF CKPT-COL-IDX > 1 THEN
+                       STRING ',' DELIMITED BY SIZE INTO CKPT-REC
+                           WITH POINTER GRID-PTR
+                       END-STRING
+                   END-IF
+                   STRING FUNCTION TRIM(TABLE-DATA(CKPT-ROW-IDX,
+                           CKPT-COL-IDX))
+                       DELIMITED BY SIZE INTO CKPT-REC
+                       WITH POINTER GRID-PTR
+                   END-STRING
+               END-PERFORM
+               WRITE CKPT-REC
+           END-PERFORM.
+           CLOSE CKPT-FILE.
+
+      *>    RELOADS THE GRID DIMENSIONS AND THE ROWS ALREADY ENTERED
+      *>    FROM THE LAST WRITE-CHECKPOINT, LEAVING START-ROW POINTED
+      *>    AT THE FIRST ROW STILL NEEDING DATA.
+       RESUME-FROM-CHECKPOINT.
+           MOVE 'N' TO CKPT-EOF.
+           OPEN INPUT CKPT-FILE.
+           READ CKPT-FILE
+               AT END MOVE 'Y' TO CKPT-EOF
+           END-READ.
+           IF CKPT-EOF NOT = 'Y' THEN
+               UNSTRING CKPT-REC DELIMITED BY ','
+                   INTO ROWS COLSX START-ROW
+           END-IF.
+           MOVE 1 TO IDX-I.
+           PERFORM UNTIL IDX-I >= START-ROW OR CKPT-EOF = 'Y'
+               READ CKPT-FILE
+                   AT END MOVE 'Y' TO CKPT-EOF
+               END-READ
+               IF CKPT-EOF NOT = 'Y' THEN
+                   MOVE 1 TO GRID-PTR
+                   PERFORM VARYING IDX-J FROM 1 BY 1 UNTIL IDX-J > COLSX
+                       UNSTRING CKPT-REC DELIMITED BY ','
+                           INTO TABLE-DATA(IDX-I, IDX-J)
+                           WITH POINTER GRID-PTR
+                   END-PERFORM
+                   ADD 1 TO IDX-I
+               END-IF
+           END-PERFORM.
+           CLOSE CKPT-FILE.

@@ -1,15 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOP.
-       
+
+      *>    WRITES ONE OPS-LOG.TXT LINE BEFORE STOP RUN SO THIS RUN
+      *>    SHOWS UP IN THE WEEKLY OPERATIONS SUMMARY ROLLUP - SEE
+      *>    OPS-LOG-WRITE.CPY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-LOG-FILE ASSIGN TO "OPS-LOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OPS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-LOG-FILE.
+       01  OPS-LOG-FILE-REC.
+           COPY OPS-LOG-REC.
+
        WORKING-STORAGE SECTION.
            01 COUNTER PIC 9(3) VALUE 1.
            01 IDX PIC 9(3) VALUE 1.
+           01 WS-SKIP-VALUE PIC 9(3) VALUE 5.
+           01 WS-SKIPPED-COUNT PIC 9(3) VALUE 0.
+           01 OPS-LOG-STATUS PIC X(02).
 
        PROCEDURE DIVISION.
-           PERFORM LOOPING UNTIL COUNTER > 10
-           STOP RUN.
-           
+
        *> This program will display the value of COUNTER from 1 to 10
        *> using PERFORM UNTIL statement. Like DO WHILE in other languages.
            PERFORM UNTIL COUNTER > 10
@@ -24,17 +40,40 @@
            PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 10
                 DISPLAY "COUNTER = " COUNTER
            END-PERFORM.
-           
+
            DISPLAY "2-----------------"
-       
+
        *> This program will display the value of COUNTER from 10 to 1
        *> using PERFORM VARYING statement. Like FOR in other languages.
-       *> with a decrement of 1, and using CONTINUE statement.
+       *> with a decrement of 1. COUNTER = WS-SKIP-VALUE IS SPECIAL-
+       *> CASED VIA THE SAME SHARED CONTROL-BREAK-SKIP.CPY PARAGRAPH
+       *> LOOP.CBL AND LOOP2.CBL USE, REPLACED WITH A PLAIN CONTINUE
+       *> SINCE THE PERFORM VARYING HEADER ALREADY STEPS COUNTER.
            PERFORM VARYING COUNTER FROM 10 BY -1 UNTIL COUNTER < 1
-                IF COUNTER = 5
-                    CONTINUE
-                ELSE
+                PERFORM PARA-COUNTER-NOT-EQUAL-TO-SKIP 1 TIMES
+                IF COUNTER NOT = WS-SKIP-VALUE
                    DISPLAY "COUNTER = " COUNTER
                 END-IF
            END-PERFORM.
+
+      *>    A DISTINCT VALUE FROM LOOP.CBL/LOOP2.CBL DESPITE ALL THREE
+      *>    SHARING PROGRAM-ID LOOP, SO THE OPS-SUMMARY ROLLUP'S
+      *>    PER-PROGRAM ROW (KEYED ON OPS-LOG-PROGRAM, NOT PROGRAM-ID)
+      *>    DOES NOT CONFLATE THEM.
+           MOVE "BASE-LOOP" TO OPS-LOG-PROGRAM.
+           MOVE "OK" TO OPS-LOG-RESULT.
+           MOVE 10 TO OPS-LOG-REC-COUNT.
+           MOVE WS-SKIPPED-COUNT TO OPS-LOG-EXC-COUNT.
+           MOVE SPACES TO OPS-LOG-DETAIL.
+           PERFORM WRITE-OPS-LOG-LINE.
            STOP RUN.
+
+           COPY CONTROL-BREAK-SKIP.
+
+           COPY OPS-LOG-WRITE.
+
+      *>    THE HOOK CONTROL-BREAK-SKIP.CPY PERFORMS WHEN COUNTER IS
+      *>    SKIPPED - A NO-OP HERE SINCE THE ENCLOSING PERFORM VARYING
+      *>    HEADER ALREADY STEPS COUNTER ON EVERY PASS.
+       CB-ADVANCE.
+           CONTINUE.

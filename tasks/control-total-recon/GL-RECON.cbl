@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-RECON.
+
+      *>    GENERALIZED FROM CONDITION.CBL'S IF_ELSE_EXAMPLE, WHICH
+      *>    ONLY COMPARED TWO HARDCODED TWO-DIGIT FIELDS A AND B
+      *>    AGAINST A THIRD FIELD C FOR EXACT EQUALITY/GREATER/LESS.
+      *>    THIS IS THE REAL GL BATCH-TOTAL RECONCILIATION: EACH LINE
+      *>    OF THE CONTROL FILE CARRIES A BATCH ID, THE CONTROL TOTAL
+      *>    KEYED IN BY GENERAL LEDGER, AND THE TWO SUBSYSTEM TOTALS
+      *>    (E.G. AR AND AP) THAT ARE SUPPOSED TO ADD UP TO IT. RATHER
+      *>    THAN EXACT-MATCH-OR-BUST, THE TWO ARE ALLOWED TO DIFFER BY
+      *>    UP TO A CONFIGURABLE TOLERANCE - A FEW CENTS OF ROUNDING
+      *>    ACROSS SUBSYSTEMS IS FINE, ANYTHING WIDER IS AN EXCEPTION
+      *>    THAT NEEDS A HUMAN TO LOOK AT IT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "GL-CONTROL-TOTALS.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "GL-RECON-REPORT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+      *>    ONE-LINE CONTROL FILE HOLDING THE TOLERANCE, READ ONCE AND
+      *>    APPLIED TO EVERY BATCH IN THE RUN - A MISSING TOLERANCE
+      *>    FILE DEFAULTS TO 0.05 (FIVE CENTS).
+           SELECT TOLERANCE-FILE ASSIGN TO "GL-TOLERANCE.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS TOLERANCE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-REC                  PIC X(80).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                   PIC X(132).
+
+       FD  TOLERANCE-FILE.
+       01  TOLERANCE-REC                PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-CONTROL                PIC X(01) VALUE 'N'.
+       01  WS-LINE-NO                    PIC 9(5)  VALUE 0.
+       01  TOLERANCE-FILE-STATUS         PIC X(02).
+      *
+       01  GL-TOLERANCE                  PIC S9(7)V99 VALUE 0.05.
+       01  GL-BATCH-ID                   PIC X(10).
+       01  GL-CONTROL-TOTAL-TXT          PIC X(15).
+       01  GL-SUBTOTAL-1-TXT             PIC X(15).
+       01  GL-SUBTOTAL-2-TXT             PIC X(15).
+       01  GL-CONTROL-TOTAL              PIC S9(9)V99.
+       01  GL-SUBTOTAL-1                 PIC S9(9)V99.
+       01  GL-SUBTOTAL-2                 PIC S9(9)V99.
+       01  GL-SUBTOTAL-SUM                PIC S9(9)V99.
+       01  GL-DIFF                       PIC S9(9)V99.
+       01  NUMVAL-CHK                    PIC S9(3).
+       01  GL-STATUS-TEXT                PIC X(24).
+      *>    EDITED COPIES OF THE SIGNED AMOUNTS FOR THE REPORT LINE -
+      *>    STRINGING A SIGNED DISPLAY FIELD DIRECTLY EMBEDS ITS RAW
+      *>    OVERPUNCHED SIGN BYTE, WHICH IS NOT HUMAN-READABLE.
+       01  GL-CONTROL-TOTAL-ED           PIC -(7)9.99.
+       01  GL-SUBTOTAL-SUM-ED            PIC -(7)9.99.
+       01  GL-DIFF-ED                    PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM OPEN-RECON-FILES.
+           PERFORM UNTIL WS-EOF-CONTROL = 'Y'
+               READ CONTROL-FILE
+                   AT END MOVE 'Y' TO WS-EOF-CONTROL
+               END-READ
+               IF WS-EOF-CONTROL NOT = 'Y' THEN
+                   ADD 1 TO WS-LINE-NO
+                   PERFORM PROCESS-ONE-BATCH
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-RECON-FILES.
+           STOP RUN.
+
+       OPEN-RECON-FILES.
+           OPEN INPUT CONTROL-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE 'GL CONTROL-TOTAL RECONCILIATION REPORT' TO REPORT-REC.
+           WRITE REPORT-REC.
+           OPEN INPUT TOLERANCE-FILE.
+           IF TOLERANCE-FILE-STATUS = '00' THEN
+               READ TOLERANCE-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TEST-NUMVAL(
+                           FUNCTION TRIM(TOLERANCE-REC)) TO NUMVAL-CHK
+                       IF NUMVAL-CHK = 0 THEN
+                           COMPUTE GL-TOLERANCE =
+                               FUNCTION NUMVAL(
+                                   FUNCTION TRIM(TOLERANCE-REC))
+                       END-IF
+               END-READ
+               CLOSE TOLERANCE-FILE
+           END-IF.
+
+       PROCESS-ONE-BATCH.
+           PERFORM UNSTRING-CONTROL-LINE.
+           PERFORM RECONCILE-BATCH.
+           PERFORM WRITE-RESULT-LINE.
+
+       UNSTRING-CONTROL-LINE.
+           UNSTRING CONTROL-REC DELIMITED BY ','
+               INTO GL-BATCH-ID GL-CONTROL-TOTAL-TXT
+                    GL-SUBTOTAL-1-TXT GL-SUBTOTAL-2-TXT
+           END-UNSTRING.
+           COMPUTE GL-CONTROL-TOTAL =
+               FUNCTION NUMVAL(FUNCTION TRIM(GL-CONTROL-TOTAL-TXT)).
+           COMPUTE GL-SUBTOTAL-1 =
+               FUNCTION NUMVAL(FUNCTION TRIM(GL-SUBTOTAL-1-TXT)).
+           COMPUTE GL-SUBTOTAL-2 =
+               FUNCTION NUMVAL(FUNCTION TRIM(GL-SUBTOTAL-2-TXT)).
+
+      *>    GENERALIZES CONDITION.CBL'S A + B > C / = C / < C THREE-WAY
+      *>    BRANCH: "=" BECOMES "WITHIN TOLERANCE" INSTEAD OF EXACT,
+      *>    AND THE OVER/UNDER BRANCHES ONLY FIRE ONCE THE DIFFERENCE
+      *>    HAS ALREADY WIDENED PAST THAT TOLERANCE.
+       RECONCILE-BATCH.
+           COMPUTE GL-SUBTOTAL-SUM = GL-SUBTOTAL-1 + GL-SUBTOTAL-2.
+           COMPUTE GL-DIFF = GL-SUBTOTAL-SUM - GL-CONTROL-TOTAL.
+           IF FUNCTION ABS(GL-DIFF) <= GL-TOLERANCE THEN
+               MOVE 'IN BALANCE' TO GL-STATUS-TEXT
+           ELSE
+               IF GL-SUBTOTAL-SUM > GL-CONTROL-TOTAL THEN
+                   MOVE 'OUT OF BALANCE - OVER' TO GL-STATUS-TEXT
+               ELSE
+                   MOVE 'OUT OF BALANCE - UNDER' TO GL-STATUS-TEXT
+               END-IF
+           END-IF.
+
+       WRITE-RESULT-LINE.
+           MOVE GL-CONTROL-TOTAL TO GL-CONTROL-TOTAL-ED.
+           MOVE GL-SUBTOTAL-SUM TO GL-SUBTOTAL-SUM-ED.
+           MOVE GL-DIFF TO GL-DIFF-ED.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'LINE ' WS-LINE-NO ' BATCH ' GL-BATCH-ID
+                  ' CONTROL ' GL-CONTROL-TOTAL-ED
+                  ' SUBSYSTEMS ' GL-SUBTOTAL-SUM-ED
+                  ' DIFF ' GL-DIFF-ED
+                  ' -> ' GL-STATUS-TEXT
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING.
+           WRITE REPORT-REC.
+
+       CLOSE-RECON-FILES.
+           CLOSE CONTROL-FILE.
+           CLOSE REPORT-FILE.
+       END PROGRAM GL-RECON.

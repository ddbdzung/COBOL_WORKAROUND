@@ -3,17 +3,24 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 INPUT-STRING         PIC X(100).
+       01 INPUT-STRING         PIC X(500).
        01 LONGEST-LENGTH       PIC 9(03).
+       01 LONGEST-SUBSTR       PIC X(500).
+       01 NORMALIZE-MODE       PIC X(01).
       *******
        PROCEDURE DIVISION.
            DISPLAY "Enter input: ".
            ACCEPT INPUT-STRING.
+           DISPLAY "Normalize case/whitespace before matching (Y/N): ".
+           ACCEPT NORMALIZE-MODE.
 
            CALL 'LONGEST-SUB' USING INPUT-STRING
-                                    LONGEST-LENGTH.
+                                    LONGEST-LENGTH
+                                    LONGEST-SUBSTR
+                                    NORMALIZE-MODE.
 
            DISPLAY LONGEST-LENGTH.
+           DISPLAY FUNCTION TRIM(LONGEST-SUBSTR).
 
            STOP RUN.
       *******

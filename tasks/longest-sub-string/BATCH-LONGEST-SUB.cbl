@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-LONGEST-SUB.
+
+      *>    LONGEST-SUB IS ONLY EVER CALLED FROM MAIN.CBL FOR A SINGLE
+      *>    ACCEPT'D INPUT-STRING.  THIS READS A FILE OF STRINGS (E.G.
+      *>    A DAY'S TRANSACTION DESCRIPTION OR MEMO FIELDS), CALLS
+      *>    LONGEST-SUB ONCE PER RECORD, AND WRITES EACH RECORD'S
+      *>    LONGEST-NON-REPEATING-RUN LENGTH AND MATCHED SUBSTRING
+      *>    TO A REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRING-FILE ASSIGN TO "LONGEST-SUB-STRINGS.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "LONGEST-SUB-REPORT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+      *>    ONE-CHARACTER Y/N CONTROL FILE, READ ONCE, APPLIED TO
+      *>    EVERY RECORD IN THE RUN.  A MISSING CONTROL FILE DEFAULTS
+      *>    TO 'N' (ORIGINAL PLAIN-EQUALITY BEHAVIOR).
+           SELECT MODE-FILE ASSIGN TO "LONGEST-SUB-MODE.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS MODE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STRING-FILE.
+       01  STRING-REC                   PIC X(500).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                   PIC X(1100).
+
+       FD  MODE-FILE.
+       01  MODE-REC                     PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-STRING                PIC X(01) VALUE 'N'.
+       01  WS-LINE-NO                    PIC 9(5) VALUE 0.
+       01  MODE-FILE-STATUS             PIC X(02).
+      *
+       01  INPUT-STRING                  PIC X(500).
+       01  LONGEST-LENGTH                PIC 9(03).
+       01  LONGEST-SUBSTR                PIC X(500).
+       01  NORMALIZE-MODE                PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM OPEN-BATCH-FILES.
+           PERFORM UNTIL WS-EOF-STRING = 'Y'
+               READ STRING-FILE
+                   AT END MOVE 'Y' TO WS-EOF-STRING
+               END-READ
+               IF WS-EOF-STRING NOT = 'Y' THEN
+                   ADD 1 TO WS-LINE-NO
+                   PERFORM PROCESS-ONE-STRING-LINE
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-BATCH-FILES.
+           STOP RUN.
+
+       OPEN-BATCH-FILES.
+           OPEN INPUT STRING-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE 'LONGEST-SUB BATCH REPORT' TO REPORT-REC.
+           WRITE REPORT-REC.
+           OPEN INPUT MODE-FILE.
+           IF MODE-FILE-STATUS = '00' THEN
+               READ MODE-FILE
+                   AT END MOVE 'N' TO NORMALIZE-MODE
+                   NOT AT END MOVE MODE-REC TO NORMALIZE-MODE
+               END-READ
+               CLOSE MODE-FILE
+           ELSE
+               MOVE 'N' TO NORMALIZE-MODE
+           END-IF.
+
+       PROCESS-ONE-STRING-LINE.
+           MOVE STRING-REC TO INPUT-STRING.
+           CALL 'LONGEST-SUB' USING INPUT-STRING LONGEST-LENGTH
+               LONGEST-SUBSTR NORMALIZE-MODE.
+           PERFORM WRITE-RESULT-LINE.
+
+       WRITE-RESULT-LINE.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'LINE ' WS-LINE-NO ' (' STRING-REC
+                  ') LONGEST-RUN-LENGTH = ' LONGEST-LENGTH
+                  ' SUBSTR = [' FUNCTION TRIM(LONGEST-SUBSTR) ']'
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+
+       CLOSE-BATCH-FILES.
+           CLOSE STRING-FILE.
+           CLOSE REPORT-FILE.
+       END PROGRAM BATCH-LONGEST-SUB.

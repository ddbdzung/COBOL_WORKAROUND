@@ -1,12 +1,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LONGEST-SUB.
 
+      *>    WRITES ONE OPS-LOG.TXT LINE PER CALL SO THIS RUN SHOWS UP
+      *>    IN THE WEEKLY OPERATIONS SUMMARY ROLLUP - SEE
+      *>    OPS-LOG-WRITE.CPY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-LOG-FILE ASSIGN TO "OPS-LOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OPS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-LOG-FILE.
+       01  OPS-LOG-FILE-REC.
+           COPY OPS-LOG-REC.
+
        WORKING-STORAGE SECTION.
-       01  LS-P            PIC X(100).
+       01  OPS-LOG-STATUS  PIC X(02).
+      *>    RAISED FROM 100 TO 500 CHARACTERS - MEMO/FREE-TEXT
+      *>    DESCRIPTION FIELDS IN THE EXTRACTS REGULARLY RUN PAST 100
+      *>    CHARACTERS, AND ANYTHING BEYOND THE LS-P/SS-TBL BOUNDARY
+      *>    WAS SILENTLY NEVER LOOKED AT.
+       01  LS-P            PIC X(500).
        01  SS-TBL.
            03 SS           PIC X(01) VALUE LOW-VALUE
-           OCCURS 100 TIMES
+           OCCURS 500 TIMES
            INDEXED BY IDX.
        01  C               PIC X(01).
        01  XX              PIC X(01).
@@ -18,29 +38,64 @@
        01  M               PIC 9(05).
       *******
        01  ANS             PIC 9(05).
+       01  ANS-START       PIC 9(05).
+       01  LS-LEN          PIC 9(03).
+      *>    WORKING COPY OF LS-P WITH CASE FOLDED AND EMBEDDED
+      *>    WHITESPACE SQUEEZED OUT, BUILT BY NORMALIZE-INPUT WHEN
+      *>    NORMALIZE-MODE = 'Y'.
+       01  LS-NORM         PIC X(500).
+       01  NORM-LEN        PIC 9(03).
       ******
        01  SEARCH-SET-TBL.
            03 SEARCH-KEY      PIC X(01) VALUE LOW-VALUE.
            03 SEARCH-FOUND    PIC X(01) VALUE 'N'.
        01  REMOVE-KEY         PIC X(01) VALUE LOW-VALUE.
+      *>    SHARED RETURN-CODE CONVENTION - SEE RETURN-CODES.CPY.
+       COPY RETURN-CODES.
       ********
        LINKAGE SECTION.
-       01  LS                           PIC X(100).
+       01  LS                           PIC X(500).
        01  LENGTHX                      PIC 9(03).
+       01  LONGEST-SUBSTR               PIC X(500).
+      *>    'Y' FOLDS CASE AND SQUEEZES OUT EMBEDDED WHITESPACE BEFORE
+      *>    COMPARING, SO CODES THAT ONLY DIFFER BY CASING OR PADDING
+      *>    ACROSS SOURCE SYSTEMS COMPARE AS THE SAME CHARACTER; 'N'
+      *>    (OR SPACE) KEEPS THE ORIGINAL PLAIN-EQUALITY BEHAVIOR.
+       01  NORMALIZE-MODE               PIC X(01).
 
-       PROCEDURE DIVISION USING LS LENGTHX.
+       PROCEDURE DIVISION USING LS LENGTHX LONGEST-SUBSTR
+           NORMALIZE-MODE.
 
       *    UNSTRING LS INTO C DELIMITED BY SIZE
       *    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 128
       *        MOVE SPACE TO SS(J)
       *    END-PERFORM.
 
+      *>    SS-TBL AND I ARE NOT RE-INITIALIZED BY LOAD-TIME VALUE
+      *>    CLAUSES ON ANY CALL AFTER THE FIRST ONE IN A RUN, SINCE
+      *>    WORKING-STORAGE STAYS AS LEFT BY THE PRIOR CALL - THIS
+      *>    MATTERS NOW THAT A BATCH DRIVER CAN CALL LONGEST-SUB MANY
+      *>    TIMES IN ONE RUN, SO THE WORKING SET IS CLEARED EXPLICITLY
+      *>    ON EVERY CALL RATHER THAN RELYING ON LOAD-TIME VALUES.
+           MOVE LOW-VALUES TO SS-TBL.
            MOVE 1 TO I.
            MOVE 1 TO ANS.
+           MOVE 1 TO ANS-START.
            MOVE LS TO LS-P.
 
+      *>    LS-P IS A FIXED PIC X(500) SLOT, SO FUNCTION LENGTH(LS-P)
+      *>    IS ALWAYS 500 REGARDLESS OF HOW MUCH OF IT IS REAL
+      *>    CONTENT - LS-LEN IS THE ACTUAL TRIMMED LENGTH OF LS, SO
+      *>    THE SCAN STOPS AT THE REAL END OF THE STRING INSTEAD OF
+      *>    RUNNING ON INTO THE TRAILING PAD SPACES.
+           COMPUTE LS-LEN = FUNCTION LENGTH(FUNCTION TRIM(LS TRAILING)).
+
+           IF NORMALIZE-MODE = 'Y' THEN
+               PERFORM NORMALIZE-INPUT
+           END-IF.
+
            PERFORM VARYING J FROM 1 BY 1
-             UNTIL J >= FUNCTION LENGTH(LS-P) OR LS-P(J:1) = LOW-VALUE
+             UNTIL J > LS-LEN OR LS-P(J:1) = LOW-VALUE
                MOVE LS-P(J:1) TO C
       *        DISPLAY "********************* C = " C
       ****** CHECK C IS CONTAINING IN SET
@@ -70,6 +125,7 @@
                COMPUTE L = J - I + 1
                IF L > ANS
                    MOVE L TO ANS
+                   MOVE I TO ANS-START
                END-IF
            END-PERFORM.
 
@@ -77,11 +133,45 @@
       *    DISPLAY "ANS: [" ANS "]"
 
            MOVE ANS TO LENGTHX.
+           MOVE SPACES TO LONGEST-SUBSTR.
+           MOVE LS-P(ANS-START:ANS) TO LONGEST-SUBSTR.
+
+           MOVE "LONGEST-SUB" TO OPS-LOG-PROGRAM.
+           MOVE LS-LEN TO OPS-LOG-REC-COUNT.
+           MOVE SPACES TO OPS-LOG-DETAIL.
+           IF LS-LEN = 0 THEN
+               MOVE "EMPTY" TO OPS-LOG-RESULT
+               MOVE 1 TO OPS-LOG-EXC-COUNT
+               SET RC-NOT-FOUND TO TRUE
+           ELSE
+               MOVE "OK" TO OPS-LOG-RESULT
+               MOVE 0 TO OPS-LOG-EXC-COUNT
+               SET RC-OK TO TRUE
+           END-IF.
+           MOVE RC-CODE TO RETURN-CODE.
+           PERFORM WRITE-OPS-LOG-LINE.
       ********
            GOBACK.
       ********
+      *>    FOLDS LS-P TO UPPER CASE AND SQUEEZES OUT EMBEDDED
+      *>    WHITESPACE, OVER JUST THE REAL (TRIMMED) CONTENT, AND
+      *>    RESETS LS-LEN TO THE SQUEEZED LENGTH SO THE MAIN SCAN
+      *>    RUNS OVER THE NORMALIZED TEXT.
+       NORMALIZE-INPUT SECTION.
+           MOVE FUNCTION UPPER-CASE(LS-P) TO LS-P.
+           MOVE SPACES TO LS-NORM.
+           MOVE 0 TO NORM-LEN.
+           PERFORM VARYING M FROM 1 BY 1 UNTIL M > LS-LEN
+               IF LS-P(M:1) NOT = SPACE THEN
+                   ADD 1 TO NORM-LEN
+                   MOVE LS-P(M:1) TO LS-NORM(NORM-LEN:1)
+               END-IF
+           END-PERFORM.
+           MOVE LS-NORM TO LS-P.
+           MOVE NORM-LEN TO LS-LEN.
+      **********
        REMOVE-IN-SET SECTION.
-           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 100
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 500
       *        DISPLAY "---> REMOVE KEY " REMOVE-KEY
                IF REMOVE-KEY = SS(K) AND SS(K) NOT = LOW-VALUE THEN
       *            DISPLAY "---> REMOVE " SS(K)
@@ -92,7 +182,7 @@
       **********
        IS-CONTAIN-IN-SET SECTION.
            MOVE 'N' TO SEARCH-FOUND.
-           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 100
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 500
                IF SEARCH-KEY = SS(K) AND SS(K) NOT = LOW-VALUE THEN
                    MOVE 'Y' TO SEARCH-FOUND
                    EXIT PERFORM
@@ -100,7 +190,7 @@
            END-PERFORM.
       **********
        ADD-TO-SET SECTION.
-           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 100
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 500
                IF C NOT = SS(K) THEN
                    IF SS(K) = LOW-VALUE THEN
                        MOVE C TO SS(K)
@@ -112,4 +202,6 @@
                    EXIT PERFORM
                END-IF
            END-PERFORM.
+
+           COPY OPS-LOG-WRITE.
        END PROGRAM LONGEST-SUB.

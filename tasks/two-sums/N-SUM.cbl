@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. N-SUM.
+
+      *>    GENERAL N-SUM MATCHER FOR JOURNAL-ENTRY RECONCILIATION -
+      *>    FINDS LEG-COUNT (3 OR MORE) DISTINCT, STRICTLY INCREASING
+      *>    POSITIONS IN NUMBER-ARRAY WHOSE ARRAY-ELM VALUES SUM TO
+      *>    TARGET.  LEG-COUNT = 2 IS ALSO ACCEPTED AND BEHAVES LIKE
+      *>    TWO-SUM.  BUILT ON TOP OF THE SAME MAP-ADD/MAP-GET MAP AS
+      *>    TWO-SUM: THE FIRST (LEG-COUNT - 2) LEGS ARE FIXED BY A
+      *>    STANDARD COMBINATION WALK OVER THE ARRAY, AND THE LAST TWO
+      *>    LEGS ARE FOUND BY THE SAME MAP-BASED TWO-SUM SCAN TWO-SUM
+      *>    USES, OVER THE POSITIONS AFTER THE LAST FIXED LEG.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *>    UP TO 4 "OUTER" LEGS ARE FIXED BY THE COMBINATION WALK
+      *>    BEFORE THE TRAILING TWO-SUM PASS, SO LEG-COUNT UP TO 6 IS
+      *>    SUPPORTED.
+       01  MAX-LEGS             PIC 9(2) VALUE 6.
+       01  K                    PIC 9(2).
+       01  OUTER-IDX            PIC 9(4) OCCURS 4 TIMES.
+       01  OUT-I                PIC 9(2).
+       01  SUM-OF-OUTER         PIC S9(5)V99.
+       01  REMAINING-TARGET     PIC S9(5)V99.
+       01  START-POS            PIC 9(4).
+       01  HAS-MORE-COMBOS      PIC X(01) VALUE 'Y'.
+       01  ADV-I                PIC 9(2).
+       01  ADV-DONE             PIC X(01).
+       01  ADV-BOUND            PIC S9(4).
+      *
+       01  TWO-I                PIC 9(4).
+       01  TWO-X                PIC S9(5)V99.
+       01  TWO-Y                PIC S9(5)V99.
+       01  TWO-FOUND            PIC X(01).
+       01  RESULT-POS-1         PIC 9(4).
+       01  RESULT-POS-2         PIC 9(4).
+      *>    SAME MAP-DATA LAYOUT AS TWO-SUM.CBL'S NUM-IDX-GR, PASSED TO
+      *>    MAP-ADD/MAP-GET FOR THE TRAILING TWO-SUM PASS.
+       01  NUM-IDX-GR.
+           COPY MAP-DATA
+               REPLACING ==MAP-TBL==   BY ==NUM-MAP==
+                         ==KEY-ID==    BY ==NUM-VAL==
+                         ==KEY-VALUE== BY ==NUM-POST==
+                         ==MAP-IDX==   BY ==TEMP-IDX==.
+      *
+       01  REC-ADD.
+           COPY REC-ADD.
+      *
+       01  MAP-FOUND            PIC X VALUE 'N'.
+       01  REC-RES.
+           COPY REC-RES.
+      *>    SAME MAP-ADD CEILING GUARD TWO-SUM.CBL USES - SEE THAT
+      *>    PROGRAM'S COMMENT ON ITS OWN ADD-STATUS FIELD.
+       01  ADD-STATUS           PIC X(01).
+      ******
+       LINKAGE SECTION.
+       01  NUMBER-ARRAY.
+           COPY NUMBER-ARRAY.
+       01  TARGET               PIC S9(5)V99.
+       01  LEG-COUNT            PIC 9(02).
+       01  RESULT-TBL.
+           COPY RESULT-TBL
+               REPLACING ==2 TIMES== BY ==6 TIMES==.
+       01  MATCH-STATUS         PIC X(01).
+      ******
+       PROCEDURE DIVISION USING NUMBER-ARRAY TARGET LEG-COUNT
+                                 RESULT-TBL MATCH-STATUS.
+       PROCESS-N-LEGS.
+           MOVE 'N' TO MATCH-STATUS.
+           MOVE ZEROS TO RESULT-TBL.
+           IF LEG-COUNT < 2 OR LEG-COUNT > MAX-LEGS
+                   OR ARRAY-SIZE < LEG-COUNT THEN
+               GOBACK
+           END-IF.
+           COMPUTE K = LEG-COUNT - 2.
+           PERFORM VARYING OUT-I FROM 1 BY 1 UNTIL OUT-I > K
+               MOVE OUT-I TO OUTER-IDX(OUT-I)
+           END-PERFORM.
+
+           IF K = 0 THEN
+               PERFORM FIND-TWO-SUM-FOR-COMBO
+               IF TWO-FOUND = 'Y' THEN
+                   PERFORM POPULATE-RESULT
+                   MOVE 'Y' TO MATCH-STATUS
+               END-IF
+               GOBACK
+           END-IF.
+
+           MOVE 'Y' TO HAS-MORE-COMBOS.
+           PERFORM UNTIL HAS-MORE-COMBOS = 'N' OR MATCH-STATUS = 'Y'
+               PERFORM FIND-TWO-SUM-FOR-COMBO
+               IF TWO-FOUND = 'Y' THEN
+                   PERFORM POPULATE-RESULT
+                   MOVE 'Y' TO MATCH-STATUS
+               ELSE
+                   PERFORM ADVANCE-COMBINATION
+               END-IF
+           END-PERFORM.
+           GOBACK.
+
+      *>    FIXES REMAINING-TARGET/START-POS FOR THE CURRENT OUTER
+      *>    COMBINATION, THEN RUNS THE TRAILING TWO-SUM PASS.
+       FIND-TWO-SUM-FOR-COMBO.
+           MOVE 0 TO SUM-OF-OUTER.
+           PERFORM VARYING OUT-I FROM 1 BY 1 UNTIL OUT-I > K
+               ADD ARRAY-ELM(OUTER-IDX(OUT-I)) TO SUM-OF-OUTER
+           END-PERFORM.
+           COMPUTE REMAINING-TARGET = TARGET - SUM-OF-OUTER.
+           IF K = 0 THEN
+               MOVE 1 TO START-POS
+           ELSE
+               COMPUTE START-POS = OUTER-IDX(K) + 1
+           END-IF.
+           PERFORM TRY-TWO-SUM-RANGE.
+
+      *>    SAME MAP-BUILD-AS-YOU-SCAN TWO-SUM TECHNIQUE TWO-SUM.CBL
+      *>    USES, RESTRICTED TO POSITIONS START-POS THRU ARRAY-SIZE SO
+      *>    IT NEVER REVISITS A POSITION ALREADY FIXED AS AN OUTER LEG.
+       TRY-TWO-SUM-RANGE.
+           MOVE 'N' TO TWO-FOUND.
+           MOVE 0 TO MAP-SIZE.
+           PERFORM VARYING TWO-I FROM START-POS BY 1
+                   UNTIL TWO-I > ARRAY-SIZE OR TWO-FOUND = 'Y'
+               MOVE ARRAY-ELM(TWO-I) TO TWO-X
+               COMPUTE TWO-Y = REMAINING-TARGET - TWO-X
+               CALL 'MAP-GET' USING NUM-IDX-GR TWO-Y MAP-FOUND REC-RES
+               IF MAP-FOUND = 'Y' THEN
+                   MOVE KEY-VALUE-RES TO RESULT-POS-1
+                   MOVE TWO-I TO RESULT-POS-2
+                   MOVE 'Y' TO TWO-FOUND
+               ELSE
+                   SET TEMP-IDX TO TWO-I
+                   MOVE TWO-X TO KEY-ID-ADD
+                   MOVE TWO-I TO KEY-VALUE-ADD
+                   CALL 'MAP-ADD' USING NUM-IDX-GR REC-ADD ADD-STATUS
+                   IF ADD-STATUS = 'N' THEN
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       POPULATE-RESULT.
+           PERFORM VARYING OUT-I FROM 1 BY 1 UNTIL OUT-I > K
+               MOVE OUTER-IDX(OUT-I) TO RESULT(OUT-I)
+           END-PERFORM.
+           COMPUTE OUT-I = K + 1.
+           MOVE RESULT-POS-1 TO RESULT(OUT-I).
+           COMPUTE OUT-I = K + 2.
+           MOVE RESULT-POS-2 TO RESULT(OUT-I).
+
+      *>    STANDARD "NEXT COMBINATION" WALK OVER STRICTLY-INCREASING
+      *>    K-TUPLES OF POSITIONS 1 THRU ARRAY-SIZE, LEAVING ROOM AFTER
+      *>    THE LAST OUTER LEG FOR THE TWO TRAILING TWO-SUM LEGS.
+      *>    BACKS UP TO THE RIGHTMOST OUTER LEG THAT STILL HAS ROOM TO
+      *>    ADVANCE, BUMPS IT, AND RESETS EVERY LEG AFTER IT.
+       ADVANCE-COMBINATION.
+           MOVE K TO ADV-I.
+           MOVE 'N' TO ADV-DONE.
+           PERFORM UNTIL ADV-DONE = 'Y'
+               IF ADV-I < 1 THEN
+                   MOVE 'N' TO HAS-MORE-COMBOS
+                   MOVE 'Y' TO ADV-DONE
+               ELSE
+                   COMPUTE ADV-BOUND = ARRAY-SIZE - (K - ADV-I) - 1
+                   IF OUTER-IDX(ADV-I) < ADV-BOUND THEN
+                       ADD 1 TO OUTER-IDX(ADV-I)
+                       PERFORM VARYING OUT-I FROM ADV-I BY 1
+                               UNTIL OUT-I >= K
+                           COMPUTE OUTER-IDX(OUT-I + 1) =
+                               OUTER-IDX(OUT-I) + 1
+                       END-PERFORM
+                       MOVE 'Y' TO ADV-DONE
+                   ELSE
+                       SUBTRACT 1 FROM ADV-I
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM N-SUM.

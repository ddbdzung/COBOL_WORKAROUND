@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAP-UPDATE-ONLY.
+
+      *>    STRICT COUNTERPART TO MAP-ADD FOR POSTING A CORRECTION TO
+      *>    A KEY THAT IS SUPPOSED TO ALREADY BE IN THE MAP - UNLIKE
+      *>    MAP-ADD, A MISSING KEY IS NEVER INSERTED; UPDATE-STATUS
+      *>    COMES BACK 'N' SO A TYPO'D KEY-ID-ADD SURFACES AS A
+      *>    NOT-FOUND CONDITION INSTEAD OF SILENTLY CREATING A ROW.
+      *>    EVERY CALL IS APPENDED TO MAP-AUDIT.TXT, THE SAME AUDIT
+      *>    TRAIL MAP-ADD/MAP-GET WRITE TO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "MAP-AUDIT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  LOW          PIC 9(04).
+       01  HIGH         PIC 9(04).
+       01  MID          PIC 9(04).
+       01  FOUND-POS    PIC 9(04).
+       01  AUDIT-ACTION PIC X(08).
+       01  AUDIT-STAMP  PIC X(21).
+       01  AUDIT-STATUS PIC X(02).
+      *>    EDITED COPIES OF THE SIGNED FIELDS FOR THE AUDIT LINE -
+      *>    STRINGING A SIGNED DISPLAY FIELD DIRECTLY EMBEDS ITS RAW
+      *>    OVERPUNCHED SIGN BYTE, WHICH IS NOT HUMAN-READABLE.
+       01  AUDIT-KEY-ID-ED  PIC -(5)9.99.
+       01  AUDIT-KEY-VAL-ED PIC -(5)9.
+      ******
+       LINKAGE SECTION.
+      ******
+       01  MAP-DATA.
+           COPY MAP-DATA.
+      *******
+       01  REC-ADD.
+           COPY REC-ADD.
+       01  UPDATE-STATUS        PIC X(01).
+      ******
+       PROCEDURE DIVISION USING MAP-DATA REC-ADD UPDATE-STATUS.
+           UPDATE-MAP-ENTRY.
+               MOVE 'N' TO UPDATE-STATUS.
+               PERFORM FIND-KEY-POSITION.
+               IF UPDATE-STATUS = 'Y' THEN
+                   MOVE KEY-VALUE-ADD TO KEY-VALUE(FOUND-POS)
+                   MOVE 'UPDATE' TO AUDIT-ACTION
+               ELSE
+                   MOVE 'NOTFOUND' TO AUDIT-ACTION
+               END-IF.
+               PERFORM WRITE-AUDIT-RECORD.
+           GOBACK.
+      **********
+      *>    BINARY SEARCH FOR KEY-ID-ADD AGAINST THE (SORTED-ASCENDING)
+      *>    LIVE PORTION OF MAP-TBL. ON RETURN, UPDATE-STATUS = 'Y' AND
+      *>    FOUND-POS POINTS AT THE MATCHING ENTRY, OR UPDATE-STATUS
+      *>    STAYS 'N' WHEN NO SUCH KEY IS CURRENTLY IN THE MAP.
+       FIND-KEY-POSITION.
+           MOVE 1 TO LOW.
+           MOVE MAP-SIZE TO HIGH.
+           IF MAP-SIZE > 0 THEN
+               PERFORM UNTIL LOW > HIGH
+                   COMPUTE MID = (LOW + HIGH) / 2
+                   IF KEY-ID(MID) = KEY-ID-ADD THEN
+                       MOVE 'Y' TO UPDATE-STATUS
+                       MOVE MID TO FOUND-POS
+                       EXIT PERFORM
+                   END-IF
+                   IF KEY-ID(MID) < KEY-ID-ADD THEN
+                       COMPUTE LOW = MID + 1
+                   ELSE
+                       COMPUTE HIGH = MID - 1
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *>    APPENDS ONE LINE TO MAP-AUDIT.TXT RECORDING THIS UPDATE
+      *>    ATTEMPT. OPENED EXTEND/CLOSED ON EVERY CALL SO THE TRAIL
+      *>    SURVIVES ACROSS SEPARATE RUNS OF THE CALLING PROGRAM.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-STAMP
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00' THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-REC
+           MOVE KEY-ID-ADD TO AUDIT-KEY-ID-ED
+           MOVE KEY-VALUE-ADD TO AUDIT-KEY-VAL-ED
+           STRING AUDIT-STAMP ' MAP-UPDATE-ONLY ' AUDIT-ACTION
+                  ' KEY-ID=' FUNCTION TRIM(AUDIT-KEY-ID-ED)
+                  ' KEY-VALUE=' FUNCTION TRIM(AUDIT-KEY-VAL-ED)
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+       END PROGRAM MAP-UPDATE-ONLY.

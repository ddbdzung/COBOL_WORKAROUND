@@ -1,36 +1,84 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAP-GET.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  I   PIC 9(03).
-      ******
-       LINKAGE SECTION.
-      ******
-       01  MAP-DATA.
-           03 MAP-SIZE PIC 9(03).
-           03 MAP-TBL OCCURS 256 TIMES DEPENDING ON MAP-SIZE.
-               05 KEY-ID        PIC S9(5).
-               05 KEY-VALUE     PIC S9(5).
-      *******
-       01  KEY-ID-SEARCH        PIC S9(5).
-       01  FOUND                PIC X(01).
-       01  REC-RES.
-           03 KEY-ID-RES        PIC S9(5).
-           03 KEY-VALUE-RES     PIC S9(5).
-      ******
-       PROCEDURE DIVISION USING MAP-DATA KEY-ID-SEARCH FOUND REC-RES.
-           SEARCH-MAP.
-               MOVE 'N' TO FOUND.
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAP-SIZE
-      *            DISPLAY "[" KEY-ID(I) "] - [" KEY-ID-SEARCH "]"
-                   IF KEY-ID(I) = KEY-ID-SEARCH
-                   AND KEY-ID(I) NOT = -99999 THEN
-                       MOVE KEY-ID(I) TO KEY-ID-RES
-                       MOVE KEY-VALUE(I) TO KEY-VALUE-RES
-                       MOVE 'Y' TO FOUND
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM.
-           GOBACK.
-       END PROGRAM MAP-GET.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAP-GET.
+
+      *>    EVERY LOOKUP (HIT OR MISS) IS APPENDED TO MAP-AUDIT.TXT
+      *>    WITH A TIMESTAMP, ALONGSIDE MAP-ADD'S INSERT/UPDATE
+      *>    ENTRIES, SO A DAY'S RECONCILIATION MATCHES CAN BE
+      *>    RECONSTRUCTED LATER - SEE WRITE-AUDIT-RECORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "MAP-AUDIT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  I   PIC 9(04).
+       01  AUDIT-RESULT PIC X(04).
+       01  AUDIT-STAMP  PIC X(21).
+       01  AUDIT-STATUS PIC X(02).
+      *>    EDITED COPIES OF THE SIGNED FIELDS FOR THE AUDIT LINE -
+      *>    STRINGING A SIGNED DISPLAY FIELD DIRECTLY EMBEDS ITS RAW
+      *>    OVERPUNCHED SIGN BYTE, WHICH IS NOT HUMAN-READABLE.
+       01  AUDIT-KEY-ID-ED  PIC -(5)9.99.
+       01  AUDIT-KEY-VAL-ED PIC -(5)9.
+      *>    SHARED RETURN-CODE CONVENTION - SEE RETURN-CODES.CPY.
+       COPY RETURN-CODES.
+      ******
+       LINKAGE SECTION.
+      ******
+       01  MAP-DATA.
+           COPY MAP-DATA.
+      *******
+       01  KEY-ID-SEARCH        PIC S9(5)V99.
+       01  FOUND                PIC X(01).
+       01  REC-RES.
+           COPY REC-RES.
+      ******
+       PROCEDURE DIVISION USING MAP-DATA KEY-ID-SEARCH FOUND REC-RES.
+           SEARCH-MAP.
+               MOVE 'N' TO FOUND.
+               IF MAP-SIZE > 0 THEN
+                   SET MAP-IDX TO 1
+                   SEARCH ALL MAP-TBL
+                       WHEN KEY-ID(MAP-IDX) = KEY-ID-SEARCH
+                           MOVE KEY-ID(MAP-IDX) TO KEY-ID-RES
+                           MOVE KEY-VALUE(MAP-IDX) TO KEY-VALUE-RES
+                           MOVE 'Y' TO FOUND
+                   END-SEARCH
+               END-IF.
+               IF FOUND = 'Y' THEN
+                   MOVE 'HIT' TO AUDIT-RESULT
+                   SET RC-OK TO TRUE
+               ELSE
+                   MOVE 'MISS' TO AUDIT-RESULT
+                   SET RC-NOT-FOUND TO TRUE
+               END-IF.
+               MOVE RC-CODE TO RETURN-CODE.
+               PERFORM WRITE-AUDIT-RECORD.
+           GOBACK.
+
+      *>    APPENDS ONE LINE TO MAP-AUDIT.TXT RECORDING THIS GET.
+      *>    OPENED EXTEND/CLOSED ON EVERY CALL SO THE TRAIL SURVIVES
+      *>    ACROSS SEPARATE RUNS OF THE CALLING PROGRAM.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-STAMP
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00' THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-REC
+           MOVE KEY-ID-SEARCH TO AUDIT-KEY-ID-ED
+           MOVE KEY-VALUE-RES TO AUDIT-KEY-VAL-ED
+           STRING AUDIT-STAMP ' MAP-GET ' AUDIT-RESULT
+                  ' KEY-ID=' FUNCTION TRIM(AUDIT-KEY-ID-ED)
+                  ' KEY-VALUE=' FUNCTION TRIM(AUDIT-KEY-VAL-ED)
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+       END PROGRAM MAP-GET.

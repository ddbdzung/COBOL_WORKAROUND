@@ -1,45 +1,76 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TWO-SUM.
 
+      *>    WRITES ONE OPS-LOG.TXT LINE PER CALL SO THIS RUN SHOWS UP
+      *>    IN THE WEEKLY OPERATIONS SUMMARY ROLLUP - SEE
+      *>    OPS-LOG-WRITE.CPY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-LOG-FILE ASSIGN TO "OPS-LOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OPS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-LOG-FILE.
+       01  OPS-LOG-FILE-REC.
+           COPY OPS-LOG-REC.
       *******
        WORKING-STORAGE SECTION.
-       01  I                   PIC 9(3) VALUE 1.
-       01  J                   PIC 9(3) VALUE 1.
-       01  X                   PIC S9(5).
-       01  Y                   PIC S9(5).
+       01  OPS-LOG-STATUS      PIC X(02).
+      *>    REMEMBERS WHETHER MAP-ADD EVER CAME BACK 'N' DURING THE
+      *>    SCAN BELOW, SINCE ADD-STATUS ITSELF ONLY REFLECTS THE
+      *>    MOST RECENT CALL - FED INTO THE OPS-LOG-DETAIL LINE
+      *>    WRITTEN AT THE BOTTOM OF PROCESS-NUMS.
+       01  TABLE-FULL-FLAG     PIC X(01) VALUE 'N'.
+       01  I                   PIC 9(4) VALUE 1.
+       01  J                   PIC 9(4) VALUE 1.
+       01  X                   PIC S9(5)V99.
+       01  Y                   PIC S9(5)V99.
       *******
        01  NUM-IDX-GR.
-           03 MAP-SIZE         PIC 9(03).
-           03 NUM-MAP      OCCURS 256 DEPENDING ON MAP-SIZE
-                   INDEXED BY TEMP-IDX.
-               05 NUM-VAL      PIC S9(5) VALUE -99999.
-               05 NUM-POST     PIC S9(5) VALUE -99999.
+           COPY MAP-DATA
+               REPLACING ==MAP-TBL==   BY ==NUM-MAP==
+                         ==KEY-ID==    BY ==NUM-VAL==
+                         ==KEY-VALUE== BY ==NUM-POST==
+                         ==MAP-IDX==   BY ==TEMP-IDX==.
       *******
        01  REC-ADD.
-           03 KEY-ID-ADD       PIC S9(5).
-           03 KEY-VALUE-ADD    PIC S9(5).
+           COPY REC-ADD.
       *******
        01  FOUND               PIC X VALUE 'N'.
        01  REC-RES.
-           03 KEY-ID-RES        PIC S9(5) VALUE -99999.
-           03 KEY-VALUE-RES     PIC S9(5) VALUE -99999.
+           COPY REC-RES.
+      *>    'N' BACK FROM MAP-ADD MEANS THE MAP IS AT ITS CEILING -
+      *>    CAN'T HAPPEN TODAY SINCE ARRAY-SIZE SHARES THAT SAME
+      *>    CEILING (SEE NUMBER-ARRAY.CPY/MAP-DATA.CPY), BUT THE SCAN
+      *>    STOPS CLEANLY RATHER THAN CONTINUING TO CALL MAP-ADD ONCE
+      *>    IT CAN NO LONGER INSERT.
+       01  ADD-STATUS          PIC X(01).
+      *>    SHARED RETURN-CODE CONVENTION - SEE RETURN-CODES.CPY.
+       COPY RETURN-CODES.
       ******
        LINKAGE SECTION.
        01  NUMBER-ARRAY.
-           03  ARRAY-SIZE      PIC 9(3)   VALUE 1.
-           03  ARRAY-TBL.
-               05  ARRAY-ELM   PIC S9(5)
-                   OCCURS 999 TIMES DEPENDING ON ARRAY-SIZE
-                   INDEXED BY ARRAY-IDX.
-       01  TARGET              PIC S9(05).
+           COPY NUMBER-ARRAY.
+       01  TARGET              PIC S9(5)V99.
        01  RESULT-TBL.
-           03 RESULT OCCURS 2 TIMES      PIC 9(5).
+           COPY RESULT-TBL.
+       01  MATCH-STATUS        PIC X(01).
+      *>    'Y' DUMPS THE FINAL MAP STATE (VIA DISPLAY-NUM-IDX-GR) WHEN
+      *>    A RECONCILIATION RUN DOESN'T MATCH WHAT'S EXPECTED; 'N' (OR
+      *>    SPACE) IS THE ORIGINAL QUIET BEHAVIOR.
+       01  TWO-SUM-TRACE       PIC X(01).
       ******
-       PROCEDURE DIVISION USING NUMBER-ARRAY TARGET RESULT-TBL.
+       PROCEDURE DIVISION USING NUMBER-ARRAY TARGET RESULT-TBL
+                                 MATCH-STATUS TWO-SUM-TRACE.
       ******
        PROCESS-NUMS.
-           MOVE ARRAY-SIZE TO MAP-SIZE.
+           MOVE 'N' TO MATCH-STATUS.
+           MOVE 0 TO RESULT(1).
+           MOVE 0 TO RESULT(2).
+           MOVE 0 TO MAP-SIZE.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
                MOVE ARRAY-ELM(I) TO X
                COMPUTE Y = TARGET - X
@@ -51,6 +82,7 @@
       *            DISPLAY 'FOUNDDDDDDD ' REC-RES
                    MOVE KEY-VALUE-RES TO RESULT(1)
                    MOVE I TO RESULT(2)
+                   MOVE 'Y' TO MATCH-STATUS
                    EXIT PERFORM
                END-IF
                SET TEMP-IDX TO I
@@ -58,15 +90,48 @@
                MOVE I TO KEY-VALUE-ADD
                CALL 'MAP-ADD' USING NUM-IDX-GR
                                     REC-ADD
+                                    ADD-STATUS
+               IF ADD-STATUS = 'N' THEN
+                   MOVE 'Y' TO TABLE-FULL-FLAG
+                   EXIT PERFORM
+               END-IF
            END-PERFORM.
-      *    PERFORM DISPLAY-NUM-IDX-GR.
+           IF TWO-SUM-TRACE = 'Y' THEN
+               PERFORM DISPLAY-NUM-IDX-GR
+           END-IF.
+           PERFORM WRITE-TWO-SUM-OPS-LOG.
            GOBACK.
       ********
        DISPLAY-NUM-IDX-GR.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAP-SIZE
                DISPLAY NUM-VAL OF NUM-MAP(I)
                        ":" NUM-POST OF NUM-MAP(I)
            END-PERFORM.
 
+      *>    RECORDS ARRAY-SIZE PROCESSED AND WHETHER THE CALL ENDED IN
+      *>    A MATCH, A NO-MATCH, OR A MAP-ADD TABLE-FULL CONDITION.
+       WRITE-TWO-SUM-OPS-LOG.
+           MOVE "TWO-SUM" TO OPS-LOG-PROGRAM.
+           MOVE ARRAY-SIZE TO OPS-LOG-REC-COUNT.
+           MOVE SPACES TO OPS-LOG-DETAIL.
+           IF TABLE-FULL-FLAG = 'Y' THEN
+               MOVE "TABLE-FULL" TO OPS-LOG-RESULT
+               MOVE 1 TO OPS-LOG-EXC-COUNT
+               SET RC-FULL TO TRUE
+           ELSE
+               IF MATCH-STATUS = 'Y' THEN
+                   MOVE "MATCH" TO OPS-LOG-RESULT
+                   MOVE 0 TO OPS-LOG-EXC-COUNT
+                   SET RC-OK TO TRUE
+               ELSE
+                   MOVE "NO-MATCH" TO OPS-LOG-RESULT
+                   MOVE 1 TO OPS-LOG-EXC-COUNT
+                   SET RC-NOT-FOUND TO TRUE
+               END-IF
+           END-IF.
+           MOVE RC-CODE TO RETURN-CODE.
+           PERFORM WRITE-OPS-LOG-LINE.
+
+           COPY OPS-LOG-WRITE.
 
         END PROGRAM TWO-SUM.

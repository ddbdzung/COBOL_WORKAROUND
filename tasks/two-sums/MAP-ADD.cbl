@@ -1,32 +1,128 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAP-ADD.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  I   PIC 9(03).
-      ******
-       LINKAGE SECTION.
-      ******
-       01  MAP-DATA.
-           03 MAP-SIZE PIC 9(03).
-           03 MAP-TBL OCCURS 256 TIMES DEPENDING ON MAP-SIZE.
-               05 KEY-ID        PIC S9(5).
-               05 KEY-VALUE     PIC S9(5).
-      *******
-       01  REC-ADD.
-           03 KEY-ID-ADD        PIC S9(5).
-           03 KEY-VALUE-ADD     PIC S9(5).
-      ******
-       PROCEDURE DIVISION USING MAP-DATA REC-ADD.
-           ADD-TO-MAP.
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAP-SIZE
-                   IF KEY-ID(I) = -99999
-                       OR KEY-ID(I) = KEY-ID-ADD THEN
-      *                DISPLAY "PUT " KEY-ID-ADD " TO POS " I
-                       MOVE KEY-ID-ADD TO KEY-ID(I)
-                       MOVE KEY-VALUE-ADD TO KEY-VALUE(I)
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM.
-           GOBACK.
-       END PROGRAM MAP-ADD.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAP-ADD.
+
+      *>    EVERY INSERT IS APPENDED TO MAP-AUDIT.TXT WITH A TIMESTAMP
+      *>    SO A DAY'S RECONCILIATION MATCHES CAN BE RECONSTRUCTED
+      *>    LATER - SEE WRITE-AUDIT-RECORD.  NOTE THIS ALWAYS INSERTS,
+      *>    EVEN WHEN KEY-ID-ADD ALREADY APPEARS IN THE MAP - SEVERAL
+      *>    LEGS CAN LEGITIMATELY SHARE THE SAME AMOUNT, SO A DUPLICATE
+      *>    KEY IS KEPT AS ITS OWN ROW RATHER THAN OVERWRITING THE
+      *>    EARLIER ONE.  A DELIBERATE CORRECTION TO AN EXISTING ROW
+      *>    GOES THROUGH MAP-UPDATE-ONLY INSTEAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "MAP-AUDIT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  LOW          PIC 9(04).
+       01  HIGH         PIC 9(04).
+       01  MID          PIC 9(04).
+       01  INSERT-POS   PIC 9(04).
+       01  SHIFT-IDX    PIC 9(04).
+       01  AUDIT-ACTION PIC X(08).
+       01  AUDIT-STAMP  PIC X(21).
+       01  AUDIT-STATUS PIC X(02).
+      *>    EDITED COPIES OF THE SIGNED FIELDS FOR THE AUDIT LINE -
+      *>    STRINGING A SIGNED DISPLAY FIELD DIRECTLY EMBEDS ITS RAW
+      *>    OVERPUNCHED SIGN BYTE, WHICH IS NOT HUMAN-READABLE.
+       01  AUDIT-KEY-ID-ED  PIC -(5)9.99.
+       01  AUDIT-KEY-VAL-ED PIC -(5)9.
+      *>    MATCHES MAP-DATA.CPY'S OWN OCCURS CEILING - CHECKED BEFORE
+      *>    EVERY INSERT SO A FULL MAP-TBL IS REPORTED BACK TO THE
+      *>    CALLER INSTEAD OF THE SCAN BELOW SILENTLY FALLING THROUGH
+      *>    WITH NO FREE SLOT TO SHIFT INTO.
+       01  MAP-SIZE-CEILING PIC 9(04) VALUE 2000.
+      *>    SHARED RETURN-CODE CONVENTION - SEE RETURN-CODES.CPY.
+       COPY RETURN-CODES.
+      ******
+       LINKAGE SECTION.
+      ******
+       01  MAP-DATA.
+           COPY MAP-DATA.
+      *******
+       01  REC-ADD.
+           COPY REC-ADD.
+      *>    'Y' (THE DEFAULT WHEN THE CALLER OMITS THIS PARAMETER) ON A
+      *>    SUCCESSFUL INSERT; 'N' - WITH MAP-DATA LEFT UNCHANGED - WHEN
+      *>    MAP-TBL IS ALREADY AT MAP-SIZE-CEILING.  CALLERS THAT CARE
+      *>    ABOUT A HEAVY DAY OUTGROWING THE MAP SHOULD PASS THIS AND
+      *>    ACT ON A 'N' RETURN; CALLERS THAT CANNOT EXCEED THE CEILING
+      *>    (THEIR OWN SOURCE TABLE IS CAPPED AT OR BELOW IT) MAY OMIT
+      *>    IT AS TWO-SUM.CBL/N-SUM.CBL DO.
+       01  ADD-STATUS PIC X(01).
+      ******
+       PROCEDURE DIVISION USING MAP-DATA REC-ADD OPTIONAL ADD-STATUS.
+           ADD-TO-MAP.
+               IF MAP-SIZE >= MAP-SIZE-CEILING THEN
+                   IF ADD-STATUS IS NOT OMITTED THEN
+                       MOVE 'N' TO ADD-STATUS
+                   END-IF
+                   SET RC-FULL TO TRUE
+                   MOVE RC-CODE TO RETURN-CODE
+                   GOBACK
+               END-IF.
+               IF ADD-STATUS IS NOT OMITTED THEN
+                   MOVE 'Y' TO ADD-STATUS
+               END-IF.
+               PERFORM FIND-INSERT-POSITION.
+               ADD 1 TO MAP-SIZE.
+               PERFORM VARYING SHIFT-IDX FROM MAP-SIZE BY -1
+                   UNTIL SHIFT-IDX <= INSERT-POS
+                   MOVE KEY-ID(SHIFT-IDX - 1) TO KEY-ID(SHIFT-IDX)
+                   MOVE KEY-VALUE(SHIFT-IDX - 1)
+                       TO KEY-VALUE(SHIFT-IDX)
+               END-PERFORM.
+               MOVE KEY-ID-ADD TO KEY-ID(INSERT-POS).
+               MOVE KEY-VALUE-ADD TO KEY-VALUE(INSERT-POS).
+               MOVE 'INSERT' TO AUDIT-ACTION.
+               PERFORM WRITE-AUDIT-RECORD.
+           SET RC-OK TO TRUE.
+           MOVE RC-CODE TO RETURN-CODE.
+           GOBACK.
+      **********
+      *>    UPPER-BOUND BINARY SEARCH AGAINST THE (SORTED-ASCENDING)
+      *>    LIVE PORTION OF MAP-TBL - RETURNS IN INSERT-POS THE FIRST
+      *>    POSITION WHOSE KEY-ID EXCEEDS KEY-ID-ADD (OR MAP-SIZE + 1
+      *>    IF NONE DOES), SO A NEW ENTRY ALWAYS LANDS AFTER ANY
+      *>    EXISTING ROWS THAT SHARE ITS KEY, KEEPING MAP-TBL SORTED
+      *>    ON KEY-ID WHILE PRESERVING ARRIVAL ORDER AMONG DUPLICATES.
+       FIND-INSERT-POSITION.
+           MOVE 1 TO LOW.
+           MOVE MAP-SIZE TO HIGH.
+           PERFORM UNTIL LOW > HIGH
+               COMPUTE MID = (LOW + HIGH) / 2
+               IF KEY-ID(MID) <= KEY-ID-ADD THEN
+                   COMPUTE LOW = MID + 1
+               ELSE
+                   COMPUTE HIGH = MID - 1
+               END-IF
+           END-PERFORM.
+           MOVE LOW TO INSERT-POS.
+
+      *>    APPENDS ONE LINE TO MAP-AUDIT.TXT RECORDING THIS PUT.
+      *>    OPENED EXTEND/CLOSED ON EVERY CALL SO THE TRAIL SURVIVES
+      *>    ACROSS SEPARATE RUNS OF THE CALLING PROGRAM.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-STAMP
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00' THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-REC
+           MOVE KEY-ID-ADD TO AUDIT-KEY-ID-ED
+           MOVE KEY-VALUE-ADD TO AUDIT-KEY-VAL-ED
+           STRING AUDIT-STAMP ' MAP-ADD ' AUDIT-ACTION
+                  ' KEY-ID=' FUNCTION TRIM(AUDIT-KEY-ID-ED)
+                  ' KEY-VALUE=' FUNCTION TRIM(AUDIT-KEY-VAL-ED)
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+       END PROGRAM MAP-ADD.

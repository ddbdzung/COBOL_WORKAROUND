@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAP-GET-ALL.
+
+      *>    MULTI-MATCH COUNTERPART TO MAP-GET - MAP-GET'S SEARCH-MAP
+      *>    STOPS AT THE FIRST ROW WHOSE KEY-ID MATCHES, WHICH MISSES
+      *>    LEGITIMATE DUPLICATE-AMOUNT LEGS NOW THAT MAP-ADD KEEPS
+      *>    EVERY SAME-KEY ENTRY AS ITS OWN ROW INSTEAD OF OVERWRITING.
+      *>    THIS RETURNS EVERY MAP-TBL ROW WHOSE KEY-ID MATCHES
+      *>    KEY-ID-SEARCH, IN ASCENDING MAP-TBL ORDER.  EVERY CALL IS
+      *>    APPENDED TO THE SAME MAP-AUDIT.TXT TRAIL AS MAP-ADD/
+      *>    MAP-GET/MAP-UPDATE-ONLY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "MAP-AUDIT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  LOW          PIC 9(04).
+       01  HIGH         PIC 9(04).
+       01  MID          PIC 9(04).
+       01  ANY-POS      PIC 9(04).
+       01  SCAN-IDX     PIC 9(04).
+       01  AUDIT-RESULT PIC X(04).
+       01  AUDIT-STAMP  PIC X(21).
+       01  AUDIT-STATUS PIC X(02).
+      *>    EDITED COPY OF THE SIGNED SEARCH KEY FOR THE AUDIT LINE -
+      *>    STRINGING A SIGNED DISPLAY FIELD DIRECTLY EMBEDS ITS RAW
+      *>    OVERPUNCHED SIGN BYTE, WHICH IS NOT HUMAN-READABLE.
+       01  AUDIT-KEY-ID-ED  PIC -(5)9.99.
+      ******
+       LINKAGE SECTION.
+      ******
+       01  MAP-DATA.
+           COPY MAP-DATA.
+      *******
+       01  KEY-ID-SEARCH        PIC S9(5)V99.
+       01  MATCH-LIST.
+           03 MATCH-COUNT       PIC 9(03).
+           03 MATCH-VALUE OCCURS 256 TIMES DEPENDING ON MATCH-COUNT
+                   PIC S9(5).
+      ******
+       PROCEDURE DIVISION USING MAP-DATA KEY-ID-SEARCH MATCH-LIST.
+           SEARCH-MAP-ALL.
+               MOVE 0 TO MATCH-COUNT.
+               PERFORM FIND-ANY-MATCH.
+               IF ANY-POS > 0 THEN
+                   MOVE 'HIT' TO AUDIT-RESULT
+                   PERFORM COLLECT-MATCHES
+               ELSE
+                   MOVE 'MISS' TO AUDIT-RESULT
+               END-IF.
+               PERFORM WRITE-AUDIT-RECORD.
+           GOBACK.
+      **********
+      *>    BINARY SEARCH FOR ANY ONE ROW WHOSE KEY-ID = KEY-ID-SEARCH.
+      *>    ANY-POS COMES BACK 0 WHEN NO SUCH ROW EXISTS.
+       FIND-ANY-MATCH.
+           MOVE 0 TO ANY-POS.
+           MOVE 1 TO LOW.
+           MOVE MAP-SIZE TO HIGH.
+           IF MAP-SIZE > 0 THEN
+               PERFORM UNTIL LOW > HIGH
+                   COMPUTE MID = (LOW + HIGH) / 2
+                   IF KEY-ID(MID) = KEY-ID-SEARCH THEN
+                       MOVE MID TO ANY-POS
+                       EXIT PERFORM
+                   END-IF
+                   IF KEY-ID(MID) < KEY-ID-SEARCH THEN
+                       COMPUTE LOW = MID + 1
+                   ELSE
+                       COMPUTE HIGH = MID - 1
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *>    WALKS OUTWARD FROM ANY-POS IN BOTH DIRECTIONS WHILE KEY-ID
+      *>    STAYS EQUAL TO KEY-ID-SEARCH, COLLECTING EVERY MATCHING
+      *>    ROW'S KEY-VALUE INTO MATCH-VALUE IN ASCENDING MAP-TBL
+      *>    ORDER.
+       COLLECT-MATCHES.
+           MOVE ANY-POS TO SCAN-IDX.
+           PERFORM UNTIL SCAN-IDX < 1
+                   OR KEY-ID(SCAN-IDX) NOT = KEY-ID-SEARCH
+               SUBTRACT 1 FROM SCAN-IDX
+           END-PERFORM.
+           ADD 1 TO SCAN-IDX.
+      *>    MATCH-VALUE TOPS OUT AT 256 ENTRIES (LINE 46) - ONCE
+      *>    MATCH-COUNT REACHES THE CEILING, STOP COLLECTING INSTEAD
+      *>    OF OVERRUNNING THE TABLE, AND FLAG THE AUDIT LINE 'FULL'
+      *>    SO THE CALLER CAN SEE SOME MATCHES WERE NOT RETURNED.
+           PERFORM UNTIL SCAN-IDX > MAP-SIZE
+                   OR KEY-ID(SCAN-IDX) NOT = KEY-ID-SEARCH
+               IF MATCH-COUNT >= 256 THEN
+                   MOVE 'FULL' TO AUDIT-RESULT
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO MATCH-COUNT
+               MOVE KEY-VALUE(SCAN-IDX) TO MATCH-VALUE(MATCH-COUNT)
+               ADD 1 TO SCAN-IDX
+           END-PERFORM.
+
+      *>    APPENDS ONE LINE TO MAP-AUDIT.TXT RECORDING THIS LOOKUP.
+      *>    OPENED EXTEND/CLOSED ON EVERY CALL SO THE TRAIL SURVIVES
+      *>    ACROSS SEPARATE RUNS OF THE CALLING PROGRAM.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-STAMP
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00' THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-REC
+           MOVE KEY-ID-SEARCH TO AUDIT-KEY-ID-ED
+           STRING AUDIT-STAMP ' MAP-GET-ALL ' AUDIT-RESULT
+                  ' KEY-ID=' FUNCTION TRIM(AUDIT-KEY-ID-ED)
+                  ' MATCH-COUNT=' MATCH-COUNT
+               DELIMITED BY SIZE INTO AUDIT-REC
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+       END PROGRAM MAP-GET-ALL.

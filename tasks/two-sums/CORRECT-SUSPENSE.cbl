@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRECT-SUSPENSE.
+
+      *>    INTERACTIVE CORRECTION TRANSACTION FOR PARSE-ARRAY'S
+      *>    SUSPENSE-LIST (SEE SUSPENSE-LIST.CPY). SHOWS THE OPERATOR
+      *>    EACH REJECTED SEGMENT NEXT TO THE REASON IT FAILED, LETS
+      *>    THEM KEY IN A CORRECTED VALUE, AND RE-QUEUES IT INTO
+      *>    ARRAY-TBL - INSTEAD OF HAVING TO HAND-EDIT THE SOURCE
+      *>    EXTRACT FILE AND RERUN THE WHOLE BATCH.  A BLANK RESPONSE
+      *>    DROPS THE SEGMENT, THE SAME AS IT WOULD BE DROPPED TODAY.
+      *>
+      *>    CALLED FROM MAIN.CBL ONLY - BATCH-TWOSUM.CBL IS AN
+      *>    UNATTENDED END-OF-DAY JOB WITH NO OPERATOR AT A CONSOLE TO
+      *>    ANSWER AN ACCEPT, SO ITS REJECTS ARE LEFT TO SUSPENSE AS
+      *>    BEFORE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CORRECT-IDX              PIC 9(3).
+       01  CORRECTED-VALUE           PIC X(20).
+      *>    POSITION RETURNED BY TEST-NUMVAL - ZERO MEANS THE TRIMMED
+      *>    RESPONSE IS A VALID NUMVAL ARGUMENT.
+       01  NUMVAL-CHK               PIC S9(3).
+
+       LINKAGE SECTION.
+       01  NUMBER-ARRAY.
+           COPY NUMBER-ARRAY.
+       01  SUSPENSE-LIST.
+           COPY SUSPENSE-LIST.
+
+       PROCEDURE DIVISION USING NUMBER-ARRAY SUSPENSE-LIST.
+       MAIN-PROCEDURE.
+           PERFORM VARYING CORRECT-IDX FROM 1 BY 1
+                   UNTIL CORRECT-IDX > SUSPENSE-COUNT
+               PERFORM CORRECT-ONE-ENTRY
+           END-PERFORM.
+           MOVE 0 TO SUSPENSE-COUNT.
+           GOBACK.
+
+       CORRECT-ONE-ENTRY.
+           DISPLAY "REJECTED: [" SUSPENSE-ELM(CORRECT-IDX) "] REASON: "
+                   SUSPENSE-REASON(CORRECT-IDX).
+           DISPLAY "Enter corrected value, or blank to drop it: ".
+           ACCEPT CORRECTED-VALUE.
+           IF FUNCTION TRIM(CORRECTED-VALUE) = SPACES THEN
+               DISPLAY "DROPPED"
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(CORRECTED-VALUE))
+                   TO NUMVAL-CHK
+               IF NUMVAL-CHK = 0 THEN
+                   PERFORM QUEUE-INTO-ARRAY-TBL
+               ELSE
+                   DISPLAY "STILL NOT NUMERIC - DROPPED"
+               END-IF
+           END-IF.
+
+      *>    ARRAY-TBL IS SIZED TO THE SAME 2000-ENTRY CEILING AS
+      *>    PARSE-ARRAY'S OWN - A CORRECTION THAT WOULD OVERFLOW IT IS
+      *>    DROPPED RATHER THAN RISK AN OUT-OF-RANGE SUBSCRIPT.
+       QUEUE-INTO-ARRAY-TBL.
+           IF ARRAY-SIZE < 2000 THEN
+               ADD 1 TO ARRAY-SIZE
+               COMPUTE ARRAY-ELM(ARRAY-SIZE) =
+                   FUNCTION NUMVAL(FUNCTION TRIM(CORRECTED-VALUE))
+           ELSE
+               DISPLAY "ARRAY-TBL IS FULL - DROPPED"
+           END-IF.
+
+       END PROGRAM CORRECT-SUSPENSE.

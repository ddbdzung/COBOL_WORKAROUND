@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-TWOSUM.
+
+      *>    UNATTENDED END-OF-DAY SUSPENSE-ACCOUNT CLEARING RUN.
+      *>    READS THE DAY'S TRANSACTION EXTRACT (ONE COMMA-SEPARATED
+      *>    ARRAY PER LINE) AND A CONTROL FILE OF TARGET AMOUNTS, AND
+      *>    FOR EVERY TARGET DRIVES PARSE-ARRAY/TWO-SUM AGAINST EACH
+      *>    EXTRACT LINE, WRITING EVERY RESULT-TBL PAIR TO A REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "TRANSACT-EXTRACT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TARGET-FILE ASSIGN TO "TARGET-CONTROL.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "TWOSUM-REPORT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC.
+           COPY EXTRACT-REC.
+
+      *>    HELD AS TEXT (NOT A NUMERIC PIC) SINCE TARGET AMOUNTS MAY
+      *>    CARRY CENTS AS A LITERAL DECIMAL POINT (E.G. "1042.37") -
+      *>    SEE TARGET-NUMVAL-CHK BELOW FOR THE NUMVAL CONVERSION.
+       FD  TARGET-FILE.
+       01  TARGET-REC                  PIC X(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-EXTRACT               PIC X(01) VALUE 'N'.
+       01  WS-EOF-TARGET                PIC X(01) VALUE 'N'.
+       01  WS-LINE-NO                   PIC 9(5)  VALUE 0.
+       01  WS-TARGET-NO                 PIC 9(5)  VALUE 0.
+      *>    TALLIED ACROSS EVERY TARGET/LINE COMBINATION SO THE REPORT
+      *>    CLOSES WITH A JOB SUMMARY - THE WHOLE POINT OF A SCHEDULED
+      *>    RECONCILIATION RUN IS THAT OPERATIONS CAN SEE AT A GLANCE
+      *>    HOW MANY LINES MATCHED WITHOUT READING EVERY DETAIL ROW.
+       01  WS-MATCHED-COUNT             PIC 9(5)  VALUE 0.
+       01  WS-UNMATCHED-COUNT           PIC 9(5)  VALUE 0.
+      *
+       01  NUMBER-ARRAY.
+           COPY NUMBER-ARRAY.
+       01  TARGET                       PIC S9(5)V99.
+       01  RESULT-TBL.
+           COPY RESULT-TBL.
+       01  MATCH-STATUS                 PIC X(01).
+       01  PARSE-STATUS                 PIC X(01).
+       01  TARGET-NUMVAL-CHK            PIC S9(3).
+       01  TWO-SUM-TRACE                PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM OPEN-BATCH-FILES.
+           PERFORM UNTIL WS-EOF-TARGET = 'Y'
+               READ TARGET-FILE
+                   AT END MOVE 'Y' TO WS-EOF-TARGET
+               END-READ
+               IF WS-EOF-TARGET NOT = 'Y' THEN
+                   ADD 1 TO WS-TARGET-NO
+                   MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(TARGET-REC))
+                       TO TARGET-NUMVAL-CHK
+                   IF TARGET-NUMVAL-CHK = 0 THEN
+                       COMPUTE TARGET =
+                           FUNCTION NUMVAL(FUNCTION TRIM(TARGET-REC))
+                       PERFORM PROCESS-ONE-TARGET
+                   ELSE
+                       DISPLAY 'TARGET #' WS-TARGET-NO
+                           ' IS NOT A VALID AMOUNT - SKIPPED'
+                   END-IF
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-BATCH-FILES.
+           STOP RUN.
+
+       OPEN-BATCH-FILES.
+           OPEN INPUT TARGET-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE 'TWO-SUM BATCH RECONCILIATION REPORT' TO REPORT-REC.
+           WRITE REPORT-REC.
+
+      *>    EVERY TARGET RE-SCANS THE EXTRACT FROM THE TOP, SO THE
+      *>    EXTRACT FILE IS RE-OPENED ONCE PER TARGET.
+       PROCESS-ONE-TARGET.
+           MOVE 'N' TO WS-EOF-EXTRACT.
+           MOVE 0 TO WS-LINE-NO.
+           OPEN INPUT EXTRACT-FILE.
+           PERFORM UNTIL WS-EOF-EXTRACT = 'Y'
+               READ EXTRACT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-EXTRACT
+               END-READ
+               IF WS-EOF-EXTRACT NOT = 'Y' THEN
+                   ADD 1 TO WS-LINE-NO
+                   PERFORM PROCESS-ONE-EXTRACT-LINE
+               END-IF
+           END-PERFORM.
+           CLOSE EXTRACT-FILE.
+
+       PROCESS-ONE-EXTRACT-LINE.
+           CALL 'PARSE-ARRAY' USING EXTRACT-ARRAY-LINE NUMBER-ARRAY
+               OMITTED OMITTED PARSE-STATUS.
+           IF PARSE-STATUS = 'N' THEN
+               DISPLAY 'LINE ' WS-LINE-NO
+                   ' EXCEEDS THE 2000-ELEMENT ARRAY LIMIT - RUN ABORTED'
+               PERFORM CLOSE-BATCH-FILES
+               STOP RUN
+           END-IF.
+           CALL 'TWO-SUM' USING NUMBER-ARRAY TARGET RESULT-TBL
+                                 MATCH-STATUS TWO-SUM-TRACE.
+           PERFORM WRITE-RESULT-LINE.
+
+       WRITE-RESULT-LINE.
+           MOVE SPACES TO REPORT-REC.
+           IF MATCH-STATUS = 'Y' THEN
+               ADD 1 TO WS-MATCHED-COUNT
+               STRING 'TARGET #' WS-TARGET-NO ' (' TARGET ') LINE '
+                      WS-LINE-NO ' -> MATCHED ['
+                      RESULT(1) ', ' RESULT(2) ']'
+                   DELIMITED BY SIZE INTO REPORT-REC
+           ELSE
+               ADD 1 TO WS-UNMATCHED-COUNT
+               STRING 'TARGET #' WS-TARGET-NO ' (' TARGET ') LINE '
+                      WS-LINE-NO ' -> UNMATCHED'
+                   DELIMITED BY SIZE INTO REPORT-REC
+           END-IF.
+           WRITE REPORT-REC.
+
+      *>    ONE FINAL TOTALS LINE SO THE REPORT DOUBLES AS THE
+      *>    NIGHTLY JOB'S PASS/FAIL SUMMARY, NOT JUST A DETAIL DUMP.
+       WRITE-JOB-SUMMARY.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'JOB SUMMARY - MATCHED: ' WS-MATCHED-COUNT
+                  ' UNMATCHED: ' WS-UNMATCHED-COUNT
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+
+       CLOSE-BATCH-FILES.
+           PERFORM WRITE-JOB-SUMMARY.
+           CLOSE TARGET-FILE.
+           CLOSE REPORT-FILE.
+       END PROGRAM BATCH-TWOSUM.

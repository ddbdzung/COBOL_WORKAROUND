@@ -1,37 +1,100 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
 
+      *>    EXTRACT-SOURCE = 'Y' READS THE FIRST LINE OF
+      *>    TRANSACT-EXTRACT.TXT (THE SAME FILE/LAYOUT BATCH-TWOSUM
+      *>    READS MANY LINES OF) THROUGH EXTRACT-FILE INSTEAD OF
+      *>    PROMPTING THE OPERATOR, SO THIS PROGRAM CAN BE POINTED AT
+      *>    A REAL DATASET FROM JCL RATHER THAN REQUIRING CONSOLE
+      *>    INPUT FOR EVERY RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "TRANSACT-EXTRACT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC.
+           COPY EXTRACT-REC.
+
        WORKING-STORAGE SECTION.
        01  INPUT-STR                           PIC X(1000).
+       01  EXTRACT-SOURCE                      PIC X(01).
+       01  EXTRACT-READ-OK                     PIC X(01).
+       01  EXTRACT-FILE-STATUS                 PIC X(02).
        01  NUMBER-ARRAY.
-           03  ARRAY-SIZE                      PIC 9(3)   VALUE 1.
-           03  ARRAY-TBL.
-               05  ARRAY-ELM                   PIC S9(5)
-                   OCCURS 256 TIMES DEPENDING ON ARRAY-SIZE
-                   INDEXED BY ARRAY-IDX.
+           COPY NUMBER-ARRAY.
        01  RESULT-TBL.
-           03 RESULT OCCURS 2 TIMES            PIC 9(5).
-       01  TARGET                              PIC S9(05).
+           COPY RESULT-TBL.
+       01  TARGET                              PIC S9(5)V99.
+       01  MATCH-STATUS                        PIC X(01).
+       01  TWO-SUM-TRACE                       PIC X(01).
+       01  SUSPENSE-LIST.
+           COPY SUSPENSE-LIST.
       *******
        PROCEDURE DIVISION.
-           DISPLAY "Enter input array: ".
-           ACCEPT INPUT-STR.
+           DISPLAY "Read input array from TRANSACT-EXTRACT.TXT "
+                   "instead of the console (Y/N): ".
+           ACCEPT EXTRACT-SOURCE.
+           IF EXTRACT-SOURCE = 'Y' THEN
+               PERFORM READ-INPUT-STR-FROM-EXTRACT
+           ELSE
+               DISPLAY "Enter input array: "
+               ACCEPT INPUT-STR
+           END-IF.
       *    DISPLAY "INPUTED STR: [" INPUT-STR "]".
       ******
-           CALL 'PARSE-ARRAY' USING INPUT-STR NUMBER-ARRAY.
+           CALL 'PARSE-ARRAY' USING INPUT-STR NUMBER-ARRAY
+                               OMITTED SUSPENSE-LIST.
       *    DISPLAY "PARSE STR TO ARR: [" ARRAY-TBL "]".
+           IF SUSPENSE-COUNT > 0 THEN
+               DISPLAY SUSPENSE-COUNT
+                       " SEGMENT(S) WERE REJECTED - CORRECT THEM NOW"
+               CALL 'CORRECT-SUSPENSE' USING NUMBER-ARRAY SUSPENSE-LIST
+           END-IF.
       ******
            DISPLAY "Enter target: ".
            ACCEPT TARGET.
       *    DISPLAY "TARGET: [" TARGET "]".
       ******
-           CALL 'TWO-SUM' USING NUMBER-ARRAY TARGET RESULT-TBL.
+           DISPLAY "Trace the match map's final state (Y/N): ".
+           ACCEPT TWO-SUM-TRACE.
+           CALL 'TWO-SUM' USING NUMBER-ARRAY TARGET RESULT-TBL
+                                 MATCH-STATUS TWO-SUM-TRACE.
       ******
-           PERFORM CONVERT-TO-BASE-0-IDX.
-           DISPLAY '[' RESULT(1) ', ' RESULT(2) ']'.
+           IF MATCH-STATUS = 'Y' THEN
+               PERFORM CONVERT-TO-BASE-0-IDX
+               DISPLAY '[' RESULT(1) ', ' RESULT(2) ']'
+           ELSE
+               DISPLAY 'NO-MATCH: NO PAIR SUMS TO TARGET'
+           END-IF.
       ******
            STOP RUN.
        CONVERT-TO-BASE-0-IDX.
            COMPUTE RESULT(1) = RESULT(1) - 1.
            COMPUTE RESULT(2) = RESULT(2) - 1.
+
+      *>    READS ONLY THE FIRST LINE OF THE EXTRACT FILE - THIS
+      *>    PROGRAM HANDLES ONE ARRAY/TARGET PAIR PER RUN; A FILE OF
+      *>    MANY LINES IS WHAT BATCH-TWOSUM IS FOR.
+       READ-INPUT-STR-FROM-EXTRACT.
+           MOVE 'N' TO EXTRACT-READ-OK.
+           OPEN INPUT EXTRACT-FILE.
+           IF EXTRACT-FILE-STATUS = '00' THEN
+               READ EXTRACT-FILE
+                   NOT AT END
+                       MOVE 'Y' TO EXTRACT-READ-OK
+               END-READ
+               CLOSE EXTRACT-FILE
+           END-IF.
+           IF EXTRACT-READ-OK = 'Y' THEN
+               MOVE EXTRACT-ARRAY-LINE TO INPUT-STR
+           ELSE
+               DISPLAY "TRANSACT-EXTRACT.TXT IS EMPTY OR MISSING "
+                       "- FALLING BACK TO CONSOLE INPUT"
+               DISPLAY "Enter input array: "
+               ACCEPT INPUT-STR
+           END-IF.

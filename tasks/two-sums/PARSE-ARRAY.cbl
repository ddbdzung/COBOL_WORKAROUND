@@ -3,47 +3,148 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  CNT-DTM                 PIC 9(3)   VALUE 0.
+       01  CNT-DTM                 PIC 9(4)   VALUE 0.
        01  DTM                     PIC X(01)  VALUE ','.
 
        01  CHAR-POS.
            03 POS-IDX              PIC 9(3) OCCURS 100.
 
-       01  SEARCH-IDX              PIC 9(3) VALUE 1.
+       01  SEARCH-IDX              PIC 9(4) VALUE 1.
        01  STRING-PTR              PIC S9(5).
+       01  SEGMENT-TEMP             PIC X(20).
+       01  VALID-COUNT              PIC 9(4) VALUE 0.
+      *>    SET WHEN A REJECTED SEGMENT ARRIVES AFTER SUSPENSE-TBL IS
+      *>    ALREADY AT ITS 100-ENTRY CEILING - SEE THE GUARD BELOW.
+       01  SUSPENSE-FULL            PIC X(01) VALUE 'N'.
+      *>    POSITION RETURNED BY TEST-NUMVAL - ZERO MEANS THE TRIMMED
+      *>    SEGMENT IS A VALID (OPTIONALLY SIGNED, OPTIONALLY DECIMAL)
+      *>    NUMVAL ARGUMENT.
+       01  NUMVAL-CHK               PIC S9(3).
+      *>    SHARED RETURN-CODE CONVENTION - SEE RETURN-CODES.CPY.
+       COPY RETURN-CODES.
       *
        LINKAGE SECTION.
        01  INPUTSTR                PIC X(1000).
        01  NUMBER-ARRAY.
-           03  ARRAY-SIZE          PIC 9(3)   VALUE 1.
-           03  ARRAY-TBL.
-               05  ARRAY-ELM       PIC S9(5)
-                   OCCURS 256 TIMES DEPENDING ON ARRAY-SIZE
-                   INDEXED BY ARRAY-IDX.
+           COPY NUMBER-ARRAY.
+       01  DELIM-PARM               PIC X(01).
+      *>    NON-NUMERIC SEGMENTS (A STRAY HEADER ROW, A BLANK TRAILING
+      *>    FIELD) ARE WRITTEN HERE INSTEAD OF BEING STUFFED INTO
+      *>    ARRAY-TBL, SO TWO-SUM/SOLUTION NEVER SEE CORRUPTED DATA -
+      *>    CORRECT-SUSPENSE.CBL IS THE INTERACTIVE SCREEN THAT WALKS
+      *>    THIS LIST AND RE-QUEUES A FIXED-UP VALUE INTO ARRAY-TBL.
+       01  SUSPENSE-LIST.
+           COPY SUSPENSE-LIST.
+      *>    SET TO 'N' AND RETURNED IMMEDIATELY - WITHOUT TOUCHING
+      *>    NUMBER-ARRAY - WHEN THE SOURCE STRING HAS MORE SEGMENTS
+      *>    THAN ARRAY-TBL'S 2000-ELEMENT CAP CAN HOLD.
+       01  PARSE-STATUS              PIC X(01).
 
-       PROCEDURE DIVISION USING INPUTSTR NUMBER-ARRAY.
+       PROCEDURE DIVISION USING INPUTSTR NUMBER-ARRAY
+               OPTIONAL DELIM-PARM OPTIONAL SUSPENSE-LIST
+               OPTIONAL PARSE-STATUS.
 
       *    DISPLAY "Enter elements of the array separated by ,: ".
       *    ACCEPT INPUTSTR.
       *    DISPLAY "[" INPUTSTR "]".
 
+      *** DELIM-PARM LETS CALLERS PARSE SEMICOLON- OR PIPE-DELIMITED
+      *** EXTRACTS; WHEN OMITTED THE ORIGINAL COMMA DEFAULT APPLIES.
+           IF DELIM-PARM IS OMITTED THEN
+               MOVE ',' TO DTM
+           ELSE
+               MOVE DELIM-PARM TO DTM
+           END-IF.
+
+           IF PARSE-STATUS IS NOT OMITTED THEN
+               MOVE 'Y' TO PARSE-STATUS
+           END-IF.
+
       *** GET TOTAL LENGTH
            INSPECT INPUTSTR TALLYING CNT-DTM FOR ALL DTM.
            COMPUTE CNT-DTM = CNT-DTM + 1.
       *    DISPLAY "LENGH OF ARRAY : " CNT-DTM.
 
-      *** SET SIZE TO DYNAMIC ARRAY
+      *** FAIL CLEANLY INSTEAD OF SETTING AN OUT-OF-RANGE ARRAY-SIZE.
+           IF CNT-DTM > 2000 THEN
+               IF PARSE-STATUS IS NOT OMITTED THEN
+                   MOVE 'N' TO PARSE-STATUS
+               END-IF
+               SET RC-INVALID-INPUT TO TRUE
+               MOVE RC-CODE TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      *** SET SIZE TO DYNAMIC ARRAY - LARGE ENOUGH TO HOLD EVERY
+      *** SEGMENT WHILE THE LOOP BELOW RUNS; SHRUNK TO THE VALID
+      *** COUNT ONCE EVERY SEGMENT HAS BEEN CLASSIFIED.
+      *** TESTING SUSPENSE-COUNT (NOT THE WHOLE GROUP) FOR OMITTED -
+      *** TESTING IS OMITTED DIRECTLY AGAINST AN OPTIONAL GROUP
+      *** CONTAINING AN OCCURS DEPENDING ON TABLE IS UNRELIABLE ON
+      *** THIS PLATFORM.
            MOVE CNT-DTM TO ARRAY-SIZE.
+           MOVE 0 TO VALID-COUNT.
+           IF SUSPENSE-COUNT IS NOT OMITTED THEN
+               MOVE 0 TO SUSPENSE-COUNT
+           END-IF.
 
       *** MOVE TO LENGTH OF ARRAY
            MOVE 1 TO STRING-PTR.
            PERFORM VARYING SEARCH-IDX FROM 1 BY 1
-               UNTIL SEARCH-IDX > ARRAY-SIZE
-               UNSTRING INPUTSTR DELIMITED BY ','
-               INTO ARRAY-ELM(SEARCH-IDX)
+               UNTIL SEARCH-IDX > CNT-DTM
+               MOVE SPACES TO SEGMENT-TEMP
+               UNSTRING INPUTSTR DELIMITED BY DTM
+               INTO SEGMENT-TEMP
                WITH POINTER STRING-PTR
+               MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(SEGMENT-TEMP))
+                   TO NUMVAL-CHK
+               IF NUMVAL-CHK = 0 THEN
+                   ADD 1 TO VALID-COUNT
+                   COMPUTE ARRAY-ELM(VALID-COUNT) =
+                       FUNCTION NUMVAL(FUNCTION TRIM(SEGMENT-TEMP))
+               ELSE
+                   IF SUSPENSE-COUNT IS NOT OMITTED THEN
+      *>                SUSPENSE-TBL TOPS OUT AT 100 ENTRIES (SEE
+      *>                SUSPENSE-LIST.CPY) - A SEGMENT REJECTED AFTER
+      *>                THE TABLE IS ALREADY FULL IS DROPPED RATHER
+      *>                THAN OVERRUNNING THE TABLE, AND THE CALL COMES
+      *>                BACK WITH A DISTINGUISHABLE RC-FULL INSTEAD OF
+      *>                RC-OK SO THE CALLER KNOWS SOME REJECTS WERE
+      *>                NOT RECORDED.
+                       IF SUSPENSE-COUNT >= 100 THEN
+                           MOVE 'Y' TO SUSPENSE-FULL
+                       ELSE
+                           ADD 1 TO SUSPENSE-COUNT
+                           MOVE SEGMENT-TEMP TO
+                               SUSPENSE-ELM(SUSPENSE-COUNT)
+                           IF FUNCTION TRIM(SEGMENT-TEMP) = SPACES THEN
+                               MOVE "BLANK SEGMENT" TO
+                                   SUSPENSE-REASON(SUSPENSE-COUNT)
+                           ELSE
+                               MOVE "NOT NUMERIC" TO
+                                   SUSPENSE-REASON(SUSPENSE-COUNT)
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
            END-PERFORM.
+           MOVE VALID-COUNT TO ARRAY-SIZE.
 
       *     DISPLAY "[" ARRAY-TBL "]".
 
+           IF SUSPENSE-FULL = 'Y' THEN
+               SET RC-FULL TO TRUE
+      *>        A CALLER THAT ONLY CHECKS PARSE-STATUS (RATHER THAN THE
+      *>        NEWER RETURN-CODE) MUST ALSO SEE THIS AS A FAILURE -
+      *>        OTHERWISE A DROPPED SUSPENSE ROW LOOKS LIKE A CLEAN
+      *>        PARSE TO THAT CALLER.
+               IF PARSE-STATUS IS NOT OMITTED THEN
+                   MOVE 'N' TO PARSE-STATUS
+               END-IF
+           ELSE
+               SET RC-OK TO TRUE
+           END-IF.
+           MOVE RC-CODE TO RETURN-CODE.
+           GOBACK.
+
        END PROGRAM PARSE-ARRAY.

@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAP-REMOVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LOW          PIC 9(04).
+       01  HIGH         PIC 9(04).
+       01  MID          PIC 9(04).
+       01  FOUND-POS    PIC 9(04).
+       01  SHIFT-IDX    PIC 9(04).
+      ******
+       LINKAGE SECTION.
+      ******
+       01  MAP-DATA.
+           COPY MAP-DATA.
+      *******
+       01  KEY-ID-REMOVE        PIC S9(5)V99.
+       01  REMOVED              PIC X(01).
+      ******
+       PROCEDURE DIVISION USING MAP-DATA KEY-ID-REMOVE REMOVED.
+           REMOVE-FROM-MAP.
+               MOVE 'N' TO REMOVED.
+               PERFORM FIND-KEY-POSITION.
+               IF REMOVED = 'Y' THEN
+                   PERFORM VARYING SHIFT-IDX FROM FOUND-POS BY 1
+                       UNTIL SHIFT-IDX >= MAP-SIZE
+                       MOVE KEY-ID(SHIFT-IDX + 1) TO KEY-ID(SHIFT-IDX)
+                       MOVE KEY-VALUE(SHIFT-IDX + 1)
+                           TO KEY-VALUE(SHIFT-IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM MAP-SIZE
+               END-IF.
+           GOBACK.
+      **********
+      *>    BINARY SEARCH FOR KEY-ID-REMOVE. ON RETURN, REMOVED = 'Y'
+      *>    AND FOUND-POS POINTS AT THE ENTRY TO DELETE, OR
+      *>    REMOVED = 'N' WHEN NO SUCH KEY IS CURRENTLY IN THE MAP.
+       FIND-KEY-POSITION.
+           MOVE 1 TO LOW.
+           MOVE MAP-SIZE TO HIGH.
+           IF MAP-SIZE > 0 THEN
+               PERFORM UNTIL LOW > HIGH
+                   COMPUTE MID = (LOW + HIGH) / 2
+                   IF KEY-ID(MID) = KEY-ID-REMOVE THEN
+                       MOVE 'Y' TO REMOVED
+                       MOVE MID TO FOUND-POS
+                       EXIT PERFORM
+                   END-IF
+                   IF KEY-ID(MID) < KEY-ID-REMOVE THEN
+                       COMPUTE LOW = MID + 1
+                   ELSE
+                       COMPUTE HIGH = MID - 1
+                   END-IF
+               END-PERFORM
+           END-IF.
+       END PROGRAM MAP-REMOVE.

@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IS-MATCH-BATCH.
+
+      *>    DATA-QUALITY SCRUBBER FOR AN INCOMING EXTRACT. READS A
+      *>    FILE OF RECORD VALUES (S) AND A FILE OF FIELD-EDIT
+      *>    PATTERNS (P) AND RUNS IS-MATCH ONCE FOR EVERY RECORD/
+      *>    PATTERN PAIR, WRITING A PASS/FAIL LINE PER PAIR TO A
+      *>    REPORT - THE SAME "RE-SCAN THE OTHER FILE FROM THE TOP
+      *>    FOR EVERY OUTER ROW" SHAPE BATCH-TWOSUM.CBL USES FOR
+      *>    TARGETS AGAINST THE TRANSACTION EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORD-FILE ASSIGN TO "IS-MATCH-RECORDS.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PATTERN-FILE ASSIGN TO "IS-MATCH-PATTERNS.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "IS-MATCH-REPORT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECORD-FILE.
+       01  RECORD-REC                  PIC X(16).
+
+       FD  PATTERN-FILE.
+       01  PATTERN-REC                 PIC X(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-RECORD                PIC X(01) VALUE 'N'.
+       01  WS-EOF-PATTERN               PIC X(01) VALUE 'N'.
+       01  WS-RECORD-NO                 PIC 9(5)  VALUE 0.
+       01  WS-PATTERN-NO                PIC 9(5)  VALUE 0.
+      *
+       01  S                            PIC X(16).
+       01  P                            PIC X(10).
+       01  MATCH-RESULT                 PIC X(01).
+      *>    THIS CALLS IS-MATCH ONCE PER RECORD X PATTERN PAIR - A
+      *>    DP-TABLE TRACE ON EVERY CALL WOULD FLOOD IS-MATCH-AUDIT.TXT,
+      *>    SO BATCH RUNS ALWAYS KEEP THE TRACE OFF.
+       01  IS-MATCH-TRACE               PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM OPEN-BATCH-FILES.
+           PERFORM UNTIL WS-EOF-PATTERN = 'Y'
+               READ PATTERN-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PATTERN
+               END-READ
+               IF WS-EOF-PATTERN NOT = 'Y' THEN
+                   ADD 1 TO WS-PATTERN-NO
+                   MOVE PATTERN-REC TO P
+                   PERFORM PROCESS-ONE-PATTERN
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-BATCH-FILES.
+           STOP RUN.
+
+       OPEN-BATCH-FILES.
+           OPEN INPUT PATTERN-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE 'IS-MATCH BATCH VALIDATION REPORT' TO REPORT-REC.
+           WRITE REPORT-REC.
+
+      *>    EVERY PATTERN RE-SCANS THE RECORD FILE FROM THE TOP, SO
+      *>    THE RECORD FILE IS RE-OPENED ONCE PER PATTERN.
+       PROCESS-ONE-PATTERN.
+           MOVE 'N' TO WS-EOF-RECORD.
+           MOVE 0 TO WS-RECORD-NO.
+           OPEN INPUT RECORD-FILE.
+           PERFORM UNTIL WS-EOF-RECORD = 'Y'
+               READ RECORD-FILE
+                   AT END MOVE 'Y' TO WS-EOF-RECORD
+               END-READ
+               IF WS-EOF-RECORD NOT = 'Y' THEN
+                   ADD 1 TO WS-RECORD-NO
+                   PERFORM PROCESS-ONE-RECORD-LINE
+               END-IF
+           END-PERFORM.
+           CLOSE RECORD-FILE.
+
+       PROCESS-ONE-RECORD-LINE.
+           MOVE RECORD-REC TO S.
+           CALL 'IS-MATCH' USING S P MATCH-RESULT IS-MATCH-TRACE.
+           PERFORM WRITE-RESULT-LINE.
+
+       WRITE-RESULT-LINE.
+           MOVE SPACES TO REPORT-REC.
+           IF MATCH-RESULT = 'Y' THEN
+               STRING 'RECORD #' WS-RECORD-NO ' (' RECORD-REC
+                      ') PATTERN #' WS-PATTERN-NO ' (' PATTERN-REC
+                      ') -> PASS'
+                   DELIMITED BY SIZE INTO REPORT-REC
+           ELSE
+               STRING 'RECORD #' WS-RECORD-NO ' (' RECORD-REC
+                      ') PATTERN #' WS-PATTERN-NO ' (' PATTERN-REC
+                      ') -> FAIL'
+                   DELIMITED BY SIZE INTO REPORT-REC
+           END-IF.
+           WRITE REPORT-REC.
+
+       CLOSE-BATCH-FILES.
+           CLOSE PATTERN-FILE.
+           CLOSE REPORT-FILE.
+       END PROGRAM IS-MATCH-BATCH.

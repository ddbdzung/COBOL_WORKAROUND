@@ -20,13 +20,24 @@
                        15 TABLE-DATA PIC X(10).
            01 IDX-I PIC 9(2).
            01 IDX-J PIC 9(2).
+           01 MATCH-RESULT PIC X(01).
+           01 IS-MATCH-TRACE PIC X(01).
 
        PROCEDURE DIVISION.
-           
+
            ACCEPT S.
            ACCEPT P.
 
-           CALL 'IS-MATCH' USING S P.
+           DISPLAY "Trace the DP table to IS-MATCH-AUDIT.TXT (Y/N): ".
+           ACCEPT IS-MATCH-TRACE.
+
+           CALL 'IS-MATCH' USING S P MATCH-RESULT IS-MATCH-TRACE.
+
+           IF MATCH-RESULT = 'Y' THEN
+               DISPLAY 'PASS'
+           ELSE
+               DISPLAY 'FAIL'
+           END-IF.
 
        STOP RUN.
        
\ No newline at end of file

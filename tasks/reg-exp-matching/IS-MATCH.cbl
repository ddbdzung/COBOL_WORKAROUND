@@ -1,57 +1,194 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IS-MATCH.
 
+      *>    WRITES ONE OPS-LOG.TXT LINE PER CALL SO THIS RUN SHOWS UP
+      *>    IN THE WEEKLY OPERATIONS SUMMARY ROLLUP - SEE
+      *>    OPS-LOG-WRITE.CPY.
+      *>    THE DP-TABLE DUMP BELOW USED TO DISPLAY UNCONDITIONALLY ON
+      *>    EVERY CALL, WHICH FLOODS THE CONSOLE WHEN IS-MATCH-BATCH
+      *>    CALLS THIS ONCE PER PATTERN X RECORD. IT IS NOW SUPPRESSED
+      *>    UNLESS THE CALLER PASSES IS-MATCH-TRACE = 'Y', IN WHICH CASE
+      *>    THE SAME INFORMATION IS WRITTEN INSTEAD AS A CLEAN
+      *>    STEP-BY-STEP RECORD TO IS-MATCH-AUDIT.TXT - SAME CONVENTION
+      *>    AS F-TRACE IN F.CBL AND TWO-SUM-TRACE IN TWO-SUM.CBL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-LOG-FILE ASSIGN TO "OPS-LOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OPS-LOG-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "IS-MATCH-AUDIT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  OPS-LOG-FILE.
+       01  OPS-LOG-FILE-REC.
+           COPY OPS-LOG-REC.
 
-       LINKAGE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 OPS-LOG-STATUS PIC X(02).
+       01 AUDIT-STATUS PIC X(02).
        *>    SYNC GLOBAL VARIABLES
            01 LEN_OF_S PIC 9(2) VALUE 0.
            01 LEN_OF_P PIC 9(2) VALUE 0.
-           01 S    PIC X(16).
-           01 P    PIC X(10).
        *>    DEFINE DYNAMIC BOOLEAN ARRAY
            01 ROWS PIC 9(2).
            01 COLSX PIC 9(2).
            01 TEMP-TABLE-DATA PIC 9(1).
+      *>    RIGHT-SIZED TO ROWS/COLSX (LEN_OF_S + 1 / LEN_OF_P + 1)
+      *>    RATHER THAN A FLAT 1000 X 1000 - ROWS/COLSX ARE SET BELOW
+      *>    BEFORE DYNAMIC-TABLE IS EVER REFERENCED, AND 99 IS THE
+      *>    LARGEST VALUE EITHER PIC 9(2) FIELD CAN HOLD.
            01 DYNAMIC-TABLE.
-               05 ROWS-DIMENSION OCCURS 1000 TIMES.
-                   10 COLS-DIMENSION OCCURS 1000 TIMES.
+               05 ROWS-DIMENSION OCCURS 99 TIMES DEPENDING ON ROWS.
+                   10 COLS-DIMENSION OCCURS 99 TIMES DEPENDING ON COLSX.
                        15 TABLE-DATA PIC X(10).
            01 IDX-I PIC 9(2).
            01 IDX-J PIC 9(2).
+      *>    SHARED RETURN-CODE CONVENTION - SEE RETURN-CODES.CPY.
+           COPY RETURN-CODES.
+
+       LINKAGE SECTION.
+           01 S    PIC X(16).
+           01 P    PIC X(10).
+           01 MATCH-RESULT PIC X(01).
+      *>    'Y' WRITES THE DP-TABLE AUDIT TRAIL TO IS-MATCH-AUDIT.TXT
+      *>    IN PLACE OF THE OLD UNCONDITIONAL DISPLAYS; 'N' (OR SPACE)
+      *>    RUNS SILENT.
+           01 IS-MATCH-TRACE PIC X(01).
 
        *>    S: STRING TO BE SEARCHED
        *>    P: REGEX PATTERN TO BE SEARCHED FOR
-       PROCEDURE DIVISION USING S P.
+       *>    MATCH-RESULT: 'Y' WHEN P MATCHES S IN FULL, 'N' OTHERWISE
+       PROCEDURE DIVISION USING S P MATCH-RESULT IS-MATCH-TRACE.
            COMPUTE LEN_OF_S = FUNCTION LENGTH(FUNCTION TRIM(S TRAILING)).
            COMPUTE LEN_OF_P = FUNCTION LENGTH(FUNCTION TRIM(P TRAILING)).
-           
-           MOVE 1 TO IDX-I.
-           MOVE 1 TO IDX-J.
-           MOVE LEN_OF_S TO ROWS.
-           MOVE LEN_OF_P TO COLSX.
+           MOVE 'N' TO MATCH-RESULT.
+
+      *>    ROWS/COLSX HOLD THE DP TABLE'S OUTER BOUNDS: ONE EXTRA ROW
+      *>    AND COLUMN FOR THE "EMPTY STRING" / "EMPTY PATTERN" CASE.
+           COMPUTE ROWS = LEN_OF_S + 1.
+           COMPUTE COLSX = LEN_OF_P + 1.
+
+      *>    DP(1,1) IS THE EMPTY-STRING-MATCHES-EMPTY-PATTERN CASE.
+           MOVE '1' TO TEMP-TABLE-DATA.
+           MOVE TEMP-TABLE-DATA TO TABLE-DATA(1, 1).
+
+      *>    DP(R,1), R > 1: A NON-EMPTY STRING NEVER MATCHES AN EMPTY
+      *>    PATTERN.
+           MOVE 2 TO IDX-I.
            PERFORM UNTIL IDX-I > ROWS
+               MOVE '0' TO TEMP-TABLE-DATA
+               MOVE TEMP-TABLE-DATA TO TABLE-DATA(IDX-I, 1)
+               ADD 1 TO IDX-I
+           END-PERFORM.
+
+      *>    DP(1,C), C > 1: THE EMPTY STRING ONLY MATCHES A PATTERN
+      *>    PREFIX MADE ENTIRELY OF X* PAIRS.
+           MOVE 2 TO IDX-J.
+           PERFORM UNTIL IDX-J > COLSX
+               MOVE '0' TO TEMP-TABLE-DATA
+               IF IDX-J >= 3 AND P(IDX-J - 1:1) = '*' THEN
+                   MOVE TABLE-DATA(1, IDX-J - 2) TO TEMP-TABLE-DATA
+               END-IF
+               MOVE TEMP-TABLE-DATA TO TABLE-DATA(1, IDX-J)
+               ADD 1 TO IDX-J
+           END-PERFORM.
+
+      *>    MAIN DP FILL: DP(R,C) FOR R > 1 AND C > 1.
+           MOVE 2 TO IDX-I.
+           PERFORM UNTIL IDX-I > ROWS
+               MOVE 2 TO IDX-J
                PERFORM UNTIL IDX-J > COLSX
-                   MOVE 0 TO TEMP-TABLE-DATA *> EQUIVALENT TO FALSE IN JAVA
-                   MOVE TEMP-TABLE-DATA TO TABLE-DATA(IDX-I, IDX-J)
+                   PERFORM FILL-DP-CELL
                    ADD 1 TO IDX-J
                END-PERFORM
                ADD 1 TO IDX-I
-               MOVE 1 TO IDX-J
            END-PERFORM.
-           
-           DISPLAY '---DISPLAY-TWO-DIMENSIONS-ARRAY STAGE---'
-           MOVE 1 TO IDX-I.
-           MOVE 1 TO IDX-J.
+
+           IF TABLE-DATA(ROWS, COLSX) = '1' THEN
+               MOVE 'Y' TO MATCH-RESULT
+           END-IF.
+
+           IF IS-MATCH-TRACE = 'Y' THEN
+               PERFORM WRITE-DP-TABLE-AUDIT
+           END-IF.
+
+           MOVE "IS-MATCH" TO OPS-LOG-PROGRAM.
+           MOVE LEN_OF_S TO OPS-LOG-REC-COUNT.
+           MOVE SPACES TO OPS-LOG-DETAIL.
+           IF MATCH-RESULT = 'Y' THEN
+               MOVE "MATCH" TO OPS-LOG-RESULT
+               MOVE 0 TO OPS-LOG-EXC-COUNT
+               SET RC-OK TO TRUE
+           ELSE
+               MOVE "REJECT" TO OPS-LOG-RESULT
+               MOVE 1 TO OPS-LOG-EXC-COUNT
+               SET RC-NOT-FOUND TO TRUE
+           END-IF.
+           MOVE RC-CODE TO RETURN-CODE.
+           PERFORM WRITE-OPS-LOG-LINE.
+           GOBACK.
+
+      *>    APPENDS THE FULL DP TABLE AND THE FINAL MATCH-RESULT TO
+      *>    IS-MATCH-AUDIT.TXT. OPENED EXTEND/CLOSED ON EVERY CALL SO
+      *>    THE TRAIL SURVIVES ACROSS SEPARATE RUNS OF THE CALLING
+      *>    PROGRAM.
+       WRITE-DP-TABLE-AUDIT.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00' THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE 1 TO IDX-I
+           MOVE 1 TO IDX-J
            PERFORM UNTIL IDX-I > ROWS
                PERFORM UNTIL IDX-J > COLSX
-                   DISPLAY 'TABLE-DATA(' IDX-I', 'IDX-J') = ' TABLE-DATA(IDX-I, IDX-J)
+                   MOVE SPACES TO AUDIT-REC
+                   STRING 'TABLE-DATA(' IDX-I ', ' IDX-J ') = '
+                          TABLE-DATA(IDX-I, IDX-J)
+                       DELIMITED BY SIZE INTO AUDIT-REC
+                   END-STRING
+                   WRITE AUDIT-REC
                    ADD 1 TO IDX-J
                END-PERFORM
                ADD 1 TO IDX-I
                MOVE 1 TO IDX-J
-               DISPLAY ' '
            END-PERFORM.
-       STOP RUN.
+           MOVE SPACES TO AUDIT-REC.
+           STRING 'MATCH-RESULT = ' MATCH-RESULT
+               DELIMITED BY SIZE INTO AUDIT-REC
+           END-STRING.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+
+      *>    FILLS A SINGLE DP CELL AT (IDX-I, IDX-J), R > 1, C > 1.
+       FILL-DP-CELL.
+           MOVE '0' TO TEMP-TABLE-DATA.
+           IF P(IDX-J - 1:1) = '*' THEN
+               IF IDX-J >= 3 THEN
+                   IF TABLE-DATA(IDX-I, IDX-J - 2) = '1' THEN
+                       MOVE '1' TO TEMP-TABLE-DATA
+                   END-IF
+                   IF TEMP-TABLE-DATA = '0'
+                       AND TABLE-DATA(IDX-I - 1, IDX-J) = '1'
+                       AND (S(IDX-I - 1:1) = P(IDX-J - 2:1)
+                           OR P(IDX-J - 2:1) = '.') THEN
+                       MOVE '1' TO TEMP-TABLE-DATA
+                   END-IF
+               END-IF
+           ELSE
+               IF TABLE-DATA(IDX-I - 1, IDX-J - 1) = '1'
+                   AND (S(IDX-I - 1:1) = P(IDX-J - 1:1)
+                       OR P(IDX-J - 1:1) = '.') THEN
+                   MOVE '1' TO TEMP-TABLE-DATA
+               END-IF
+           END-IF.
+           MOVE TEMP-TABLE-DATA TO TABLE-DATA(IDX-I, IDX-J).
+
+           COPY OPS-LOG-WRITE.
        
\ No newline at end of file

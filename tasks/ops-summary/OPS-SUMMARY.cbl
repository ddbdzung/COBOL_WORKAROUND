@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPS-SUMMARY.
+
+      *>    WEEKLY OPERATIONS SUMMARY ROLLUP - READS EVERY LINE EVERY
+      *>    BATCH UTILITY APPENDED TO OPS-LOG.TXT (SEE OPS-LOG-REC.CPY/
+      *>    OPS-LOG-WRITE.CPY) AND PRODUCES ONE REPORT LINE PER
+      *>    PROGRAM-ID SHOWING HOW MANY TIMES IT RAN, HOW MANY INPUT
+      *>    RECORDS IT PROCESSED IN TOTAL, AND HOW MANY OF THOSE CAME
+      *>    BACK AS AN EXCEPTION (NO-MATCH, TABLE-FULL, REJECT, BAD
+      *>    INPUT, ETC - WHATEVER EACH CALLER CHOSE TO LOG).  MODELED
+      *>    ON GL-RECON.CBL'S OWN READ-CONTROL-FILE/ACCUMULATE/WRITE-
+      *>    REPORT STRUCTURE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-LOG-FILE ASSIGN TO "OPS-LOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OPS-LOG-STATUS.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "OPS-SUMMARY-REPORT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-LOG-FILE.
+       01  OPS-LOG-FILE-REC.
+           COPY OPS-LOG-REC.
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-REC           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  OPS-LOG-STATUS               PIC X(02).
+       01  WS-EOF-OPS-LOG               PIC X(01) VALUE 'N'.
+       01  OPS-LOG-OPENED               PIC X(01) VALUE 'N'.
+      *>    ONE ROW PER DISTINCT OPS-LOG-PROGRAM SEEN IN THE LOG, FOUND
+      *>    OR ADDED BY FIND-OR-ADD-PROGRAM - 20 IS COMFORTABLY PAST
+      *>    THE NUMBER OF BATCH UTILITIES THIS SHOP RUNS TODAY.
+       01  PROG-STATS-TBL.
+           05  PROG-STATS OCCURS 20 TIMES.
+               10  PROG-STATS-NAME      PIC X(12).
+               10  PROG-STATS-CALLS     PIC 9(05).
+               10  PROG-STATS-RECS      PIC 9(07).
+               10  PROG-STATS-EXCS      PIC 9(05).
+       01  PROG-STATS-COUNT             PIC 9(02) VALUE 0.
+       01  PROG-IDX                     PIC 9(02).
+       01  GRAND-TOTAL-CALLS            PIC 9(06) VALUE 0.
+       01  GRAND-TOTAL-RECS             PIC 9(08) VALUE 0.
+       01  GRAND-TOTAL-EXCS             PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM OPEN-SUMMARY-FILES.
+           PERFORM UNTIL WS-EOF-OPS-LOG = 'Y'
+               READ OPS-LOG-FILE
+                   AT END MOVE 'Y' TO WS-EOF-OPS-LOG
+               END-READ
+               IF WS-EOF-OPS-LOG NOT = 'Y' THEN
+                   PERFORM ACCUMULATE-ONE-LOG-LINE
+               END-IF
+           END-PERFORM.
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM CLOSE-SUMMARY-FILES.
+           STOP RUN.
+
+       OPEN-SUMMARY-FILES.
+           OPEN INPUT OPS-LOG-FILE.
+           IF OPS-LOG-STATUS = '00' THEN
+               MOVE 'Y' TO OPS-LOG-OPENED
+           ELSE
+               MOVE 'Y' TO WS-EOF-OPS-LOG
+           END-IF.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE 'WEEKLY OPERATIONS SUMMARY REPORT' TO SUMMARY-REPORT-REC.
+           WRITE SUMMARY-REPORT-REC.
+           MOVE SPACES TO SUMMARY-REPORT-REC.
+           WRITE SUMMARY-REPORT-REC.
+
+       ACCUMULATE-ONE-LOG-LINE.
+           PERFORM FIND-OR-ADD-PROGRAM.
+           ADD 1 TO PROG-STATS-CALLS(PROG-IDX).
+           ADD OPS-LOG-REC-COUNT TO PROG-STATS-RECS(PROG-IDX).
+           ADD OPS-LOG-EXC-COUNT TO PROG-STATS-EXCS(PROG-IDX).
+           ADD 1 TO GRAND-TOTAL-CALLS.
+           ADD OPS-LOG-REC-COUNT TO GRAND-TOTAL-RECS.
+           ADD OPS-LOG-EXC-COUNT TO GRAND-TOTAL-EXCS.
+
+      *>    LINEAR SCAN FOR OPS-LOG-PROGRAM IN PROG-STATS-TBL - THE
+      *>    TABLE IS TINY (AT MOST ONE ROW PER BATCH UTILITY) SO A
+      *>    BINARY SEARCH WOULD BE OVERKILL.  LEAVES PROG-IDX POINTING
+      *>    AT THE MATCHING (OR NEWLY ADDED) ROW.
+       FIND-OR-ADD-PROGRAM.
+           MOVE 0 TO PROG-IDX.
+           PERFORM VARYING PROG-IDX FROM 1 BY 1
+                   UNTIL PROG-IDX > PROG-STATS-COUNT
+               IF PROG-STATS-NAME(PROG-IDX) = OPS-LOG-PROGRAM THEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF PROG-IDX > PROG-STATS-COUNT THEN
+               ADD 1 TO PROG-STATS-COUNT
+               MOVE PROG-STATS-COUNT TO PROG-IDX
+               MOVE OPS-LOG-PROGRAM TO PROG-STATS-NAME(PROG-IDX)
+               MOVE 0 TO PROG-STATS-CALLS(PROG-IDX)
+               MOVE 0 TO PROG-STATS-RECS(PROG-IDX)
+               MOVE 0 TO PROG-STATS-EXCS(PROG-IDX)
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           PERFORM VARYING PROG-IDX FROM 1 BY 1
+                   UNTIL PROG-IDX > PROG-STATS-COUNT
+               MOVE SPACES TO SUMMARY-REPORT-REC
+               STRING PROG-STATS-NAME(PROG-IDX)
+                      ' CALLS ' PROG-STATS-CALLS(PROG-IDX)
+                      ' RECORDS ' PROG-STATS-RECS(PROG-IDX)
+                      ' EXCEPTIONS ' PROG-STATS-EXCS(PROG-IDX)
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-REC
+               END-STRING
+               WRITE SUMMARY-REPORT-REC
+           END-PERFORM.
+           MOVE SPACES TO SUMMARY-REPORT-REC.
+           WRITE SUMMARY-REPORT-REC.
+           MOVE SPACES TO SUMMARY-REPORT-REC.
+           STRING 'GRAND TOTAL CALLS ' GRAND-TOTAL-CALLS
+                  ' RECORDS ' GRAND-TOTAL-RECS
+                  ' EXCEPTIONS ' GRAND-TOTAL-EXCS
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-REC
+           END-STRING.
+           WRITE SUMMARY-REPORT-REC.
+
+       CLOSE-SUMMARY-FILES.
+           IF OPS-LOG-OPENED = 'Y' THEN
+               CLOSE OPS-LOG-FILE
+           END-IF.
+           CLOSE SUMMARY-REPORT-FILE.
+       END PROGRAM OPS-SUMMARY.

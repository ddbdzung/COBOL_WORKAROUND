@@ -0,0 +1,21 @@
+      *>    SHARED MAP-DATA LAYOUT - A MAP-SIZE-DRIVEN TABLE KEPT
+      *>    SORTED ASCENDING ON ITS KEY, USED AS AN IN-MEMORY MAP BY
+      *>    MAP-ADD/MAP-GET/MAP-REMOVE/MAP-UPDATE-ONLY/MAP-GET-ALL, AND
+      *>    BY TWO-SUM/N-SUM WHICH CALL THOSE SUBPROGRAMS AGAINST
+      *>    THEIR OWN LOCALLY-NAMED COPY OF THIS SAME LAYOUT. COPY
+      *>    THIS UNDER AN 01-LEVEL GROUP ITEM IN LINKAGE.
+      *>
+      *>    TWO-SUM.CBL/N-SUM.CBL REPLACE MAP-TBL/KEY-ID/KEY-VALUE/
+      *>    MAP-IDX WITH THEIR OWN NUM-MAP/NUM-VAL/NUM-POST/TEMP-IDX
+      *>    NAMES, SINCE THOSE ARE ALREADY REFERENCED THROUGHOUT BOTH
+      *>    PROGRAMS' OWN PROCEDURE DIVISION LOGIC.
+      *>
+      *>    SIZED TO MATCH NUMBER-ARRAY.CPY'S 2000-ENTRY CEILING - TWO-
+      *>    SUM/N-SUM CAN ADD ONE MAP-TBL ROW PER ARRAY-TBL ELEMENT
+      *>    SCANNED BEFORE A MATCH IS FOUND, SO THIS TABLE NEEDS AT
+      *>    LEAST AS MUCH ROOM AS THE ARRAY ITSELF.
+           03 MAP-SIZE PIC 9(04).
+           03 MAP-TBL OCCURS 2000 TIMES DEPENDING ON MAP-SIZE
+                   ASCENDING KEY KEY-ID INDEXED BY MAP-IDX.
+               05 KEY-ID        PIC S9(5)V99.
+               05 KEY-VALUE     PIC S9(5).

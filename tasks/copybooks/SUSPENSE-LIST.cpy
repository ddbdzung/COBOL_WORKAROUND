@@ -0,0 +1,20 @@
+      *>    SHARED SUSPENSE-LIST LAYOUT - A SIZE-DRIVEN, OCCURS
+      *>    DEPENDING ON TABLE OF REJECTED PARSE-ARRAY SEGMENTS. COPY
+      *>    THIS UNDER AN 01-LEVEL GROUP ITEM IN WORKING-STORAGE OR
+      *>    LINKAGE, THE SAME WAY NUMBER-ARRAY.CPY IS COPIED.
+      *>
+      *>    PULLED OUT OF PARSE-ARRAY.CBL'S OWN LINKAGE SECTION SO
+      *>    CORRECT-SUSPENSE.CBL (THE INTERACTIVE CORRECTION SCREEN
+      *>    THAT WALKS THESE REJECTS) CAN DECLARE THE IDENTICAL LAYOUT
+      *>    INSTEAD OF HAND-COPYING IT.  SUSPENSE-REASON IS A SHORT
+      *>    CALLER-FACING EXPLANATION OF WHY THE SEGMENT WAS REJECTED
+      *>    (E.G. "NOT NUMERIC", "BLANK SEGMENT") - SEPARATE FROM
+      *>    SUSPENSE-ELM, THE REJECTED TEXT ITSELF, SO THE CORRECTION
+      *>    SCREEN CAN DISPLAY BOTH SIDE BY SIDE.
+       03  SUSPENSE-COUNT       PIC 9(3)   VALUE 0.
+       03  SUSPENSE-TBL.
+           05  SUSPENSE-ENTRY   OCCURS 100 TIMES DEPENDING ON
+                   SUSPENSE-COUNT
+               INDEXED BY SUSPENSE-IDX.
+               07  SUSPENSE-ELM     PIC X(20).
+               07  SUSPENSE-REASON  PIC X(20).

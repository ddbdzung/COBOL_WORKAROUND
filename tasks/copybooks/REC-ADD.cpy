@@ -0,0 +1,5 @@
+      *>    SHARED REC-ADD LAYOUT - ONE KEY/VALUE PAIR TO INSERT INTO
+      *>    A MAP-DATA TABLE (SEE MAP-DATA.cpy). COPY THIS UNDER AN
+      *>    01-LEVEL GROUP ITEM IN LINKAGE.
+           03 KEY-ID-ADD        PIC S9(5)V99.
+           03 KEY-VALUE-ADD     PIC S9(5).

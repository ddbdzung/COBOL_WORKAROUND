@@ -0,0 +1,5 @@
+      *>    SHARED TRANSACTION-EXTRACT RECORD LAYOUT - ONE
+      *>    COMMA-SEPARATED NUMBER-ARRAY PER LINE. COPY THIS UNDER AN
+      *>    FD SO A PROGRAM CAN BE POINTED AT A REAL EXTRACT DATASET
+      *>    FROM JCL INSTEAD OF ONLY EVER TAKING CONSOLE INPUT.
+           03  EXTRACT-ARRAY-LINE   PIC X(1000).

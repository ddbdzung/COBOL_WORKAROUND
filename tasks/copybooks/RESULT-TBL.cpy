@@ -0,0 +1,5 @@
+      *>    SHARED RESULT-TBL LAYOUT - THE MATCHED POSITIONS RETURNED
+      *>    BY TWO-SUM/N-SUM. COPY THIS UNDER AN 01-LEVEL GROUP ITEM
+      *>    IN LINKAGE. N-SUM.CBL REPLACES THE OCCURS 2 CEILING WITH
+      *>    OCCURS 6 SINCE IT CAN RETURN UP TO 6 LEG POSITIONS.
+           03 RESULT OCCURS 2 TIMES      PIC 9(5).

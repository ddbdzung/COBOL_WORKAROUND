@@ -0,0 +1,23 @@
+      *>    SHARED NUMBER-ARRAY LAYOUT - A SIZE-DRIVEN, OCCURS
+      *>    DEPENDING ON TABLE OF ARRAY ELEMENTS. COPY THIS UNDER AN
+      *>    01-LEVEL GROUP ITEM IN WORKING-STORAGE OR LINKAGE.
+      *>
+      *>    PARSE-ARRAY/TWO-SUM/N-SUM/MAIN ALL SHARE THIS SAME 2000-
+      *>    ENTRY CEILING NOW, SO A SINGLE CONTROL VALUE GOVERNS HOW
+      *>    LARGE AN EXTRACT LINE CAN GET ACROSS THE WHOLE SUBSYSTEM -
+      *>    THIS USED TO BE A 256-ENTRY TABLE HERE WITH TWO-SUM.CBL AND
+      *>    N-SUM.CBL EACH OVERRIDING IT TO 999 VIA REPLACING, WHICH LEFT
+      *>    PARSE-ARRAY ITSELF (AND MAIN'S COPY OF THIS LAYOUT) STUCK AT
+      *>    THE LOWER 256-ENTRY CEILING.
+      *>
+      *>    CALLERS THAT NEED DIFFERENT DATA-NAMES (THE
+      *>    MEDIAN-OF-SORTED-ARRAY SUBSYSTEM'S NUM1-ARR-TBL/
+      *>    NUM2-ARR-TBL, WHICH HOLD WHOLE NUMBERS RATHER THAN
+      *>    AMOUNTS) OR A DIFFERENT ELEMENT PICTURE STILL USE
+      *>    REPLACING TO SWAP THEM IN - SEE THE CALLING PROGRAMS FOR
+      *>    EXAMPLES.
+           03  ARRAY-SIZE      PIC 9(4)   VALUE 1.
+           03  ARRAY-TBL.
+               05  ARRAY-ELM   PIC S9(5)V99
+                   OCCURS 2000 TIMES DEPENDING ON ARRAY-SIZE
+                   INDEXED BY ARRAY-IDX.

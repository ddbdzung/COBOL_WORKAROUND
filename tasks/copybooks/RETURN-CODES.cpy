@@ -0,0 +1,28 @@
+      *>    SHARED RETURN-CODE CONVENTION FOR CALLABLE SUBPROGRAMS. COPY
+      *>    THIS DIRECTLY INTO WORKING-STORAGE SECTION (NOT UNDER AN
+      *>    ENCLOSING 01-LEVEL GROUP, UNLIKE NUMBER-ARRAY.CPY/
+      *>    OPS-LOG-REC.CPY - RC-CODE IS ITS OWN STANDALONE ITEM).
+      *>
+      *>    THE SPECIAL REGISTER RETURN-CODE CANNOT BE REDECLARED WITH
+      *>    88-LEVEL CONDITION NAMES OF ITS OWN IN THIS DIALECT, SO EACH
+      *>    CALLER SETS RC-CODE (VIA ITS 88-LEVEL CONDITION NAMES BELOW)
+      *>    AND THEN MOVES RC-CODE TO RETURN-CODE RIGHT BEFORE GOBACK/
+      *>    STOP RUN - A CALLING JOB STEP OR BATCH DRIVER THEN CHECKS
+      *>    RETURN-CODE THE SAME WAY AFTER EVERY CALL, REGARDLESS OF
+      *>    WHICH SUBPROGRAM IT JUST INVOKED, AND WITHOUT NEEDING TO
+      *>    KNOW THAT SUBPROGRAM'S OWN LINKAGE-LEVEL STATUS FLAGS (SUCH
+      *>    AS MATCH-STATUS, ADD-STATUS, OR PARSE-STATUS) IN ADDITION.
+      *>    THOSE EXISTING FLAGS ARE LEFT IN PLACE WHERE THEY ALREADY
+      *>    CARRY MORE DETAIL THAN THIS ONE SHARED CODE DOES.
+      *>
+      *>        0 = OK             - CALL COMPLETED NORMALLY
+      *>        1 = NOT-FOUND      - A SEARCH OR LOOKUP FOUND NOTHING
+      *>        2 = FULL           - A FIXED-SIZE TABLE IS AT CAPACITY
+      *>        3 = INVALID-INPUT  - INPUT FAILED VALIDATION
+      *>        4 = ERROR          - SOME OTHER PROCESSING ERROR
+       01  RC-CODE                  PIC S9(4) COMP-5 VALUE 0.
+           88  RC-OK                VALUE 0.
+           88  RC-NOT-FOUND         VALUE 1.
+           88  RC-FULL              VALUE 2.
+           88  RC-INVALID-INPUT     VALUE 3.
+           88  RC-ERROR             VALUE 4.

@@ -0,0 +1,5 @@
+      *>    SHARED REC-RES LAYOUT - ONE KEY/VALUE PAIR RETURNED BY A
+      *>    LOOKUP AGAINST A MAP-DATA TABLE (SEE MAP-DATA.cpy). COPY
+      *>    THIS UNDER AN 01-LEVEL GROUP ITEM IN LINKAGE.
+           03 KEY-ID-RES        PIC S9(5)V99 VALUE -99999.
+           03 KEY-VALUE-RES     PIC S9(5) VALUE -99999.

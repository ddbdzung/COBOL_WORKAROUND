@@ -0,0 +1,36 @@
+      *>    SHARED "WRITE ONE OPERATIONS-LOG LINE" PARAGRAPH - COPY THIS
+      *>    INTO THE PROCEDURE DIVISION OF ANY BATCH UTILITY THAT NEEDS
+      *>    TO RECORD A LINE TO OPS-LOG.TXT FOR THE WEEKLY OPERATIONS
+      *>    SUMMARY ROLLUP, INSTEAD OF EVERY UTILITY HAND-ROLLING ITS
+      *>    OWN OPEN/WRITE/CLOSE SEQUENCE.  MODELED ON MAP-ADD.CBL'S
+      *>    OWN AUDIT-FILE OPEN EXTEND/FALLBACK-TO-OPEN-OUTPUT IDIOM SO
+      *>    THE LOG SURVIVES ACROSS SEPARATE RUNS BUT IS STILL CREATED
+      *>    CLEANLY ON ITS VERY FIRST USE.
+      *>
+      *>    THE INCLUDING PROGRAM MUST DECLARE, IN ITS OWN DIVISIONS -
+      *>        ENVIRONMENT DIVISION.
+      *>        INPUT-OUTPUT SECTION.
+      *>        FILE-CONTROL.
+      *>            SELECT OPS-LOG-FILE ASSIGN TO "OPS-LOG.TXT"
+      *>                ORGANIZATION LINE SEQUENTIAL
+      *>                FILE STATUS IS OPS-LOG-STATUS.
+      *>        DATA DIVISION.
+      *>        FILE SECTION.
+      *>        FD  OPS-LOG-FILE.
+      *>        01  OPS-LOG-FILE-REC.
+      *>            COPY OPS-LOG-REC.
+      *>        WORKING-STORAGE SECTION.
+      *>        01  OPS-LOG-STATUS   PIC X(02).
+      *>    AND MUST MOVE OPS-LOG-PROGRAM, OPS-LOG-RESULT,
+      *>    OPS-LOG-REC-COUNT, OPS-LOG-EXC-COUNT AND (OPTIONALLY)
+      *>    OPS-LOG-DETAIL DIRECTLY ONTO THE OPS-LOG-FILE-REC FIELDS
+      *>    BEFORE PERFORMING WRITE-OPS-LOG-LINE - OPS-LOG-STAMP IS SET
+      *>    BELOW AND NEED NOT BE MOVED BY THE CALLER.
+       WRITE-OPS-LOG-LINE.
+           MOVE FUNCTION CURRENT-DATE TO OPS-LOG-STAMP
+           OPEN EXTEND OPS-LOG-FILE
+           IF OPS-LOG-STATUS NOT = '00' THEN
+               OPEN OUTPUT OPS-LOG-FILE
+           END-IF
+           WRITE OPS-LOG-FILE-REC
+           CLOSE OPS-LOG-FILE.

@@ -0,0 +1,21 @@
+      *>    SHARED "PROCESS EVERY RECORD EXCEPT A CONFIGURABLE
+      *>    EXCLUDED VALUE" CONTROL BREAK. COPY THIS INTO THE
+      *>    PROCEDURE DIVISION OF ANY BATCH JOB THAT WALKS A COUNTER
+      *>    AND NEEDS TO SKIP (RATHER THAN PROCESS) ONE PARTICULAR
+      *>    VALUE, INSTEAD OF EVERY JOB HAND-ROLLING ITS OWN SLIGHTLY
+      *>    DIFFERENT VERSION OF THE SAME CHECK.
+      *>
+      *>    THE INCLUDING PROGRAM MUST DECLARE COUNTER, WS-SKIP-VALUE,
+      *>    AND WS-SKIPPED-COUNT IN WORKING-STORAGE, AND MUST DEFINE
+      *>    ITS OWN CB-ADVANCE PARAGRAPH WITH WHATEVER STATEMENT (IF
+      *>    ANY) IT NEEDS TO RUN WHEN A VALUE IS SKIPPED - "ADD 1 TO
+      *>    COUNTER" FOR A LOOP THAT OTHERWISE ONLY ADVANCES COUNTER
+      *>    ONCE PER PASS THROUGH THE CALLING PARAGRAPH, OR CONTINUE
+      *>    WHEN THE ENCLOSING PERFORM VARYING ALREADY ADVANCES IT.
+       PARA-COUNTER-NOT-EQUAL-TO-SKIP.
+           IF COUNTER = WS-SKIP-VALUE
+              DISPLAY "I'VE BEEN HERE"
+              ADD 1 TO WS-SKIPPED-COUNT
+              PERFORM CB-ADVANCE
+           END-IF
+           EXIT.

@@ -0,0 +1,17 @@
+      *>    SHARED OPS-LOG.TXT RECORD LAYOUT - ONE LINE PER CALL/RUN OF
+      *>    A BATCH UTILITY, APPENDED BY WRITE-OPS-LOG-LINE (SEE
+      *>    OPS-LOG-WRITE.CPY).  THE WEEKLY OPS-SUMMARY ROLLUP READS
+      *>    THESE SAME FIELDS BACK IN, SO EVERY CALLER MUST FILL THEM
+      *>    IN CONSISTENTLY - OPS-LOG-PROGRAM IS THE PROGRAM-ID THAT
+      *>    WROTE THE LINE, OPS-LOG-RESULT IS A SHORT CALLER-CHOSEN
+      *>    OUTCOME WORD (E.G. "MATCH", "NO-MATCH", "OK", "REJECT"),
+      *>    OPS-LOG-REC-COUNT/OPS-LOG-EXC-COUNT ARE HOW MANY INPUT
+      *>    RECORDS THE CALL PROCESSED AND HOW MANY OF THOSE CAME BACK
+      *>    AS AN EXCEPTION, AND OPS-LOG-DETAIL IS AN OPTIONAL SHORT
+      *>    FREE-TEXT NOTE (E.G. "TABLE-FULL").
+       03  OPS-LOG-STAMP        PIC X(21).
+       03  OPS-LOG-PROGRAM      PIC X(12).
+       03  OPS-LOG-RESULT       PIC X(10).
+       03  OPS-LOG-REC-COUNT    PIC 9(05).
+       03  OPS-LOG-EXC-COUNT    PIC 9(05).
+       03  OPS-LOG-DETAIL       PIC X(20).

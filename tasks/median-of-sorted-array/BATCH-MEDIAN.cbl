@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-MEDIAN.
+
+      *>    SOLUTION'S MAIN-PROCEDURE (CALLED VIA MAIN.CBL) COMPUTES
+      *>    EXACTLY ONE MEDIAN FOR EXACTLY ONE PAIR OF ARRAYS ENTERED
+      *>    INTERACTIVELY. THIS READS MANY PAIRS FROM A FILE (E.G. ONE
+      *>    TRAILING-WINDOW PAIR PER DAY) AND CALLS SOLUTION ONCE PER
+      *>    PAIR, WRITING A REPORT OF MEDIANS OVER TIME - THE SAME
+      *>    OPEN-BATCH-FILES/PROCESS-ONE-.../WRITE-RESULT-LINE/
+      *>    CLOSE-BATCH-FILES SHAPE BATCH-TWOSUM.CBL AND
+      *>    BATCH-LONGEST-SUB.CBL ALREADY USE. EACH PAIR IS TWO
+      *>    CONSECUTIVE LINES OF ARRAY-PAIR-FILE - THE FIRST ARRAY,
+      *>    THEN THE SECOND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARRAY-PAIR-FILE ASSIGN TO "MEDIAN-ARRAY-PAIRS.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "MEDIAN-BATCH-REPORT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARRAY-PAIR-FILE.
+       01  ARRAY-PAIR-REC               PIC X(1000).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-PAIR                  PIC X(01) VALUE 'N'.
+       01  WS-PAIR-NO                   PIC 9(5)  VALUE 0.
+      *
+       01  INPUTSTR1                    PIC X(1000).
+       01  NUM1-ARR-TBL.
+           COPY NUMBER-ARRAY
+               REPLACING ==ARRAY-SIZE== BY ==NUM1-ARR-SIZE==
+                         ==ARRAY-TBL==  BY ==NUM1-TBL==
+                         ==ARRAY-ELM==  BY ==NUM1-ARR-ELM==
+                         ==ARRAY-IDX==  BY ==NUM1-ARR-IDX==
+                         ==S9(5)V99==   BY ==S9(5)==.
+      *
+       01  INPUTSTR2                    PIC X(1000).
+       01  NUM2-ARR-TBL.
+           COPY NUMBER-ARRAY
+               REPLACING ==ARRAY-SIZE== BY ==NUM2-ARR-SIZE==
+                         ==ARRAY-TBL==  BY ==NUM2-TBL==
+                         ==ARRAY-ELM==  BY ==NUM2-ARR-ELM==
+                         ==ARRAY-IDX==  BY ==NUM2-ARR-IDX==
+                         ==S9(5)V99==   BY ==S9(5)==.
+      *
+       01  RESULT                       PIC S9(5)V9(03).
+       01  SOLUTION-RC                  PIC X(01).
+       01  SOLUTION-TRACE                PIC X(01) VALUE 'N'.
+       01  RESULT-ED                    PIC -(5)9.999.
+      *>    SET TO 'N' AND RETURNED IMMEDIATELY - WITHOUT TOUCHING THE
+      *>    ARRAY - WHEN A PARSE-ARRAY CALL'S SOURCE LINE HAS MORE
+      *>    SEGMENTS THAN ARRAY-TBL'S 2000-ELEMENT CAP CAN HOLD.
+       01  PARSE-STATUS                 PIC X(01).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM OPEN-BATCH-FILES.
+           PERFORM UNTIL WS-EOF-PAIR = 'Y'
+               READ ARRAY-PAIR-FILE
+                   AT END MOVE 'Y' TO WS-EOF-PAIR
+               END-READ
+               IF WS-EOF-PAIR NOT = 'Y' THEN
+                   MOVE SPACES TO INPUTSTR1
+                   MOVE ARRAY-PAIR-REC TO INPUTSTR1
+                   READ ARRAY-PAIR-FILE
+                       AT END MOVE 'Y' TO WS-EOF-PAIR
+                   END-READ
+                   IF WS-EOF-PAIR NOT = 'Y' THEN
+                       MOVE SPACES TO INPUTSTR2
+                       MOVE ARRAY-PAIR-REC TO INPUTSTR2
+                       ADD 1 TO WS-PAIR-NO
+                       PERFORM PROCESS-ONE-PAIR
+                   END-IF
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-BATCH-FILES.
+           STOP RUN.
+
+       OPEN-BATCH-FILES.
+           OPEN INPUT ARRAY-PAIR-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE 'MEDIAN-OF-TWO-SORTED-ARRAYS BATCH REPORT' TO
+               REPORT-REC.
+           WRITE REPORT-REC.
+
+       PROCESS-ONE-PAIR.
+           CALL 'PARSE-ARRAY' USING INPUTSTR1 NUM1-ARR-TBL
+               OMITTED OMITTED PARSE-STATUS.
+           IF PARSE-STATUS = 'N' THEN
+               DISPLAY 'PAIR ' WS-PAIR-NO
+                   ' ARRAY 1 EXCEEDS THE 2000-ELEMENT ARRAY LIMIT'
+                   ' - RUN ABORTED'
+               PERFORM CLOSE-BATCH-FILES
+               STOP RUN
+           END-IF.
+           CALL 'PARSE-ARRAY' USING INPUTSTR2 NUM2-ARR-TBL
+               OMITTED OMITTED PARSE-STATUS.
+           IF PARSE-STATUS = 'N' THEN
+               DISPLAY 'PAIR ' WS-PAIR-NO
+                   ' ARRAY 2 EXCEEDS THE 2000-ELEMENT ARRAY LIMIT'
+                   ' - RUN ABORTED'
+               PERFORM CLOSE-BATCH-FILES
+               STOP RUN
+           END-IF.
+           CALL 'SOLUTION' USING NUM1-ARR-TBL NUM2-ARR-TBL RESULT
+                                  SOLUTION-RC SOLUTION-TRACE.
+           PERFORM WRITE-RESULT-LINE.
+
+      *>    INPUTSTR1/INPUTSTR2 ARE PIC X(1000) SO LONG ARRAYS NEVER
+      *>    GET TRUNCATED, BUT THAT MEANS STRINGING THEM IN WHOLE WOULD
+      *>    BURN THE ENTIRE REPORT-REC ON TRAILING PAD SPACES BEFORE
+      *>    EVER REACHING THE MEDIAN - TRIM THEM FIRST.
+       WRITE-RESULT-LINE.
+           MOVE SPACES TO REPORT-REC.
+           IF SOLUTION-RC = '0' THEN
+               MOVE RESULT TO RESULT-ED
+               STRING 'PAIR ' WS-PAIR-NO ' ('
+                      FUNCTION TRIM(INPUTSTR1)
+                      ') / (' FUNCTION TRIM(INPUTSTR2)
+                      ') MEDIAN = ' RESULT-ED
+                   DELIMITED BY SIZE INTO REPORT-REC
+               END-STRING
+           ELSE
+               STRING 'PAIR ' WS-PAIR-NO ' ('
+                      FUNCTION TRIM(INPUTSTR1)
+                      ') / (' FUNCTION TRIM(INPUTSTR2)
+                      ') -> REJECTED (BAD INPUT ARRAY(S))'
+                   DELIMITED BY SIZE INTO REPORT-REC
+               END-STRING
+           END-IF.
+           WRITE REPORT-REC.
+
+       CLOSE-BATCH-FILES.
+           CLOSE ARRAY-PAIR-FILE.
+           CLOSE REPORT-FILE.
+       END PROGRAM BATCH-MEDIAN.

@@ -6,13 +6,51 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. F.
+
+      *>    THE DEBUG DISPLAYS BELOW USED TO FIRE UNCONDITIONALLY ON
+      *>    EVERY CALL, WHICH IS NOISY IN A PRODUCTION MEDIAN RUN.
+      *>    THEY ARE NOW SUPPRESSED UNLESS THE CALLER PASSES F-TRACE =
+      *>    'Y', IN WHICH CASE THE SAME INFORMATION (PLUS THE DERIVED
+      *>    L VALUE AND WHICH BRANCH WAS TAKEN) IS WRITTEN INSTEAD AS A
+      *>    CLEAN STEP-BY-STEP RECORD TO F-AUDIT.TXT, FOR STATISTICAL
+      *>    REPORTS THAT NEED TO SHOW THEIR WORK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "F-AUDIT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC    PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  P    PIC S9(5).
        01  L    PIC S9(5).
        01  X   PIC 9(03).
        01  Y   PIC 9(03).
+      *>    WORKING COPIES OF I/J/K - THE SEARCH WINDOW NARROWS ONE
+      *>    HALF AT A TIME AS NARROW-SEARCH-WINDOW IS PERFORMED
+      *>    REPEATEDLY BELOW, AND THE LINKAGE I/J/K PARAMETERS ARE LEFT
+      *>    UNTOUCHED SO THE CALLER'S OWN STORAGE IS NEVER MUTATED.
+       01  CUR-I PIC 9(03).
+       01  CUR-J PIC 9(03).
+       01  CUR-K PIC 9(03).
+       01  WINDOW-DONE PIC X(01).
+       01  IDX1-VALID PIC X(01).
+       01  IDX2-VALID PIC X(01).
+       01  VAL1 PIC S9(5).
+       01  VAL2 PIC S9(5).
+       01  AUDIT-STATUS PIC X(02).
+       01  AUDIT-BRANCH PIC X(20).
+      *>    EDITED COPIES FOR THE AUDIT LINE - STRINGING A SIGNED
+      *>    DISPLAY FIELD DIRECTLY EMBEDS ITS RAW OVERPUNCHED SIGN
+      *>    BYTE, WHICH IS NOT HUMAN-READABLE.
+       01  AUDIT-L-ED   PIC -(5)9.
+      *>    SHARED RETURN-CODE CONVENTION - SEE RETURN-CODES.CPY.
+       COPY RETURN-CODES.
       *
        LINKAGE SECTION.
        01  I PIC 9(03).
@@ -21,51 +59,133 @@
        01  A PIC S9(5)V9(03).
       *
        01  NUM1-ARR-TBL.
-           03  NUM1-ARR-SIZE       PIC 9(3)   VALUE 1.
-           03  NUM1-TBL.
-               05  NUM1-ARR-ELM    PIC S9(5)
-                   OCCURS 256 TIMES DEPENDING ON NUM1-ARR-SIZE
-                   INDEXED BY NUM1-ARR-IDX.
+           COPY NUMBER-ARRAY
+               REPLACING ==ARRAY-SIZE== BY ==NUM1-ARR-SIZE==
+                         ==ARRAY-TBL==  BY ==NUM1-TBL==
+                         ==ARRAY-ELM==  BY ==NUM1-ARR-ELM==
+                         ==ARRAY-IDX==  BY ==NUM1-ARR-IDX==
+                         ==S9(5)V99==   BY ==S9(5)==.
       *
        01  NUM2-ARR-TBL.
-           03  NUM2-ARR-SIZE       PIC 9(3)   VALUE 1.
-           03  NUM2-TBL.
-               05  NUM2-ARR-ELM    PIC S9(5)
-                   OCCURS 256 TIMES DEPENDING ON NUM2-ARR-SIZE
-                   INDEXED BY NUM2-ARR-IDX.
+           COPY NUMBER-ARRAY
+               REPLACING ==ARRAY-SIZE== BY ==NUM2-ARR-SIZE==
+                         ==ARRAY-TBL==  BY ==NUM2-TBL==
+                         ==ARRAY-ELM==  BY ==NUM2-ARR-ELM==
+                         ==ARRAY-IDX==  BY ==NUM2-ARR-IDX==
+                         ==S9(5)V99==   BY ==S9(5)==.
       *
        01  M                       PIC 9(3).
        01  N                       PIC 9(3).
-       PROCEDURE DIVISION USING I J K A NUM1-ARR-TBL NUM2-ARR-TBL M N.
-           DISPLAY '[ i: ' I ' , j: ' J ' , k: ' K ' ]'.
-           IF I >= M THEN
-               MOVE NUM1-ARR-ELM(J + K - 1) TO L
-           ELSE IF J >= N THEN
-               MOVE NUM1-ARR-ELM(I + K - 1) TO L
-           ELSE IF K = 1 THEN
-               IF NUM1-ARR-ELM(I) < NUM2-ARR-ELM(J)
-                   MOVE NUM1-ARR-ELM(I) TO L
+       01  F-STATUS                PIC X(01).
+      *>    'Y' TURNS ON THE STEP-BY-STEP AUDIT TRAIL IN PLACE OF THE
+      *>    OLD UNCONDITIONAL DISPLAYS; 'N' (OR SPACE) RUNS SILENT.
+       01  F-TRACE                 PIC X(01).
+       PROCEDURE DIVISION USING I J K A NUM1-ARR-TBL NUM2-ARR-TBL M N
+                                 F-STATUS F-TRACE.
+           MOVE '0' TO F-STATUS.
+           IF M = 0 OR N = 0 THEN
+               MOVE '1' TO F-STATUS
+               MOVE 0 TO A
+               SET RC-INVALID-INPUT TO TRUE
+               MOVE RC-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF K < 1 OR K > M + N THEN
+               MOVE '1' TO F-STATUS
+               MOVE 0 TO A
+               SET RC-INVALID-INPUT TO TRUE
+               MOVE RC-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE I TO CUR-I.
+           MOVE J TO CUR-J.
+           MOVE K TO CUR-K.
+           MOVE 'N' TO WINDOW-DONE.
+           PERFORM NARROW-SEARCH-WINDOW UNTIL WINDOW-DONE = 'Y'.
+           MOVE L TO A.
+           IF F-TRACE = 'Y' THEN
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           SET RC-OK TO TRUE.
+           MOVE RC-CODE TO RETURN-CODE.
+           GOBACK.
+
+      *>    ONE STEP OF THE STANDARD "KTH SMALLEST ACROSS TWO SORTED
+      *>    ARRAYS" HALVING ALGORITHM. EACH PASS THROWS OUT THE HALF
+      *>    OF CUR-K (ROUGHLY P = CUR-K / 2 ELEMENTS) THAT LIES BEHIND
+      *>    THE SMALLER OF THE TWO ARRAYS' MID-WINDOW VALUES, SINCE
+      *>    NEITHER OF THOSE CAN POSSIBLY BE THE ANSWER - THIS PARAGRAPH
+      *>    USED TO BE THE WHOLE ALGORITHM, RETURNING WHATEVER IT FOUND
+      *>    ON THE FIRST PASS INSTEAD OF REPEATING WITH THE NARROWED
+      *>    WINDOW, WHICH IS WHY IT IS NOW PERFORMED IN A LOOP ABOVE
+      *>    RATHER THAN INLINE.
+       NARROW-SEARCH-WINDOW.
+           IF CUR-I > M THEN
+               MOVE NUM2-ARR-ELM(CUR-J + CUR-K - 1) TO L
+               MOVE SPACES TO AUDIT-BRANCH
+               MOVE 'Y' TO WINDOW-DONE
+           ELSE IF CUR-J > N THEN
+               MOVE NUM1-ARR-ELM(CUR-I + CUR-K - 1) TO L
+               MOVE SPACES TO AUDIT-BRANCH
+               MOVE 'Y' TO WINDOW-DONE
+           ELSE IF CUR-K = 1 THEN
+               IF NUM1-ARR-ELM(CUR-I) < NUM2-ARR-ELM(CUR-J)
+                   MOVE NUM1-ARR-ELM(CUR-I) TO L
                ELSE
-                   MOVE NUM2-ARR-ELM(J) TO L
+                   MOVE NUM2-ARR-ELM(CUR-J) TO L
                END-IF
+               MOVE SPACES TO AUDIT-BRANCH
+               MOVE 'Y' TO WINDOW-DONE
            ELSE
-               COMPUTE P = K / 2
-               COMPUTE X = I + P - 1
-               COMPUTE Y = J + P - 1
-               IF X < M AND Y < N THEN
-                   IF NUM1-ARR-ELM(X) < NUM2-ARR-ELM(Y)
-                       MOVE NUM1-ARR-ELM(X) TO L
-                   ELSE
-                       MOVE NUM2-ARR-ELM(Y) TO L
-                   END-IF
+               COMPUTE P = CUR-K / 2
+               IF P = 0 THEN
+                   MOVE 1 TO P
+               END-IF
+               COMPUTE X = CUR-I + P - 1
+               COMPUTE Y = CUR-J + P - 1
+      *>    AN INDEX THAT RUNS PAST THE END OF ITS OWN ARRAY MEANS
+      *>    THAT ARRAY CANNOT SUPPLY THE SMALLER OF THE TWO MID-WINDOW
+      *>    VALUES THIS PASS, SO IT IS TREATED AS NOT BEING IN THE
+      *>    RUNNING RATHER THAN READ OFF THE END OF THE TABLE.
+               IF X <= M THEN
+                   MOVE 'Y' TO IDX1-VALID
+                   MOVE NUM1-ARR-ELM(X) TO VAL1
                ELSE
-                   MOVE 1 TO L
+                   MOVE 'N' TO IDX1-VALID
                END-IF
-               IF X < Y THEN
-                   DISPLAY "RESCUSE F"
+               IF Y <= N THEN
+                   MOVE 'Y' TO IDX2-VALID
+                   MOVE NUM2-ARR-ELM(Y) TO VAL2
                ELSE
-                   DISPLAY "RESCUSE F CASE ELSE"
+                   MOVE 'N' TO IDX2-VALID
                END-IF
+               IF IDX1-VALID = 'Y' AND
+                       (IDX2-VALID = 'N' OR VAL1 <= VAL2) THEN
+                   COMPUTE CUR-I = CUR-I + P
+                   MOVE 'RESCUSE F' TO AUDIT-BRANCH
+               ELSE
+                   COMPUTE CUR-J = CUR-J + P
+                   MOVE 'RESCUSE F CASE ELSE' TO AUDIT-BRANCH
+               END-IF
+               COMPUTE CUR-K = CUR-K - P
+               MOVE 'N' TO WINDOW-DONE
            END-IF.
-           GOBACK.
+
+      *>    APPENDS ONE LINE TO F-AUDIT.TXT RECORDING THIS CALL'S I/J/K
+      *>    INPUTS, THE DERIVED L VALUE, AND WHICH BRANCH PRODUCED IT.
+      *>    OPENED EXTEND/CLOSED ON EVERY CALL SO THE TRAIL SURVIVES
+      *>    ACROSS SEPARATE RUNS OF THE CALLING PROGRAM.
+       WRITE-AUDIT-RECORD.
+           MOVE L TO AUDIT-L-ED.
+           MOVE SPACES TO AUDIT-REC.
+           STRING '[ i: ' I ' , j: ' J ' , k: ' K ' ] L = '
+                  AUDIT-L-ED ' ' AUDIT-BRANCH
+               DELIMITED BY SIZE INTO AUDIT-REC
+           END-STRING.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = '00' THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
        END PROGRAM F.

@@ -1,40 +1,109 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
 
+      *>    PAIR-SOURCE = 'Y' READS THE FIRST TWO LINES OF
+      *>    MEDIAN-ARRAY-PAIRS.TXT (THE SAME FILE/LAYOUT BATCH-MEDIAN
+      *>    READS MANY PAIRS OF) THROUGH ARRAY-PAIR-FILE INSTEAD OF
+      *>    PROMPTING THE OPERATOR, SO THIS PROGRAM CAN BE POINTED AT
+      *>    A REAL DATASET FROM JCL RATHER THAN REQUIRING CONSOLE
+      *>    INPUT FOR EVERY RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARRAY-PAIR-FILE ASSIGN TO "MEDIAN-ARRAY-PAIRS.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PAIR-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARRAY-PAIR-FILE.
+       01  ARRAY-PAIR-REC.
+           COPY EXTRACT-REC
+               REPLACING ==EXTRACT-ARRAY-LINE== BY ==PAIR-ARRAY-LINE==.
+
        WORKING-STORAGE SECTION.
+       01  PAIR-SOURCE             PIC X(01).
+       01  PAIR-READ-OK            PIC X(01).
+       01  PAIR-FILE-STATUS        PIC X(02).
        01  INPUTSTR1               PIC X(1000).
        01  NUM1-ARR-TBL.
-           03  NUM1-ARR-SIZE       PIC 9(3)   VALUE 1.
-           03  NUM1-TBL.
-               05  NUM1-ARR-ELM    PIC S9(5)
-                   OCCURS 256 TIMES DEPENDING ON NUM1-ARR-SIZE
-                   INDEXED BY NUM1-ARR-IDX.
+           COPY NUMBER-ARRAY
+               REPLACING ==ARRAY-SIZE== BY ==NUM1-ARR-SIZE==
+                         ==ARRAY-TBL==  BY ==NUM1-TBL==
+                         ==ARRAY-ELM==  BY ==NUM1-ARR-ELM==
+                         ==ARRAY-IDX==  BY ==NUM1-ARR-IDX==
+                         ==S9(5)V99==   BY ==S9(5)==.
       *
        01  INPUTSTR2               PIC X(1000).
        01  NUM2-ARR-TBL.
-           03  NUM2-ARR-SIZE       PIC 9(3)   VALUE 1.
-           03  NUM2-TBL.
-               05  NUM2-ARR-ELM    PIC S9(5)
-                   OCCURS 256 TIMES DEPENDING ON NUM2-ARR-SIZE
-                   INDEXED BY NUM2-ARR-IDX.
+           COPY NUMBER-ARRAY
+               REPLACING ==ARRAY-SIZE== BY ==NUM2-ARR-SIZE==
+                         ==ARRAY-TBL==  BY ==NUM2-TBL==
+                         ==ARRAY-ELM==  BY ==NUM2-ARR-ELM==
+                         ==ARRAY-IDX==  BY ==NUM2-ARR-IDX==
+                         ==S9(5)V99==   BY ==S9(5)==.
       *
        01  RESULT                  PIC S9(5)V9(03).
+       01  SOLUTION-RC             PIC X(01).
+       01  SOLUTION-TRACE          PIC X(01).
       *
        PROCEDURE DIVISION.
 
-           DISPLAY "ENTER ARRAY 1: ".
-           ACCEPT INPUTSTR1.
+           DISPLAY "Read both arrays from MEDIAN-ARRAY-PAIRS.TXT "
+                   "instead of the console (Y/N): ".
+           ACCEPT PAIR-SOURCE.
+           IF PAIR-SOURCE = 'Y' THEN
+               PERFORM READ-ARRAYS-FROM-PAIR-FILE
+           ELSE
+               DISPLAY "ENTER ARRAY 1: "
+               ACCEPT INPUTSTR1
+               ACCEPT INPUTSTR2
+           END-IF.
            CALL 'PARSE-ARRAY' USING INPUTSTR1 NUM1-ARR-TBL.
       *    DISPLAY "NUM1-TBL: [" NUM1-TBL "]".
       ******
       *    DISPLAY "ENTER ARRAY 2: ".
-           ACCEPT INPUTSTR2.
            CALL 'PARSE-ARRAY' USING INPUTSTR2 NUM2-ARR-TBL.
       *    DISPLAY "NUM2-TBL: [" NUM2-TBL "]".
       ******
-
-           DISPLAY "Median: " RESULT.
+           DISPLAY "Trace how the median was derived (Y/N): ".
+           ACCEPT SOLUTION-TRACE.
+           CALL 'SOLUTION' USING NUM1-ARR-TBL NUM2-ARR-TBL RESULT
+                                  SOLUTION-RC SOLUTION-TRACE.
+      ******
+           IF SOLUTION-RC NOT = '0' THEN
+               DISPLAY "ERROR: UNABLE TO COMPUTE MEDIAN - BAD INPUT "
+                       "ARRAY(S)"
+           ELSE
+               DISPLAY "Median: " RESULT
+           END-IF.
            STOP RUN.
+
+      *>    READS ONLY THE FIRST TWO LINES OF THE PAIR FILE - THIS
+      *>    PROGRAM HANDLES ONE PAIR PER RUN; A FILE OF MANY PAIRS IS
+      *>    WHAT BATCH-MEDIAN IS FOR.
+       READ-ARRAYS-FROM-PAIR-FILE.
+           MOVE 'N' TO PAIR-READ-OK.
+           OPEN INPUT ARRAY-PAIR-FILE.
+           IF PAIR-FILE-STATUS = '00' THEN
+               READ ARRAY-PAIR-FILE
+                   NOT AT END
+                       MOVE PAIR-ARRAY-LINE TO INPUTSTR1
+                       READ ARRAY-PAIR-FILE
+                           NOT AT END
+                               MOVE PAIR-ARRAY-LINE TO INPUTSTR2
+                               MOVE 'Y' TO PAIR-READ-OK
+                       END-READ
+               END-READ
+               CLOSE ARRAY-PAIR-FILE
+           END-IF.
+           IF PAIR-READ-OK NOT = 'Y' THEN
+               DISPLAY "MEDIAN-ARRAY-PAIRS.TXT IS MISSING OR DOES "
+                       "NOT HAVE A FULL PAIR - FALLING BACK TO "
+                       "CONSOLE INPUT"
+               DISPLAY "ENTER ARRAY 1: "
+               ACCEPT INPUTSTR1
+               ACCEPT INPUTSTR2
+           END-IF.
       ******************
        END PROGRAM MAIN.

@@ -1,52 +1,164 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  M                       PIC 9(3)   VALUE 1.
-       01  N                       PIC 9(3)   VALUE 1.
-       01  K                       PIC 9(3)   VALUE 1.
-       01  A                       PIC S9(5)V9(03).
-       01  B                       PIC S9(5)V9(03).
-       01  AB                      PIC S9(5)V9(03).
-      **
-       LINKAGE SECTION.
-       01  NUM1-ARR-TBL.
-           03  NUM1-ARR-SIZE       PIC 9(3)   VALUE 1.
-           03  NUM1-TBL.
-               05  NUM1-ARR-ELM    PIC S9(5)
-                   OCCURS 256 TIMES DEPENDING ON NUM1-ARR-SIZE
-                   INDEXED BY NUM1-ARR-IDX.
-      *
-       01  NUM2-ARR-TBL.
-           03  NUM2-ARR-SIZE       PIC 9(3)   VALUE 1.
-           03  NUM2-TBL.
-               05  NUM2-ARR-ELM    PIC S9(5)
-                   OCCURS 256 TIMES DEPENDING ON NUM2-ARR-SIZE
-                   INDEXED BY NUM2-ARR-IDX.
-      *
-       01  MEDIAN                  PIC S9(5)V9(03).
-      *
-       PROCEDURE DIVISION USING NUM1-ARR-TBL NUM2-ARR-TBL MEDIAN.
-       MAIN-PROCEDURE.
-           DISPLAY "**************SOLUTION******************"
-           MOVE NUM1-ARR-SIZE TO M.
-           MOVE NUM2-ARR-SIZE TO N.
-      *****CALL F
-           COMPUTE K = (M + N + 1) / 2
-           CALL 'F' USING 1 1 K A NUM1-ARR-TBL NUM2-ARR-TBL M N
-           DISPLAY "A = [" A "]"
-      *    COMPUTE K = (M + N + 2) / 2
-      *    CALL 'F' USING 1 1 K B
-      *********
-           COMPUTE AB = (A + B) / 2.
-           MOVE AB TO MEDIAN.
-           DISPLAY "**************END-SOLUTION**************"
-           GOBACK.
-       END PROGRAM SOLUTION.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOLUTION.
+      *>    WRITES ONE OPS-LOG.TXT LINE PER CALL SO THIS RUN SHOWS UP
+      *>    IN THE WEEKLY OPERATIONS SUMMARY ROLLUP - SEE
+      *>    OPS-LOG-WRITE.CPY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-LOG-FILE ASSIGN TO "OPS-LOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OPS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-LOG-FILE.
+       01  OPS-LOG-FILE-REC.
+           COPY OPS-LOG-REC.
+
+       WORKING-STORAGE SECTION.
+       01  OPS-LOG-STATUS           PIC X(02).
+       01  M                       PIC 9(3)   VALUE 1.
+       01  N                       PIC 9(3)   VALUE 1.
+       01  K                       PIC 9(3)   VALUE 1.
+       01  A                       PIC S9(5)V9(03).
+       01  B                       PIC S9(5)V9(03).
+       01  AB                      PIC S9(5)V9(03).
+       01  TOTAL-SUM                PIC 9(3).
+       01  TOTAL-HALF              PIC 9(3).
+       01  TOTAL-REM                PIC 9(3).
+       01  F-STATUS                 PIC X(01).
+      *>    F'S I/J LINKAGE PARAMETERS ARE PIC 9(03) - PASSING THE BARE
+      *>    LITERALS 1/1 BY REFERENCE LETS THE COMPILER ALLOCATE THEM AS
+      *>    A 1-DIGIT TEMPORARY, SO F ENDS UP READING TWO BYTES PAST THE
+      *>    END OF THAT TEMPORARY AS PART OF THE LINKAGE FIELD. SIZED
+      *>    WORKING-STORAGE FIELDS ARE PASSED INSTEAD SO THEIR STORAGE
+      *>    MATCHES F'S PICTURE EXACTLY - TWO SEPARATE FIELDS RATHER
+      *>    THAN ONE REUSED TWICE, SINCE THE SAME LOCATION CANNOT BE
+      *>    PASSED AS TWO DISTINCT BY-REFERENCE ARGUMENTS ON ONE CALL.
+       01  START-I                  PIC 9(3) VALUE 1.
+       01  START-J                  PIC 9(3) VALUE 1.
+      *>    NUM1-TBL/NUM2-TBL ARE BOTH OCCURS 256 TIMES DEPENDING ON -
+      *>    A SIZE OF 0 (AN EMPTY ARRAY) OR ANYTHING PAST 256 IS OUT OF
+      *>    RANGE FOR THE TABLE, SO M AND N ARE VALIDATED AGAINST THIS
+      *>    CEILING BEFORE EITHER IS EVER HANDED TO F.
+       01  ARRAY-SIZE-CEILING        PIC 9(3) VALUE 256.
+      *>    SHARED RETURN-CODE CONVENTION - SEE RETURN-CODES.CPY.
+       COPY RETURN-CODES.
+      **
+       LINKAGE SECTION.
+       01  NUM1-ARR-TBL.
+           COPY NUMBER-ARRAY
+               REPLACING ==ARRAY-SIZE== BY ==NUM1-ARR-SIZE==
+                         ==ARRAY-TBL==  BY ==NUM1-TBL==
+                         ==ARRAY-ELM==  BY ==NUM1-ARR-ELM==
+                         ==ARRAY-IDX==  BY ==NUM1-ARR-IDX==
+                         ==S9(5)V99==   BY ==S9(5)==.
+      *
+       01  NUM2-ARR-TBL.
+           COPY NUMBER-ARRAY
+               REPLACING ==ARRAY-SIZE== BY ==NUM2-ARR-SIZE==
+                         ==ARRAY-TBL==  BY ==NUM2-TBL==
+                         ==ARRAY-ELM==  BY ==NUM2-ARR-ELM==
+                         ==ARRAY-IDX==  BY ==NUM2-ARR-IDX==
+                         ==S9(5)V99==   BY ==S9(5)==.
+      *
+       01  MEDIAN                  PIC S9(5)V9(03).
+      *>    '0' = OK, '1' = NUM1-ARR-SIZE/NUM2-ARR-SIZE OUT OF RANGE
+      *>    (CAUGHT UP FRONT BY VALIDATE-ARRAY-SIZES, BEFORE F IS EVER
+      *>    CALLED), '2' = F ITSELF FAILED (K OUT OF RANGE DEEP IN THE
+      *>    RECURSION) - KEPT SEPARATE SO A BAD-INPUT REJECTION AND AN
+      *>    INTERNAL F FAILURE AREN'T LUMPED TOGETHER.
+       01  MEDIAN-RC              PIC X(01).
+      *>    'Y' PASSES THROUGH TO F SO ITS STEP-BY-STEP AUDIT TRAIL IS
+      *>    WRITTEN INSTEAD OF RUNNING SILENT; 'N' (OR SPACE) IS THE
+      *>    ORIGINAL QUIET BEHAVIOR.
+       01  MEDIAN-TRACE            PIC X(01).
+      *
+       PROCEDURE DIVISION USING NUM1-ARR-TBL NUM2-ARR-TBL MEDIAN
+                                 MEDIAN-RC MEDIAN-TRACE.
+       MAIN-PROCEDURE.
+           DISPLAY "**************SOLUTION******************"
+           MOVE '0' TO MEDIAN-RC.
+           MOVE 0 TO MEDIAN.
+           MOVE NUM1-ARR-SIZE TO M.
+           MOVE NUM2-ARR-SIZE TO N.
+           COMPUTE OPS-LOG-REC-COUNT = M + N.
+           PERFORM VALIDATE-ARRAY-SIZES.
+           IF MEDIAN-RC NOT = '0' THEN
+               PERFORM WRITE-SOLUTION-OPS-LOG
+               GOBACK
+           END-IF.
+      *****CALL F
+           COMPUTE K = (M + N + 1) / 2
+           CALL 'F' USING START-I START-J K A NUM1-ARR-TBL
+                          NUM2-ARR-TBL M N F-STATUS MEDIAN-TRACE
+           IF F-STATUS NOT = '0' THEN
+               MOVE '2' TO MEDIAN-RC
+               PERFORM WRITE-SOLUTION-OPS-LOG
+               GOBACK
+           END-IF
+           DISPLAY "A = [" A "]"
+           COMPUTE TOTAL-SUM = M + N
+           DIVIDE TOTAL-SUM BY 2 GIVING TOTAL-HALF REMAINDER TOTAL-REM
+           IF TOTAL-REM = 0 THEN
+               COMPUTE K = (M + N + 2) / 2
+               CALL 'F' USING START-I START-J K B NUM1-ARR-TBL
+                              NUM2-ARR-TBL M N F-STATUS MEDIAN-TRACE
+               IF F-STATUS NOT = '0' THEN
+                   MOVE '2' TO MEDIAN-RC
+                   PERFORM WRITE-SOLUTION-OPS-LOG
+                   GOBACK
+               END-IF
+               DISPLAY "B = [" B "]"
+           ELSE
+               MOVE A TO B
+           END-IF
+      *********
+           COMPUTE AB = (A + B) / 2.
+           MOVE AB TO MEDIAN.
+           DISPLAY "**************END-SOLUTION**************"
+           PERFORM WRITE-SOLUTION-OPS-LOG.
+           GOBACK.
+
+      *>    REJECTS AN EMPTY ARRAY (SIZE 0) OR A SIZE PAST THE
+      *>    256-ELEMENT TABLE CEILING UP FRONT, INSTEAD OF HANDING BAD
+      *>    BOUNDS TO F AND LETTING IT FAIL DEEP IN THE RECURSION.
+       VALIDATE-ARRAY-SIZES.
+           IF M = 0 OR M > ARRAY-SIZE-CEILING
+               OR N = 0 OR N > ARRAY-SIZE-CEILING THEN
+               MOVE '1' TO MEDIAN-RC
+           END-IF.
+
+      *>    OPS-LOG-REC-COUNT (M + N) IS SET UP FRONT IN MAIN-PROCEDURE
+      *>    SO IT IS ALREADY CORRECT NO MATTER WHICH OF THE THREE EXIT
+      *>    POINTS ABOVE PERFORMS THIS PARAGRAPH.
+       WRITE-SOLUTION-OPS-LOG.
+           MOVE "SOLUTION" TO OPS-LOG-PROGRAM.
+           MOVE SPACES TO OPS-LOG-DETAIL.
+           IF MEDIAN-RC = '0' THEN
+               MOVE "OK" TO OPS-LOG-RESULT
+               MOVE 0 TO OPS-LOG-EXC-COUNT
+               SET RC-OK TO TRUE
+           ELSE
+               MOVE "ERROR" TO OPS-LOG-RESULT
+               MOVE 1 TO OPS-LOG-EXC-COUNT
+               IF MEDIAN-RC = '1' THEN
+                   MOVE "BAD-INPUT" TO OPS-LOG-DETAIL
+                   SET RC-INVALID-INPUT TO TRUE
+               ELSE
+                   MOVE "F-FAILED" TO OPS-LOG-DETAIL
+                   SET RC-ERROR TO TRUE
+               END-IF
+           END-IF.
+           MOVE RC-CODE TO RETURN-CODE.
+           PERFORM WRITE-OPS-LOG-LINE.
+
+           COPY OPS-LOG-WRITE.
+       END PROGRAM SOLUTION.

@@ -1,25 +1,81 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOP.
-       
+
+      *>    WRITES ONE OPS-LOG.TXT LINE BEFORE STOP RUN SO THIS RUN
+      *>    SHOWS UP IN THE WEEKLY OPERATIONS SUMMARY ROLLUP - SEE
+      *>    OPS-LOG-WRITE.CPY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-LOG-FILE ASSIGN TO "OPS-LOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OPS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-LOG-FILE.
+       01  OPS-LOG-FILE-REC.
+           COPY OPS-LOG-REC.
+
        WORKING-STORAGE SECTION.
            01 COUNTER PIC 9(3) VALUE 1.
            01 IDX PIC 9(3) VALUE 1.
+           01 WS-SKIP-VALUE PIC 9(3) VALUE 5.
+           01 WS-SKIPPED-COUNT PIC 9(3) VALUE 0.
+           01 OPS-LOG-STATUS PIC X(02).
+      *>    CAPTURED AHEAD OF PARA-COUNTER-NOT-EQUAL-TO-SKIP ON EVERY
+      *>    PASS, SINCE THAT PARAGRAPH'S OWN CB-ADVANCE ALREADY STEPS
+      *>    COUNTER PAST THE SKIP VALUE - THE NORMAL DISPLAY/ADVANCE
+      *>    BELOW MUST STAY MUTUALLY EXCLUSIVE WITH THE SKIP, THE SAME
+      *>    WAY THE ORIGINAL IF COUNTER = 5 ... ELSE ... DID, OR THE
+      *>    VALUE RIGHT AFTER THE SKIP VALUE GETS ADVANCED TWICE.
+           01 WS-SKIP-FIRED PIC X(01).
 
        PROCEDURE DIVISION.
            PERFORM UNTIL COUNTER > 10
                DISPLAY ""
                DISPLAY "HERE: " IDX
                ADD 1 TO IDX
-    
-               IF COUNTER = 5
-                   DISPLAY "I'VE BEEN HERE"
-                   ADD 1 TO COUNTER
+
+               IF COUNTER = WS-SKIP-VALUE
+                   MOVE 'Y' TO WS-SKIP-FIRED
                ELSE
+                   MOVE 'N' TO WS-SKIP-FIRED
+               END-IF
+      *>    COUNTER = WS-SKIP-VALUE IS SPECIAL-CASED THE SAME WAY
+      *>    LOOP.CBL SPECIAL-CASES ITS OWN SKIP VALUE, VIA THE SHARED
+      *>    CONTROL-BREAK-SKIP.CPY PARAGRAPH.
+               PERFORM PARA-COUNTER-NOT-EQUAL-TO-SKIP 1 TIMES
+               IF WS-SKIP-FIRED = 'N' AND COUNTER <= 10
                    DISPLAY "I'VE BEEN STILL HERE"
                    DISPLAY "COUNTER: " COUNTER
                    ADD 1 TO COUNTER
                END-IF
            END-PERFORM.
-           
+
+      *>    A DISTINCT VALUE FROM LOOP.CBL/BASE-LOOP.CBL DESPITE ALL
+      *>    THREE SHARING PROGRAM-ID LOOP, SO THE OPS-SUMMARY ROLLUP'S
+      *>    PER-PROGRAM ROW (KEYED ON OPS-LOG-PROGRAM, NOT PROGRAM-ID)
+      *>    DOES NOT CONFLATE THEM.
+           MOVE "LOOP2" TO OPS-LOG-PROGRAM.
+           MOVE "OK" TO OPS-LOG-RESULT.
+           MOVE 10 TO OPS-LOG-REC-COUNT.
+           MOVE WS-SKIPPED-COUNT TO OPS-LOG-EXC-COUNT.
+           MOVE SPACES TO OPS-LOG-DETAIL.
+           PERFORM WRITE-OPS-LOG-LINE.
            STOP RUN.
+
+      *>    COUNTER = WS-SKIP-VALUE IS THE ONE VALUE THAT GETS SPECIAL
+      *>    HANDLING INSTEAD OF BEING DISPLAYED AND COUNTED NORMALLY -
+      *>    SHARED WITH EVERY OTHER SKIP-ONE-VALUE BATCH JOB VIA
+      *>    CONTROL-BREAK-SKIP.CPY INSTEAD OF BEING HAND-ROLLED HERE.
+           COPY CONTROL-BREAK-SKIP.
+
+           COPY OPS-LOG-WRITE.
+
+      *>    THE HOOK CONTROL-BREAK-SKIP.CPY PERFORMS WHEN COUNTER IS
+      *>    SKIPPED - COUNTER ONLY ADVANCES ONCE PER PASS THROUGH THE
+      *>    MAIN LOOP OTHERWISE, SO THE SKIPPED VALUE STILL NEEDS TO
+      *>    BE STEPPED PAST HERE.
+       CB-ADVANCE.
+           ADD 1 TO COUNTER.

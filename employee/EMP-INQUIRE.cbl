@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-INQUIRE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS Employee-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           COPY EMPLOYEE-REC.
+
+       WORKING-STORAGE SECTION.
+       01  EMP-FILE-STATUS          PIC X(02).
+      ******
+       LINKAGE SECTION.
+      ******
+       01  EMPLOYEE-RECORD-PARM.
+           COPY EMPLOYEE-REC
+               REPLACING ==Employee-Address-Count==
+                      BY ==Employee-Address-Count-P==.
+       01  INQUIRE-STATUS           PIC X(01).
+      ******
+       PROCEDURE DIVISION USING EMPLOYEE-RECORD-PARM INQUIRE-STATUS.
+           MOVE 'N' TO INQUIRE-STATUS.
+           OPEN INPUT EMPLOYEE-MASTER.
+           MOVE Employee-ID OF EMPLOYEE-RECORD-PARM
+               TO Employee-ID OF EMPLOYEE-RECORD.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO INQUIRE-STATUS
+               NOT INVALID KEY
+                   MOVE 'Y' TO INQUIRE-STATUS
+           END-READ.
+           IF INQUIRE-STATUS = 'Y' THEN
+      *>        Employee-Address-Count MUST BE MOVED BEFORE THE REST OF
+      *>        THE GROUP - THE OCCURS DEPENDING ON TABLE THAT FOLLOWS
+      *>        IT SIZES A GROUP MOVE BY THE RECEIVING SIDE'S COUNT,
+      *>        NOT THE SENDER'S, AND THE CALLER'S PARM COPY MAY STILL
+      *>        HOLD WHATEVER COUNT IT HAD BEFORE THIS CALL.
+               MOVE Employee-Address-Count OF EMPLOYEE-RECORD
+                   TO Employee-Address-Count-P OF EMPLOYEE-RECORD-PARM
+               MOVE EMPLOYEE-RECORD TO EMPLOYEE-RECORD-PARM
+           END-IF.
+           CLOSE EMPLOYEE-MASTER.
+           GOBACK.
+       END PROGRAM EMP-INQUIRE.

@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-TERMINATE.
+
+      *>    MOVES AN EMPLOYEE TO Status-Terminated AND STAMPS THE
+      *>    TERMINATION DATE, WITHOUT REMOVING THE RECORD FROM THE
+      *>    MASTER - DOWNSTREAM PAYROLL/REPORTING JOBS CAN STILL SEE
+      *>    AND FLAG THE RECORD INSTEAD OF IT SIMPLY DISAPPEARING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS Employee-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           COPY EMPLOYEE-REC.
+
+       WORKING-STORAGE SECTION.
+       01  EMP-FILE-STATUS          PIC X(02).
+      ******
+       LINKAGE SECTION.
+      ******
+       01  TERMINATE-EMPLOYEE-ID    PIC 9(05).
+       01  TERMINATE-DATE           PIC 9(08).
+       01  TERMINATE-STATUS         PIC X(01).
+      ******
+       PROCEDURE DIVISION USING TERMINATE-EMPLOYEE-ID TERMINATE-DATE
+               TERMINATE-STATUS.
+           MOVE 'N' TO TERMINATE-STATUS.
+           OPEN I-O EMPLOYEE-MASTER.
+           MOVE TERMINATE-EMPLOYEE-ID TO Employee-ID OF EMPLOYEE-RECORD.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO TERMINATE-STATUS
+           END-READ.
+           IF TERMINATE-STATUS NOT = 'N' OR EMP-FILE-STATUS = '00' THEN
+               SET Status-Terminated OF EMPLOYEE-RECORD TO TRUE
+               MOVE TERMINATE-DATE TO
+                   Employee-Termination-Date OF EMPLOYEE-RECORD
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO TERMINATE-STATUS
+                   NOT INVALID KEY
+                       MOVE 'Y' TO TERMINATE-STATUS
+               END-REWRITE
+           END-IF.
+           CLOSE EMPLOYEE-MASTER.
+           GOBACK.
+       END PROGRAM EMP-TERMINATE.

@@ -0,0 +1,35 @@
+      *>    SHARED EMPLOYEE MASTER RECORD LAYOUT.
+      *>    COPY THIS UNDER AN 01-LEVEL IN THE FILE SECTION (FOR THE
+      *>    EMPLOYEE-MASTER FD) OR IN WORKING-STORAGE/LINKAGE WHEREVER
+      *>    A PROGRAM NEEDS TO HOLD OR PASS ONE EMPLOYEE RECORD.
+      *>    Employee-Address-Count MUST BE SET BEFORE THE OCCURS
+      *>    DEPENDING ON TABLE BELOW IS REFERENCED OR MOVED - IT DRIVES
+      *>    HOW MANY Address-Line ENTRIES ARE ACTUALLY PRESENT (3 TO 5,
+      *>    FOR OVERSEAS POSTINGS THAT NEED MORE THAN A DOMESTIC
+      *>    BUILDING/STREET/CITY ADDRESS).
+           05  Employee-Name        PIC X(30).
+           05  Employee-ID          PIC 9(5).
+           05  Employee-Salary      PIC 9(7)V99.
+      *>    EVERY SALARY CHANGE IS APPENDED HERE INSTEAD OF SIMPLY
+      *>    OVERWRITING Employee-Salary, SO "WHAT DID THIS PERSON EARN
+      *>    IN MARCH" CAN STILL BE ANSWERED AFTER A RAISE.  THIS TABLE
+      *>    IS A FIXED OCCURS (NOT A SECOND OCCURS DEPENDING ON) BECAUSE
+      *>    ONLY THE LAST ITEM IN A RECORD MAY VARY IN LENGTH, AND
+      *>    Employee-Address BELOW ALREADY CLAIMS THAT SPOT.
+           05  Employee-Salary-History-Count PIC 9(2) VALUE 0.
+           05  Employee-Salary-History OCCURS 20 TIMES.
+               10  Salary-Hist-Eff-Date PIC 9(8).
+               10  Salary-Hist-Amount   PIC 9(7)V99.
+               10  Salary-Hist-Reason   PIC X(10).
+      *>    EMPLOYMENT-STATUS LIFECYCLE, SO PAYROLL/REPORTING JOBS CAN
+      *>    SKIP OR FLAG TERMINATED EMPLOYEES INSTEAD OF TREATING EVERY
+      *>    RECORD IN THE MASTER AS CURRENTLY ACTIVE.
+           05  Employee-Status      PIC X(01) VALUE 'A'.
+               88  Status-Active       VALUE 'A'.
+               88  Status-On-Leave     VALUE 'L'.
+               88  Status-Terminated   VALUE 'T'.
+           05  Employee-Termination-Date PIC 9(8) VALUE ZEROS.
+           05  Employee-Address-Count PIC 9(1) VALUE 3.
+           05  Employee-Address OCCURS 3 TO 5 TIMES
+                   DEPENDING ON Employee-Address-Count.
+               10  Address-Line     PIC X(50).

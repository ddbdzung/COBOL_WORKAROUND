@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-TRANSACTIONS.
+
+      *>    UNATTENDED EMPLOYEE MASTER MAINTENANCE RUN.
+      *>    READS A DAY'S EMPLOYEE TRANSACTION EXTRACT (ONE
+      *>    COMMA-SEPARATED TRANSACTION PER LINE: TXN-CODE, EMPLOYEE-ID,
+      *>    NAME, SALARY, ADDRESS LINE 1-5, THE LAST TWO LEFT BLANK FOR
+      *>    DOMESTIC EMPLOYEES) AND CALLS EMP-ADD, EMP-UPDATE, EMP-INQUIRE
+      *>    OR EMP-DELETE PER TRANSACTION CODE, WRITING THE OUTCOME OF
+      *>    EVERY TRANSACTION TO A REPORT.
+      *>
+      *>    TXN-CODE VALUES : A = ADD,  U = UPDATE,  I = INQUIRE,
+      *>                      D = DELETE, S = SALARY CHANGE (APPENDS
+      *>                      TO Employee-Salary-History INSTEAD OF
+      *>                      OVERWRITING Employee-Salary - TXN-SALARY
+      *>                      IS THE NEW AMOUNT, WITH EFFECTIVE DATE
+      *>                      AND REASON CODE AS THE TWO TRAILING
+      *>                      EXTRACT FIELDS), T = TERMINATE (SETS
+      *>                      Status-Terminated AND THE TERMINATION
+      *>                      DATE, TAKEN FROM TXN-EFF-DATE).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "EMP-TRANSACT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "EMP-TRANSACT-REPORT.TXT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-REC              PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-TRANSACTION           PIC X(01) VALUE 'N'.
+       01  WS-LINE-NO                   PIC 9(5)  VALUE 0.
+       01  TXN-CODE                     PIC X(01).
+       01  TXN-EMPLOYEE-ID              PIC X(05).
+       01  TXN-NAME                     PIC X(30).
+       01  TXN-SALARY                   PIC X(10).
+       01  TXN-ADDR-1                   PIC X(50).
+       01  TXN-ADDR-2                   PIC X(50).
+       01  TXN-ADDR-3                   PIC X(50).
+       01  TXN-ADDR-4                   PIC X(50).
+       01  TXN-ADDR-5                   PIC X(50).
+       01  TXN-EFF-DATE                 PIC X(08).
+       01  TXN-REASON                   PIC X(10).
+       01  EMPLOYEE-RECORD-PARM.
+           COPY EMPLOYEE-REC.
+       01  TXN-STATUS                   PIC X(01).
+       01  SALARY-NEW-AMOUNT            PIC 9(7)V99.
+       01  SALARY-NEW-EFF-DATE          PIC 9(08).
+      *>    SAME TEST-NUMVAL SCRATCH FIELD PARSE-ARRAY.CBL USES - ZERO
+      *>    MEANS THE TRIMMED TEXT IS A VALID NUMVAL ARGUMENT.
+       01  NUMVAL-CHK                   PIC S9(3).
+      *>    SET BY VALIDATE-AND-MOVE-TXN-SALARY; CHECKED BEFORE CALLING
+      *>    EMP-ADD SO AN ADD TRANSACTION WITH AN UNPARSEABLE SALARY IS
+      *>    REJECTED INSTEAD OF ADDED WITH A CORRUPTED AMOUNT.
+       01  TXN-SALARY-VALID             PIC X(01).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM OPEN-TRANSACTION-FILES.
+           PERFORM UNTIL WS-EOF-TRANSACTION = 'Y'
+               READ TRANSACTION-FILE
+                   AT END MOVE 'Y' TO WS-EOF-TRANSACTION
+               END-READ
+               IF WS-EOF-TRANSACTION NOT = 'Y' THEN
+                   ADD 1 TO WS-LINE-NO
+                   PERFORM PROCESS-ONE-TRANSACTION
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-TRANSACTION-FILES.
+           STOP RUN.
+
+       OPEN-TRANSACTION-FILES.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE 'EMPLOYEE MASTER MAINTENANCE REPORT' TO REPORT-REC.
+           WRITE REPORT-REC.
+
+       PROCESS-ONE-TRANSACTION.
+           PERFORM UNSTRING-TRANSACTION-LINE.
+      *>    EMPLOYEE-RECORD-PARM IS ONE WORKING-STORAGE BUFFER REUSED
+      *>    FOR EVERY TRANSACTION IN THE RUN - WHATEVER A PRIOR 'T' OR
+      *>    'S' TRANSACTION LEFT IN STATUS/TERMINATION-DATE/SALARY
+      *>    HISTORY MUST NOT LEAK INTO THE NEXT TRANSACTION'S CALL, SO
+      *>    THOSE FIELDS ARE RESET TO THEIR DEFAULTS HERE BEFORE THE
+      *>    PER-TRANSACTION FIELDS ARE POPULATED BELOW.
+           SET Status-Active OF EMPLOYEE-RECORD-PARM TO TRUE.
+           MOVE ZEROS TO
+               Employee-Termination-Date OF EMPLOYEE-RECORD-PARM.
+           MOVE 0 TO
+               Employee-Salary-History-Count OF EMPLOYEE-RECORD-PARM.
+           MOVE TXN-NAME TO Employee-Name OF EMPLOYEE-RECORD-PARM.
+           MOVE TXN-EMPLOYEE-ID TO
+               Employee-ID OF EMPLOYEE-RECORD-PARM.
+           PERFORM VALIDATE-AND-MOVE-TXN-SALARY.
+           PERFORM SET-ADDRESS-LINES.
+           EVALUATE TXN-CODE
+               WHEN 'A'
+                   IF TXN-SALARY-VALID = 'N' THEN
+                       MOVE 'N' TO TXN-STATUS
+                   ELSE
+                       CALL 'EMP-ADD' USING EMPLOYEE-RECORD-PARM
+                           TXN-STATUS
+                   END-IF
+               WHEN 'U'
+                   CALL 'EMP-UPDATE' USING EMPLOYEE-RECORD-PARM
+                       TXN-STATUS
+               WHEN 'I'
+                   CALL 'EMP-INQUIRE' USING EMPLOYEE-RECORD-PARM
+                       TXN-STATUS
+               WHEN 'D'
+                   CALL 'EMP-DELETE' USING
+                       Employee-ID OF EMPLOYEE-RECORD-PARM TXN-STATUS
+               WHEN 'S'
+                   PERFORM PROCESS-SALARY-CHANGE
+               WHEN 'T'
+                   MOVE TXN-EFF-DATE TO SALARY-NEW-EFF-DATE
+                   CALL 'EMP-TERMINATE' USING
+                       Employee-ID OF EMPLOYEE-RECORD-PARM
+                       SALARY-NEW-EFF-DATE TXN-STATUS
+               WHEN OTHER
+                   MOVE 'N' TO TXN-STATUS
+           END-EVALUATE.
+           PERFORM WRITE-RESULT-LINE.
+
+       UNSTRING-TRANSACTION-LINE.
+           UNSTRING TRANSACTION-REC DELIMITED BY ','
+               INTO TXN-CODE TXN-EMPLOYEE-ID TXN-NAME TXN-SALARY
+                    TXN-ADDR-1 TXN-ADDR-2 TXN-ADDR-3
+                    TXN-ADDR-4 TXN-ADDR-5
+                    TXN-EFF-DATE TXN-REASON
+           END-UNSTRING.
+
+      *>    RELOADS THE EMPLOYEE BY ID SO THE EXISTING HISTORY COUNT
+      *>    AND ADDRESS ARE PRESERVED, APPENDS THE NEW SALARY TO
+      *>    Employee-Salary-History, THEN REWRITES THE MASTER.
+       PROCESS-SALARY-CHANGE.
+           CALL 'EMP-INQUIRE' USING EMPLOYEE-RECORD-PARM TXN-STATUS.
+           IF TXN-STATUS = 'Y' THEN
+               MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(TXN-SALARY))
+                   TO NUMVAL-CHK
+               IF NUMVAL-CHK NOT = 0 THEN
+                   MOVE 'N' TO TXN-STATUS
+               ELSE
+                   COMPUTE SALARY-NEW-AMOUNT =
+                       FUNCTION NUMVAL(FUNCTION TRIM(TXN-SALARY))
+                   MOVE TXN-EFF-DATE TO SALARY-NEW-EFF-DATE
+                   CALL 'EMP-SALARY-ADD' USING EMPLOYEE-RECORD-PARM
+                       SALARY-NEW-EFF-DATE SALARY-NEW-AMOUNT TXN-REASON
+                       TXN-STATUS
+                   IF TXN-STATUS = 'Y' THEN
+                       CALL 'EMP-UPDATE' USING EMPLOYEE-RECORD-PARM
+                           TXN-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *>    TXN-SALARY IS RAW ALPHANUMERIC TEXT FROM THE EXTRACT -
+      *>    MOVING IT DIRECTLY INTO A NUMERIC FIELD IGNORES ANY DECIMAL
+      *>    POINT AND LEFT-JUSTIFIES THE DIGIT CHARACTERS, SO "500.00"
+      *>    WOULD LAND AS 50000.00 INSTEAD OF 500.00. VALIDATED AND
+      *>    CONVERTED THE SAME FUNCTION TEST-NUMVAL/FUNCTION NUMVAL WAY
+      *>    PARSE-ARRAY.CBL ALREADY DOES FOR ITS OWN EXTRACT SEGMENTS.
+       VALIDATE-AND-MOVE-TXN-SALARY.
+           MOVE FUNCTION TEST-NUMVAL(FUNCTION TRIM(TXN-SALARY))
+               TO NUMVAL-CHK.
+           IF NUMVAL-CHK = 0 THEN
+               MOVE 'Y' TO TXN-SALARY-VALID
+               COMPUTE Employee-Salary OF EMPLOYEE-RECORD-PARM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(TXN-SALARY))
+           ELSE
+               MOVE 'N' TO TXN-SALARY-VALID
+               MOVE 0 TO Employee-Salary OF EMPLOYEE-RECORD-PARM
+           END-IF.
+
+      *>    AN EMPLOYEE ALWAYS HAS AT LEAST THE 3 DOMESTIC LINES;
+      *>    ADDRESS LINE 4 AND 5 ARE ONLY CARRIED WHEN THE EXTRACT
+      *>    ACTUALLY SUPPLIES THEM, SO Employee-Address-Count TRACKS
+      *>    HOW MANY OF THE OCCURS DEPENDING ON TABLE ARE IN USE.
+       SET-ADDRESS-LINES.
+           MOVE 3 TO Employee-Address-Count OF EMPLOYEE-RECORD-PARM.
+           IF TXN-ADDR-4 NOT = SPACES THEN
+               MOVE 4 TO
+                   Employee-Address-Count OF EMPLOYEE-RECORD-PARM
+           END-IF.
+           IF TXN-ADDR-5 NOT = SPACES THEN
+               MOVE 5 TO
+                   Employee-Address-Count OF EMPLOYEE-RECORD-PARM
+           END-IF.
+           MOVE TXN-ADDR-1 TO
+               Address-Line OF EMPLOYEE-RECORD-PARM (1).
+           MOVE TXN-ADDR-2 TO
+               Address-Line OF EMPLOYEE-RECORD-PARM (2).
+           MOVE TXN-ADDR-3 TO
+               Address-Line OF EMPLOYEE-RECORD-PARM (3).
+           IF TXN-ADDR-4 NOT = SPACES THEN
+               MOVE TXN-ADDR-4 TO
+                   Address-Line OF EMPLOYEE-RECORD-PARM (4)
+           END-IF.
+           IF TXN-ADDR-5 NOT = SPACES THEN
+               MOVE TXN-ADDR-5 TO
+                   Address-Line OF EMPLOYEE-RECORD-PARM (5)
+           END-IF.
+
+       WRITE-RESULT-LINE.
+           MOVE SPACES TO REPORT-REC.
+           IF TXN-STATUS = 'Y' THEN
+               STRING 'LINE ' WS-LINE-NO ' TXN ' TXN-CODE ' EMP '
+                      TXN-EMPLOYEE-ID ' -> OK'
+                   DELIMITED BY SIZE INTO REPORT-REC
+               END-STRING
+           ELSE
+               STRING 'LINE ' WS-LINE-NO ' TXN ' TXN-CODE ' EMP '
+                      TXN-EMPLOYEE-ID ' -> REJECTED'
+                   DELIMITED BY SIZE INTO REPORT-REC
+               END-STRING
+           END-IF.
+           WRITE REPORT-REC.
+
+       CLOSE-TRANSACTION-FILES.
+           CLOSE TRANSACTION-FILE.
+           CLOSE REPORT-FILE.
+       END PROGRAM EMP-TRANSACTIONS.

@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-ADD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS Employee-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           COPY EMPLOYEE-REC.
+
+       WORKING-STORAGE SECTION.
+       01  EMP-FILE-STATUS          PIC X(02).
+      ******
+       LINKAGE SECTION.
+      ******
+       01  EMPLOYEE-RECORD-PARM.
+           COPY EMPLOYEE-REC
+               REPLACING ==Employee-Address-Count==
+                      BY ==Employee-Address-Count-P==.
+       01  ADD-STATUS               PIC X(01).
+      ******
+       PROCEDURE DIVISION USING EMPLOYEE-RECORD-PARM ADD-STATUS.
+           MOVE 'N' TO ADD-STATUS.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF EMP-FILE-STATUS = '35' THEN
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+      *>    Employee-Address-Count MUST BE MOVED BEFORE THE REST OF THE
+      *>    GROUP - THE OCCURS DEPENDING ON TABLE THAT FOLLOWS IT SIZES
+      *>    A GROUP MOVE BY THE RECEIVING SIDE'S COUNT, NOT THE SENDER'S.
+           MOVE Employee-Address-Count-P OF EMPLOYEE-RECORD-PARM
+               TO Employee-Address-Count OF EMPLOYEE-RECORD.
+           MOVE EMPLOYEE-RECORD-PARM TO EMPLOYEE-RECORD.
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   MOVE 'N' TO ADD-STATUS
+               NOT INVALID KEY
+                   MOVE 'Y' TO ADD-STATUS
+           END-WRITE.
+           CLOSE EMPLOYEE-MASTER.
+           GOBACK.
+       END PROGRAM EMP-ADD.

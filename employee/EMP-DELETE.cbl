@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-DELETE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS Employee-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           COPY EMPLOYEE-REC.
+
+       WORKING-STORAGE SECTION.
+       01  EMP-FILE-STATUS          PIC X(02).
+      ******
+       LINKAGE SECTION.
+      ******
+       01  DELETE-EMPLOYEE-ID       PIC 9(05).
+       01  DELETE-STATUS            PIC X(01).
+      ******
+       PROCEDURE DIVISION USING DELETE-EMPLOYEE-ID DELETE-STATUS.
+           MOVE 'N' TO DELETE-STATUS.
+           OPEN I-O EMPLOYEE-MASTER.
+           MOVE DELETE-EMPLOYEE-ID TO Employee-ID OF EMPLOYEE-RECORD.
+           DELETE EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO DELETE-STATUS
+               NOT INVALID KEY
+                   MOVE 'Y' TO DELETE-STATUS
+           END-DELETE.
+           CLOSE EMPLOYEE-MASTER.
+           GOBACK.
+       END PROGRAM EMP-DELETE.

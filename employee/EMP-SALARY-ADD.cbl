@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-SALARY-ADD.
+
+      *>    APPENDS ONE ENTRY TO Employee-Salary-History (EFFECTIVE
+      *>    DATE, AMOUNT, REASON CODE) AND MOVES THE NEW AMOUNT INTO
+      *>    Employee-Salary, SO THE PRIOR SALARY IS KEPT INSTEAD OF
+      *>    SIMPLY BEING OVERWRITTEN.  THE CALLER IS RESPONSIBLE FOR
+      *>    PERSISTING THE UPDATED RECORD (CALL EMP-UPDATE) AFTERWARDS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-NEXT-HIST-IDX         PIC 9(2).
+      ******
+       LINKAGE SECTION.
+      ******
+       01  EMPLOYEE-RECORD-PARM.
+           COPY EMPLOYEE-REC.
+       01  NEW-EFF-DATE             PIC 9(08).
+       01  NEW-AMOUNT               PIC 9(7)V99.
+       01  NEW-REASON-CODE          PIC X(10).
+       01  SALARY-ADD-STATUS        PIC X(01).
+      ******
+       PROCEDURE DIVISION USING EMPLOYEE-RECORD-PARM NEW-EFF-DATE
+               NEW-AMOUNT NEW-REASON-CODE SALARY-ADD-STATUS.
+           IF Employee-Salary-History-Count OF EMPLOYEE-RECORD-PARM
+                   >= 20 THEN
+               MOVE 'N' TO SALARY-ADD-STATUS
+           ELSE
+               ADD 1 TO Employee-Salary-History-Count
+                   OF EMPLOYEE-RECORD-PARM
+               MOVE Employee-Salary-History-Count
+                   OF EMPLOYEE-RECORD-PARM TO WS-NEXT-HIST-IDX
+               MOVE NEW-EFF-DATE TO
+                   Salary-Hist-Eff-Date OF EMPLOYEE-RECORD-PARM
+                       (WS-NEXT-HIST-IDX)
+               MOVE NEW-AMOUNT TO
+                   Salary-Hist-Amount OF EMPLOYEE-RECORD-PARM
+                       (WS-NEXT-HIST-IDX)
+               MOVE NEW-REASON-CODE TO
+                   Salary-Hist-Reason OF EMPLOYEE-RECORD-PARM
+                       (WS-NEXT-HIST-IDX)
+               MOVE NEW-AMOUNT TO
+                   Employee-Salary OF EMPLOYEE-RECORD-PARM
+               MOVE 'Y' TO SALARY-ADD-STATUS
+           END-IF.
+           GOBACK.
+       END PROGRAM EMP-SALARY-ADD.

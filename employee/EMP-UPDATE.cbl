@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-UPDATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS Employee-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           COPY EMPLOYEE-REC.
+
+       WORKING-STORAGE SECTION.
+       01  EMP-FILE-STATUS          PIC X(02).
+      ******
+       LINKAGE SECTION.
+      ******
+       01  EMPLOYEE-RECORD-PARM.
+           COPY EMPLOYEE-REC
+               REPLACING ==Employee-Address-Count==
+                      BY ==Employee-Address-Count-P==.
+       01  UPDATE-STATUS            PIC X(01).
+      ******
+       PROCEDURE DIVISION USING EMPLOYEE-RECORD-PARM UPDATE-STATUS.
+           MOVE 'N' TO UPDATE-STATUS.
+           OPEN I-O EMPLOYEE-MASTER.
+           MOVE Employee-ID OF EMPLOYEE-RECORD-PARM
+               TO Employee-ID OF EMPLOYEE-RECORD.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO UPDATE-STATUS
+           END-READ.
+           IF UPDATE-STATUS NOT = 'N' OR EMP-FILE-STATUS = '00' THEN
+      *>        Employee-Address-Count MUST BE MOVED BEFORE THE REST OF
+      *>        THE GROUP - THE OCCURS DEPENDING ON TABLE THAT FOLLOWS
+      *>        IT SIZES A GROUP MOVE BY THE RECEIVING SIDE'S COUNT,
+      *>        NOT THE SENDER'S.
+               MOVE Employee-Address-Count-P OF EMPLOYEE-RECORD-PARM
+                   TO Employee-Address-Count OF EMPLOYEE-RECORD
+               MOVE EMPLOYEE-RECORD-PARM TO EMPLOYEE-RECORD
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO UPDATE-STATUS
+                   NOT INVALID KEY
+                       MOVE 'Y' TO UPDATE-STATUS
+               END-REWRITE
+           END-IF.
+           CLOSE EMPLOYEE-MASTER.
+           GOBACK.
+       END PROGRAM EMP-UPDATE.

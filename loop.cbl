@@ -1,28 +1,108 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOP.
-       
+
+      *>    THE SKIP-VALUE THRESHOLD BELOW (WHICH COUNTER VALUE GETS
+      *>    CONTROL-BREAK HANDLING INSTEAD OF BEING DISPLAYED) USED TO
+      *>    BE A HARDCODED LITERAL IN PARA-COUNTER-NOT-EQUAL-TO-FIVE.
+      *>    IT IS NOW READ ONCE FROM AN OPTIONAL ONE-LINE CONTROL FILE
+      *>    AT THE TOP OF MAIN-PROCESSING, SO THE BUSINESS RULE CAN BE
+      *>    CHANGED BY EDITING A CONTROL VALUE INSTEAD OF RECOMPILING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SKIP-VALUE-FILE ASSIGN TO "LOOP-SKIP-VALUE.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SKIP-VALUE-FILE-STATUS.
+      *>    WRITES ONE OPS-LOG.TXT LINE BEFORE STOP RUN SO THIS RUN
+      *>    SHOWS UP IN THE WEEKLY OPERATIONS SUMMARY ROLLUP - SEE
+      *>    OPS-LOG-WRITE.CPY.
+           SELECT OPS-LOG-FILE ASSIGN TO "OPS-LOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OPS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SKIP-VALUE-FILE.
+       01  SKIP-VALUE-REC              PIC X(03).
+
+       FD  OPS-LOG-FILE.
+       01  OPS-LOG-FILE-REC.
+           COPY OPS-LOG-REC.
+
        WORKING-STORAGE SECTION.
            01 COUNTER PIC 9(3) VALUE 1.
            01 IDX PIC 9(3) VALUE 1.
+      *>    JOB STATISTICS - EVERY REAL BATCH JOB WE RUN NEEDS A
+      *>    PROCESSED/SKIPPED COUNT FOR THE OPERATIONS LOG, SO THE
+      *>    CONTROL-BREAK PLACEHOLDER BELOW KEEPS THEM UP TO DATE
+      *>    INSTEAD OF JUST DISPLAYING AND MOVING ON.
+           01 WS-PROCESSED-COUNT PIC 9(3) VALUE 0.
+           01 WS-SKIPPED-COUNT PIC 9(3) VALUE 0.
+           01 SKIP-VALUE-FILE-STATUS PIC X(02).
+           01 OPS-LOG-STATUS PIC X(02).
+      *>    DEFAULTS TO 5 (THE ORIGINAL HARDCODED VALUE) WHEN THE
+      *>    CONTROL FILE IS ABSENT.
+           01 WS-SKIP-VALUE PIC 9(3) VALUE 5.
+           01 NUMVAL-CHK PIC S9(3).
 
        PROCEDURE DIVISION.
 
-       PARA-COUNTER-NOT-EQUAL-TO-FIVE.
-           IF COUNTER = 5
-              DISPLAY "I'VE BEEN HERE"
-              ADD 1 TO COUNTER
-           END-IF
-           EXIT.
-
       *> cobol-lint CL002 main-processing
        MAIN-PROCESSING.
+           PERFORM LOAD-SKIP-VALUE.
            PERFORM UNTIL COUNTER > 10
                *> OTHER LANGUAGES'S 'CONTINUE' STATEMENT EQUIVALENT
-               PERFORM PARA-COUNTER-NOT-EQUAL-TO-FIVE 1 TIMES 
-               
+               PERFORM PARA-COUNTER-NOT-EQUAL-TO-SKIP 1 TIMES
+
                DISPLAY "COUNTER = " COUNTER
+               ADD 1 TO WS-PROCESSED-COUNT
                ADD 1 TO COUNTER
            END-PERFORM.
+           DISPLAY "JOB SUMMARY - PROCESSED: " WS-PROCESSED-COUNT
+               " SKIPPED: " WS-SKIPPED-COUNT.
+           MOVE "LOOP" TO OPS-LOG-PROGRAM.
+           MOVE "OK" TO OPS-LOG-RESULT.
+           MOVE WS-PROCESSED-COUNT TO OPS-LOG-REC-COUNT.
+           MOVE WS-SKIPPED-COUNT TO OPS-LOG-EXC-COUNT.
+           MOVE SPACES TO OPS-LOG-DETAIL.
+           PERFORM WRITE-OPS-LOG-LINE.
            STOP RUN.
-       
+
+       LOAD-SKIP-VALUE.
+           OPEN INPUT SKIP-VALUE-FILE.
+           IF SKIP-VALUE-FILE-STATUS = '00' THEN
+               READ SKIP-VALUE-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TEST-NUMVAL(
+                           FUNCTION TRIM(SKIP-VALUE-REC)) TO NUMVAL-CHK
+                       IF NUMVAL-CHK = 0 THEN
+                           COMPUTE WS-SKIP-VALUE =
+                               FUNCTION NUMVAL(
+                                   FUNCTION TRIM(SKIP-VALUE-REC))
+                       END-IF
+               END-READ
+               CLOSE SKIP-VALUE-FILE
+           END-IF.
+
+      *>    COUNTER = WS-SKIP-VALUE IS THE ONE VALUE THAT GETS SPECIAL
+      *>    HANDLING INSTEAD OF BEING DISPLAYED AND COUNTED NORMALLY -
+      *>    THAT VALUE IS COUNTED AS SKIPPED RATHER THAN PROCESSED.
+      *>    SHARED WITH EVERY OTHER SKIP-ONE-VALUE BATCH JOB VIA
+      *>    CONTROL-BREAK-SKIP.CPY INSTEAD OF BEING HAND-ROLLED HERE.
+      *>    COPIED IN AFTER MAIN-PROCESSING (RATHER THAN AS THE FIRST
+      *>    STATEMENT IN THE DIVISION) SO THE COPIED PARAGRAPH NEVER
+      *>    BECOMES THE PROGRAM'S IMPLICIT ENTRY POINT - IT IS ONLY ENTERED
+      *>    VIA THE EXPLICIT PERFORM ABOVE.
+           COPY CONTROL-BREAK-SKIP.
+
+      *>    THE HOOK CONTROL-BREAK-SKIP.CPY PERFORMS WHEN COUNTER IS
+      *>    SKIPPED - COUNTER ONLY ADVANCES ONCE PER PASS THROUGH
+      *>    MAIN-PROCESSING OTHERWISE, SO THE SKIPPED VALUE STILL
+      *>    NEEDS TO BE STEPPED PAST HERE.
+       CB-ADVANCE.
+           ADD 1 TO COUNTER.
+
+           COPY OPS-LOG-WRITE.
+
